@@ -0,0 +1,472 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: gradebook subsystem built from ex5's average calculation
+      *          - reads a student roster (ID, name, scores across
+      *          multiple subjects), computes per-subject and overall
+      *          averages and prints a report card for each student.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EX5-BOLETIM.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EX5-ALUNOS-FILE ASSIGN TO 'EX5ALU.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-ALUNOS-STATUS.
+           SELECT EX5-BOLETIM-FILE ASSIGN TO 'EX5BOL.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-BOLETIM-STATUS.
+           SELECT EX5-PARM-FILE ASSIGN TO 'EX5PARM.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-PARM-STATUS.
+           SELECT EX5-CKPT-FILE ASSIGN TO 'EX5CKPT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-CKPT-STATUS.
+           SELECT SIS-EXCECAO-FILE ASSIGN TO 'SISEXC.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-SISEXC-STATUS.
+           SELECT EX5-CUM-FILE ASSIGN TO 'EX5CUM.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-CUM-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EX5-ALUNOS-FILE.
+       01 EX5-ALUNOS-LINHA PIC X(55).
+
+       FD  EX5-BOLETIM-FILE.
+       01 EX5-BOLETIM-LINHA PIC X(80).
+
+       FD  EX5-PARM-FILE.
+       01 EX5-PARM-LINHA PIC X(18).
+
+       FD  EX5-CKPT-FILE.
+       01 EX5-CKPT-LINHA PIC X(05).
+
+       FD  SIS-EXCECAO-FILE.
+       01 SIS-EXCECAO-LINHA PIC X(84).
+
+       FD  EX5-CUM-FILE.
+       01 EX5-CUM-LINHA PIC X(12).
+
+       WORKING-STORAGE SECTION.
+       COPY EX5REC.
+       COPY SISEXCREC.
+
+       77 WRK-SISEXC-STATUS PIC X(02) VALUE '00'.
+
+       77 WRK-ALUNOS-STATUS  PIC X(02) VALUE '00'.
+       77 WRK-BOLETIM-STATUS PIC X(02) VALUE '00'.
+       77 WRK-PARM-STATUS    PIC X(02) VALUE '00'.
+       77 WRK-CKPT-STATUS    PIC X(02) VALUE '00'.
+       77 WRK-CUM-STATUS     PIC X(02) VALUE '00'.
+       77 WRK-FIM-CUM        PIC X(01) VALUE 'N'.
+           88 WRK-FIM-CUM-OK VALUE 'S'.
+       77 WRK-FIM-ALUNOS     PIC X(01) VALUE 'N'.
+           88 WRK-FIM-ALUNOS-OK VALUE 'S'.
+
+       77 WRK-CKPT-MATRICULA PIC 9(05) VALUE ZEROS.
+       77 WRK-RESTART        PIC X(01) VALUE 'N'.
+           88 WRK-RESTART-OK VALUE 'S'.
+       77 WRK-EM-REPLAY      PIC X(01) VALUE 'N'.
+           88 WRK-EM-REPLAY-OK VALUE 'S'.
+
+       77 WRK-INDICE         PIC 9(01) VALUE ZEROS.
+
+       01 WRK-TABELA-CUMULATIVO.
+           05 WRK-TAB-CUM OCCURS 500 TIMES
+               INDEXED BY WRK-CUM-IDX.
+               10 WRK-TAB-CUM-MATRICULA PIC 9(05).
+               10 WRK-TAB-CUM-SOMA      PIC 9(06)V99.
+               10 WRK-TAB-CUM-QTD       PIC 9(03).
+       77 WRK-QTD-CUM     PIC 9(03) VALUE ZEROS.
+       77 WRK-ACHOU-CUM   PIC X(01) VALUE 'N'.
+           88 WRK-ACHOU-CUM-OK VALUE 'S'.
+       77 WRK-MEDIA-ACUMULADA PIC 9(03)V99 VALUE ZEROS.
+       77 WRK-TERMO-ATUAL     PIC 9(02) VALUE ZEROS.
+
+       01 WRK-DATA-SISTEMA.
+           05 WRK-DT-ANO  PIC 9(04).
+           05 WRK-DT-MES  PIC 9(02).
+           05 WRK-DT-DIA  PIC 9(02).
+
+       01 WRK-HORA-SISTEMA.
+           05 WRK-HR-HORA PIC 9(02).
+           05 WRK-HR-MIN  PIC 9(02).
+           05 WRK-HR-SEG  PIC 9(02).
+           05 WRK-HR-CENT PIC 9(02).
+       01 WRK-HORA-HHMMSS REDEFINES WRK-HORA-SISTEMA.
+           05 WRK-HR-HHMMSS PIC 9(06).
+           05 FILLER        PIC 9(02).
+
+       01 WRK-MEDIA-DISCIPLINA OCCURS 3 TIMES PIC 9(03)V99 VALUE ZEROS.
+       77 WRK-MEDIA-GERAL     PIC 9(03)V99 VALUE ZEROS.
+       77 WRK-SOMA-PONDERADA  PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-SOMA-PESOS      PIC 9(03) VALUE 3.
+
+       01 WRK-PESO-DISCIPLINA OCCURS 3 TIMES PIC 9(02) VALUE 1.
+
+       77 WRK-DISTINCAO       PIC 9(03)V99 VALUE 100.
+       77 WRK-APROVACAO       PIC 9(03)V99 VALUE 70.
+
+       01 WRK-TURMA-TOTAIS.
+           05 WRK-TT-QT-ALUNOS    PIC 9(05) VALUE ZEROS.
+           05 WRK-TT-QT-APROVADOS PIC 9(05) VALUE ZEROS.
+           05 WRK-TT-QT-REPROVADOS PIC 9(05) VALUE ZEROS.
+           05 WRK-TT-SOMA-MEDIAS  PIC 9(08)V99 VALUE ZEROS.
+           05 WRK-TT-MEDIA-TURMA  PIC 9(03)V99 VALUE ZEROS.
+       01 WRK-TURMA-FAIXAS.
+           05 WRK-TF-QT-0-49      PIC 9(05) VALUE ZEROS.
+           05 WRK-TF-QT-50-69     PIC 9(05) VALUE ZEROS.
+           05 WRK-TF-QT-70-89     PIC 9(05) VALUE ZEROS.
+           05 WRK-TF-QT-90-100    PIC 9(05) VALUE ZEROS.
+
+       01 WRK-CAB-2 PIC X(50) VALUE
+           'RESUMO DA TURMA'.
+       01 WRK-LINHA-RESUMO PIC X(60).
+       01 WRK-LINHA-FAIXA.
+           05 WRK-LF-DESCRICAO PIC X(24).
+           05 FILLER          PIC X(01) VALUE SPACES.
+           05 WRK-LF-QTD       PIC ZZZZ9.
+
+       01 WRK-CAB-1 PIC X(50) VALUE
+           'BOLETIM ESCOLAR - RELATORIO INDIVIDUAL'.
+       01 WRK-LINHA-DATA-RELATORIO.
+           05 FILLER      PIC X(21) VALUE 'RELATORIO GERADO EM: '.
+           05 WRK-LDR-DIA PIC 99.
+           05 FILLER      PIC X(01) VALUE '/'.
+           05 WRK-LDR-MES PIC 99.
+           05 FILLER      PIC X(01) VALUE '/'.
+           05 WRK-LDR-ANO PIC 9999.
+       01 WRK-LINHA-ALUNO.
+           05 FILLER          PIC X(12) VALUE 'MATRICULA: '.
+           05 WRK-LA-MATRICULA PIC 9(05).
+           05 FILLER          PIC X(08) VALUE '  NOME: '.
+           05 WRK-LA-NOME      PIC X(20).
+       01 WRK-LINHA-DISCIPLINA.
+           05 FILLER          PIC X(14) VALUE '  DISCIPLINA '.
+           05 WRK-LD-NUMERO    PIC 9(01).
+           05 FILLER          PIC X(10) VALUE ' MEDIA: '.
+           05 WRK-LD-MEDIA     PIC ZZ9,99.
+       01 WRK-LINHA-GERAL.
+           05 FILLER          PIC X(20) VALUE '  MEDIA GERAL: '.
+           05 WRK-LG-MEDIA     PIC ZZ9,99.
+           05 FILLER          PIC X(02) VALUE SPACES.
+           05 WRK-LG-SITUACAO  PIC X(24).
+       01 WRK-LINHA-ACUMULADO.
+           05 FILLER          PIC X(20) VALUE '  MEDIA ACUMULADA: '.
+           05 WRK-LA-ACUMULADA PIC ZZ9,99.
+           05 FILLER          PIC X(11) VALUE '  TERMOS: '.
+           05 WRK-LA-QTD-TERMOS PIC ZZ9.
+
+       01 WRK-LINHA-BRANCO PIC X(01) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0100-PRINCIPAL.
+       PERFORM 0150-CARREGAR-PARAMETROS.
+       PERFORM 0160-CARREGAR-CHECKPOINT.
+       PERFORM 0170-CARREGAR-CUMULATIVO.
+       PERFORM 0200-ABRIR-ARQUIVOS.
+       PERFORM 0300-PROCESSAR UNTIL WRK-FIM-ALUNOS-OK.
+       PERFORM 0400-RELATORIO-TURMA.
+       PERFORM 0390-LIMPAR-CHECKPOINT.
+       PERFORM 0900-FECHAR-ARQUIVOS.
+       GOBACK.
+
+       0150-CARREGAR-PARAMETROS.
+       OPEN INPUT EX5-PARM-FILE
+       IF WRK-PARM-STATUS = '00'
+           READ EX5-PARM-FILE INTO EX5-PARM-REC
+           END-READ
+           MOVE EX5-PM-TERMO TO WRK-TERMO-ATUAL
+           MOVE EX5-PM-DISTINCAO TO WRK-DISTINCAO
+           MOVE EX5-PM-APROVACAO TO WRK-APROVACAO
+           MOVE EX5-PM-PESO (1) TO WRK-PESO-DISCIPLINA (1)
+           MOVE EX5-PM-PESO (2) TO WRK-PESO-DISCIPLINA (2)
+           MOVE EX5-PM-PESO (3) TO WRK-PESO-DISCIPLINA (3)
+           CLOSE EX5-PARM-FILE
+       END-IF.
+
+       0160-CARREGAR-CHECKPOINT.
+       OPEN INPUT EX5-CKPT-FILE
+       IF WRK-CKPT-STATUS = '00'
+           READ EX5-CKPT-FILE INTO EX5-CKPT-REC
+           END-READ
+           MOVE EX5-CK-MATRICULA TO WRK-CKPT-MATRICULA
+           IF WRK-CKPT-MATRICULA > 0
+               MOVE 'S' TO WRK-RESTART
+               DISPLAY 'REINICIANDO APOS MATRICULA: ' WRK-CKPT-MATRICULA
+           END-IF
+           CLOSE EX5-CKPT-FILE
+       END-IF.
+
+       0170-CARREGAR-CUMULATIVO.
+       OPEN INPUT EX5-CUM-FILE
+       IF WRK-CUM-STATUS = '00'
+           READ EX5-CUM-FILE INTO EX5-CUM-REC
+               AT END MOVE 'S' TO WRK-FIM-CUM
+           END-READ
+           PERFORM UNTIL WRK-FIM-CUM-OK
+               PERFORM 0175-ACUMULAR-HISTORICO
+               READ EX5-CUM-FILE INTO EX5-CUM-REC
+                   AT END MOVE 'S' TO WRK-FIM-CUM
+               END-READ
+           END-PERFORM
+           CLOSE EX5-CUM-FILE
+       END-IF.
+
+       0175-ACUMULAR-HISTORICO.
+       MOVE 'N' TO WRK-ACHOU-CUM
+       SET WRK-CUM-IDX TO 1
+       SEARCH WRK-TAB-CUM
+           AT END
+               CONTINUE
+           WHEN WRK-TAB-CUM-MATRICULA (WRK-CUM-IDX) = EX5-CM-MATRICULA
+               MOVE 'S' TO WRK-ACHOU-CUM
+       END-SEARCH
+
+       IF WRK-ACHOU-CUM-OK
+           ADD EX5-CM-MEDIA TO WRK-TAB-CUM-SOMA (WRK-CUM-IDX)
+           ADD 1 TO WRK-TAB-CUM-QTD (WRK-CUM-IDX)
+       ELSE
+           ADD 1 TO WRK-QTD-CUM
+           MOVE EX5-CM-MATRICULA TO WRK-TAB-CUM-MATRICULA (WRK-QTD-CUM)
+           MOVE EX5-CM-MEDIA TO WRK-TAB-CUM-SOMA (WRK-QTD-CUM)
+           MOVE 1 TO WRK-TAB-CUM-QTD (WRK-QTD-CUM)
+       END-IF.
+
+       0180-GRAVAR-DATA-RELATORIO.
+       ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD
+       MOVE WRK-DT-DIA TO WRK-LDR-DIA
+       MOVE WRK-DT-MES TO WRK-LDR-MES
+       MOVE WRK-DT-ANO TO WRK-LDR-ANO
+       WRITE EX5-BOLETIM-LINHA FROM WRK-LINHA-DATA-RELATORIO.
+
+       0200-ABRIR-ARQUIVOS.
+       OPEN INPUT EX5-ALUNOS-FILE
+       OPEN EXTEND EX5-CUM-FILE
+       IF WRK-CUM-STATUS = '35'
+           OPEN OUTPUT EX5-CUM-FILE
+       END-IF
+       OPEN EXTEND SIS-EXCECAO-FILE
+       IF WRK-SISEXC-STATUS = '35'
+           OPEN OUTPUT SIS-EXCECAO-FILE
+       END-IF
+       IF WRK-ALUNOS-STATUS NOT = '00'
+           PERFORM 0500-GRAVAR-EXCECAO-SISTEMA
+       END-IF
+       IF WRK-RESTART-OK
+           OPEN EXTEND EX5-BOLETIM-FILE
+       ELSE
+           OPEN OUTPUT EX5-BOLETIM-FILE
+           WRITE EX5-BOLETIM-LINHA FROM WRK-CAB-1
+           PERFORM 0180-GRAVAR-DATA-RELATORIO
+           WRITE EX5-BOLETIM-LINHA FROM WRK-LINHA-BRANCO
+       END-IF
+       READ EX5-ALUNOS-FILE INTO EX5-ALUNO-REC
+           AT END MOVE 'S' TO WRK-FIM-ALUNOS
+       END-READ.
+
+       0500-GRAVAR-EXCECAO-SISTEMA.
+       ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD
+       MOVE WRK-DATA-SISTEMA TO SIS-EX-DATA
+       ACCEPT WRK-HORA-SISTEMA FROM TIME
+       MOVE WRK-HR-HHMMSS TO SIS-EX-HORA
+       MOVE 'EX5' TO SIS-EX-PROGRAMA
+       MOVE 'WRK-ALUNOS-STATUS' TO SIS-EX-CAMPO
+       MOVE WRK-ALUNOS-STATUS TO SIS-EX-VALOR
+       MOVE 'FALHA AO ABRIR ARQUIVO DE ALUNOS' TO SIS-EX-MOTIVO
+       MOVE SIS-EXCECAO-REC TO SIS-EXCECAO-LINHA
+       WRITE SIS-EXCECAO-LINHA.
+
+       0300-PROCESSAR.
+       IF WRK-RESTART-OK AND EX5-AL-MATRICULA NOT > WRK-CKPT-MATRICULA
+           MOVE 'S' TO WRK-EM-REPLAY
+       ELSE
+           MOVE 'N' TO WRK-EM-REPLAY
+       END-IF
+       PERFORM 0310-PROCESSAR-ALUNO.
+
+       0310-PROCESSAR-ALUNO.
+       PERFORM 0350-CALCULAR-MEDIAS
+
+       IF NOT WRK-EM-REPLAY-OK
+           MOVE EX5-AL-MATRICULA TO WRK-LA-MATRICULA
+           MOVE EX5-AL-NOME TO WRK-LA-NOME
+           WRITE EX5-BOLETIM-LINHA FROM WRK-LINHA-ALUNO
+
+           PERFORM VARYING WRK-INDICE FROM 1 BY 1
+                   UNTIL WRK-INDICE > 3
+               MOVE WRK-INDICE TO WRK-LD-NUMERO
+               MOVE WRK-MEDIA-DISCIPLINA (WRK-INDICE) TO WRK-LD-MEDIA
+               WRITE EX5-BOLETIM-LINHA FROM WRK-LINHA-DISCIPLINA
+           END-PERFORM
+       END-IF
+
+       MOVE WRK-MEDIA-GERAL TO WRK-LG-MEDIA
+       ADD 1 TO WRK-TT-QT-ALUNOS
+       ADD WRK-MEDIA-GERAL TO WRK-TT-SOMA-MEDIAS
+       IF WRK-MEDIA-GERAL > WRK-DISTINCAO
+           MOVE 'APROVADO COM DISTINCAO' TO WRK-LG-SITUACAO
+           ADD 1 TO WRK-TT-QT-APROVADOS
+       ELSE
+           IF WRK-MEDIA-GERAL >= WRK-APROVACAO
+               MOVE 'APROVADO' TO WRK-LG-SITUACAO
+               ADD 1 TO WRK-TT-QT-APROVADOS
+           ELSE
+               MOVE 'REPROVADO' TO WRK-LG-SITUACAO
+               ADD 1 TO WRK-TT-QT-REPROVADOS
+           END-IF
+       END-IF
+       PERFORM 0360-ACUMULAR-FAIXA
+
+       IF NOT WRK-EM-REPLAY-OK
+           WRITE EX5-BOLETIM-LINHA FROM WRK-LINHA-GERAL
+
+           PERFORM 0375-ACUMULAR-HISTORICO
+           PERFORM 0385-GRAVAR-CUMULATIVO
+           MOVE WRK-MEDIA-ACUMULADA TO WRK-LA-ACUMULADA
+           MOVE WRK-TAB-CUM-QTD (WRK-CUM-IDX) TO WRK-LA-QTD-TERMOS
+           WRITE EX5-BOLETIM-LINHA FROM WRK-LINHA-ACUMULADO
+           WRITE EX5-BOLETIM-LINHA FROM WRK-LINHA-BRANCO
+
+           PERFORM 0380-GRAVAR-CHECKPOINT
+       END-IF
+
+       READ EX5-ALUNOS-FILE INTO EX5-ALUNO-REC
+           AT END MOVE 'S' TO WRK-FIM-ALUNOS
+       END-READ.
+
+       0380-GRAVAR-CHECKPOINT.
+       MOVE EX5-AL-MATRICULA TO EX5-CK-MATRICULA
+       OPEN OUTPUT EX5-CKPT-FILE
+       WRITE EX5-CKPT-LINHA FROM EX5-CKPT-REC
+       CLOSE EX5-CKPT-FILE.
+
+       0390-LIMPAR-CHECKPOINT.
+       MOVE ZEROS TO EX5-CK-MATRICULA
+       OPEN OUTPUT EX5-CKPT-FILE
+       WRITE EX5-CKPT-LINHA FROM EX5-CKPT-REC
+       CLOSE EX5-CKPT-FILE.
+
+       0375-ACUMULAR-HISTORICO.
+       MOVE 'N' TO WRK-ACHOU-CUM
+       SET WRK-CUM-IDX TO 1
+       SEARCH WRK-TAB-CUM
+           AT END
+               CONTINUE
+           WHEN WRK-TAB-CUM-MATRICULA (WRK-CUM-IDX) = EX5-AL-MATRICULA
+               MOVE 'S' TO WRK-ACHOU-CUM
+       END-SEARCH
+
+       IF WRK-ACHOU-CUM-OK
+           ADD WRK-MEDIA-GERAL TO WRK-TAB-CUM-SOMA (WRK-CUM-IDX)
+           ADD 1 TO WRK-TAB-CUM-QTD (WRK-CUM-IDX)
+       ELSE
+           ADD 1 TO WRK-QTD-CUM
+           SET WRK-CUM-IDX TO WRK-QTD-CUM
+           MOVE EX5-AL-MATRICULA TO
+               WRK-TAB-CUM-MATRICULA (WRK-CUM-IDX)
+           MOVE WRK-MEDIA-GERAL TO WRK-TAB-CUM-SOMA (WRK-CUM-IDX)
+           MOVE 1 TO WRK-TAB-CUM-QTD (WRK-CUM-IDX)
+       END-IF
+
+       COMPUTE WRK-MEDIA-ACUMULADA ROUNDED =
+           WRK-TAB-CUM-SOMA (WRK-CUM-IDX) /
+               WRK-TAB-CUM-QTD (WRK-CUM-IDX).
+
+       0385-GRAVAR-CUMULATIVO.
+       MOVE EX5-AL-MATRICULA TO EX5-CM-MATRICULA
+       MOVE WRK-TERMO-ATUAL TO EX5-CM-TERMO
+       MOVE WRK-MEDIA-GERAL TO EX5-CM-MEDIA
+       MOVE EX5-CUM-REC TO EX5-CUM-LINHA
+       WRITE EX5-CUM-LINHA.
+
+       0360-ACUMULAR-FAIXA.
+       EVALUATE TRUE
+           WHEN WRK-MEDIA-GERAL < 50
+               ADD 1 TO WRK-TF-QT-0-49
+           WHEN WRK-MEDIA-GERAL < 70
+               ADD 1 TO WRK-TF-QT-50-69
+           WHEN WRK-MEDIA-GERAL < 90
+               ADD 1 TO WRK-TF-QT-70-89
+           WHEN OTHER
+               ADD 1 TO WRK-TF-QT-90-100
+       END-EVALUATE.
+
+       0350-CALCULAR-MEDIAS.
+       MOVE ZEROS TO WRK-SOMA-PONDERADA
+       MOVE ZEROS TO WRK-SOMA-PESOS
+       PERFORM VARYING WRK-INDICE FROM 1 BY 1
+               UNTIL WRK-INDICE > 3
+           COMPUTE WRK-MEDIA-DISCIPLINA (WRK-INDICE) ROUNDED =
+               (EX5-AL-NOTA1 (WRK-INDICE) + EX5-AL-NOTA2 (WRK-INDICE))
+                   / 2
+           COMPUTE WRK-SOMA-PONDERADA ROUNDED = WRK-SOMA-PONDERADA +
+               (WRK-MEDIA-DISCIPLINA (WRK-INDICE) *
+                   WRK-PESO-DISCIPLINA (WRK-INDICE))
+           ADD WRK-PESO-DISCIPLINA (WRK-INDICE) TO WRK-SOMA-PESOS
+       END-PERFORM
+       COMPUTE WRK-MEDIA-GERAL ROUNDED =
+           WRK-SOMA-PONDERADA / WRK-SOMA-PESOS.
+
+       0400-RELATORIO-TURMA.
+       IF WRK-TT-QT-ALUNOS > 0
+           COMPUTE WRK-TT-MEDIA-TURMA ROUNDED =
+               WRK-TT-SOMA-MEDIAS / WRK-TT-QT-ALUNOS
+       END-IF
+       WRITE EX5-BOLETIM-LINHA FROM WRK-CAB-2
+
+       MOVE SPACES TO WRK-LINHA-RESUMO
+       STRING 'TOTAL DE ALUNOS.......: ' DELIMITED BY SIZE
+           WRK-TT-QT-ALUNOS DELIMITED BY SIZE
+           INTO WRK-LINHA-RESUMO
+       WRITE EX5-BOLETIM-LINHA FROM WRK-LINHA-RESUMO
+
+       MOVE SPACES TO WRK-LINHA-RESUMO
+       STRING 'TOTAL APROVADOS.......: ' DELIMITED BY SIZE
+           WRK-TT-QT-APROVADOS DELIMITED BY SIZE
+           INTO WRK-LINHA-RESUMO
+       WRITE EX5-BOLETIM-LINHA FROM WRK-LINHA-RESUMO
+
+       MOVE SPACES TO WRK-LINHA-RESUMO
+       STRING 'TOTAL REPROVADOS......: ' DELIMITED BY SIZE
+           WRK-TT-QT-REPROVADOS DELIMITED BY SIZE
+           INTO WRK-LINHA-RESUMO
+       WRITE EX5-BOLETIM-LINHA FROM WRK-LINHA-RESUMO
+
+       MOVE SPACES TO WRK-LINHA-RESUMO
+       STRING 'MEDIA GERAL DA TURMA..: ' DELIMITED BY SIZE
+           WRK-TT-MEDIA-TURMA DELIMITED BY SIZE
+           INTO WRK-LINHA-RESUMO
+       WRITE EX5-BOLETIM-LINHA FROM WRK-LINHA-RESUMO
+       WRITE EX5-BOLETIM-LINHA FROM WRK-LINHA-BRANCO
+
+       MOVE 'DISTRIBUICAO - 0 A 49...:' TO WRK-LF-DESCRICAO
+       MOVE WRK-TF-QT-0-49 TO WRK-LF-QTD
+       WRITE EX5-BOLETIM-LINHA FROM WRK-LINHA-FAIXA
+
+       MOVE 'DISTRIBUICAO - 50 A 69..:' TO WRK-LF-DESCRICAO
+       MOVE WRK-TF-QT-50-69 TO WRK-LF-QTD
+       WRITE EX5-BOLETIM-LINHA FROM WRK-LINHA-FAIXA
+
+       MOVE 'DISTRIBUICAO - 70 A 89..:' TO WRK-LF-DESCRICAO
+       MOVE WRK-TF-QT-70-89 TO WRK-LF-QTD
+       WRITE EX5-BOLETIM-LINHA FROM WRK-LINHA-FAIXA
+
+       MOVE 'DISTRIBUICAO - 90 A 100.:' TO WRK-LF-DESCRICAO
+       MOVE WRK-TF-QT-90-100 TO WRK-LF-QTD
+       WRITE EX5-BOLETIM-LINHA FROM WRK-LINHA-FAIXA.
+
+       0900-FECHAR-ARQUIVOS.
+       CLOSE EX5-ALUNOS-FILE
+       CLOSE EX5-BOLETIM-FILE
+       CLOSE EX5-CUM-FILE
+       CLOSE SIS-EXCECAO-FILE.
