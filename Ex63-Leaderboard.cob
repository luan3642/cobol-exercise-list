@@ -0,0 +1,130 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: batch leaderboard mode built on EX63's comparison
+      *          logic - reads a file of an arbitrary number of
+      *          competitor scores and prints an awards report with
+      *          the overall winner and runner-up.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EX63-LEADERBOARD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EX63-CONCORRENTES-FILE ASSIGN TO 'EX63CONC.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-CONC-STATUS.
+           SELECT EX63-PREMIACAO-FILE ASSIGN TO 'EX63PREM.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-PREM-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EX63-CONCORRENTES-FILE.
+       01 EX63-CONCORRENTES-LINHA PIC X(26).
+
+       FD  EX63-PREMIACAO-FILE.
+       01 EX63-PREMIACAO-LINHA PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       COPY EX63REC.
+
+       77 WRK-CONC-STATUS PIC X(02) VALUE '00'.
+       77 WRK-PREM-STATUS PIC X(02) VALUE '00'.
+       77 WRK-FIM-CONC PIC X(01) VALUE 'N'.
+           88 WRK-FIM-CONC-OK VALUE 'S'.
+
+       77 WRK-QTD-CONCORRENTES PIC 9(06) VALUE ZEROS.
+
+       01 WRK-CAMPEAO.
+           05 WRK-CP-NOME     PIC X(20) VALUE SPACES.
+           05 WRK-CP-PONTOS   PIC 9(06) VALUE ZEROS.
+       01 WRK-VICE.
+           05 WRK-VC-NOME     PIC X(20) VALUE SPACES.
+           05 WRK-VC-PONTOS   PIC 9(06) VALUE ZEROS.
+
+       01 WRK-DATA-SISTEMA.
+           05 WRK-DT-ANO  PIC 9(04).
+           05 WRK-DT-MES  PIC 9(02).
+           05 WRK-DT-DIA  PIC 9(02).
+
+       01 WRK-LINHA-CABECALHO PIC X(60) VALUE
+           'RELATORIO DE PREMIACAO - EX63-LEADERBOARD'.
+       01 WRK-LINHA-DATA-RELATORIO.
+           05 FILLER      PIC X(21) VALUE 'RELATORIO GERADO EM: '.
+           05 WRK-LDR-DIA PIC 99.
+           05 FILLER      PIC X(01) VALUE '/'.
+           05 WRK-LDR-MES PIC 99.
+           05 FILLER      PIC X(01) VALUE '/'.
+           05 WRK-LDR-ANO PIC 9999.
+       01 WRK-LINHA-CAMPEAO.
+           05 FILLER          PIC X(14) VALUE '1o LUGAR: '.
+           05 WRK-LC-NOME      PIC X(20).
+           05 FILLER          PIC X(04) VALUE ' - '.
+           05 WRK-LC-PONTOS    PIC ZZZZZ9.
+       01 WRK-LINHA-VICE.
+           05 FILLER          PIC X(14) VALUE '2o LUGAR: '.
+           05 WRK-LV-NOME      PIC X(20).
+           05 FILLER          PIC X(04) VALUE ' - '.
+           05 WRK-LV-PONTOS    PIC ZZZZZ9.
+       01 WRK-LINHA-TOTAL.
+           05 FILLER          PIC X(23) VALUE 'TOTAL DE COMPETIDORES: '.
+           05 WRK-LT-QTD       PIC ZZZZZ9.
+
+       PROCEDURE DIVISION.
+
+       0100-PRINCIPAL.
+       PERFORM 0200-ABRIR-ARQUIVOS.
+       PERFORM 0300-APURAR UNTIL WRK-FIM-CONC-OK.
+       PERFORM 0400-GRAVAR-RELATORIO.
+       PERFORM 0900-FECHAR-ARQUIVOS.
+       STOP RUN.
+
+       0200-ABRIR-ARQUIVOS.
+       OPEN INPUT EX63-CONCORRENTES-FILE
+       OPEN OUTPUT EX63-PREMIACAO-FILE
+       READ EX63-CONCORRENTES-FILE INTO EX63-CONCORRENTE-REC
+           AT END MOVE 'S' TO WRK-FIM-CONC
+       END-READ.
+
+       0300-APURAR.
+       ADD 1 TO WRK-QTD-CONCORRENTES
+
+       IF EX63-CN-PONTOS > WRK-CP-PONTOS
+           MOVE WRK-CAMPEAO TO WRK-VICE
+           MOVE EX63-CN-NOME TO WRK-CP-NOME
+           MOVE EX63-CN-PONTOS TO WRK-CP-PONTOS
+       ELSE
+           IF EX63-CN-PONTOS > WRK-VC-PONTOS
+               MOVE EX63-CN-NOME TO WRK-VC-NOME
+               MOVE EX63-CN-PONTOS TO WRK-VC-PONTOS
+           END-IF
+       END-IF
+
+       READ EX63-CONCORRENTES-FILE INTO EX63-CONCORRENTE-REC
+           AT END MOVE 'S' TO WRK-FIM-CONC
+       END-READ.
+
+       0400-GRAVAR-RELATORIO.
+       WRITE EX63-PREMIACAO-LINHA FROM WRK-LINHA-CABECALHO
+       PERFORM 0450-GRAVAR-DATA-RELATORIO
+       MOVE WRK-CP-NOME TO WRK-LC-NOME
+       MOVE WRK-CP-PONTOS TO WRK-LC-PONTOS
+       WRITE EX63-PREMIACAO-LINHA FROM WRK-LINHA-CAMPEAO
+       MOVE WRK-VC-NOME TO WRK-LV-NOME
+       MOVE WRK-VC-PONTOS TO WRK-LV-PONTOS
+       WRITE EX63-PREMIACAO-LINHA FROM WRK-LINHA-VICE
+       MOVE WRK-QTD-CONCORRENTES TO WRK-LT-QTD
+       WRITE EX63-PREMIACAO-LINHA FROM WRK-LINHA-TOTAL.
+
+       0450-GRAVAR-DATA-RELATORIO.
+       ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD
+       MOVE WRK-DT-DIA TO WRK-LDR-DIA
+       MOVE WRK-DT-MES TO WRK-LDR-MES
+       MOVE WRK-DT-ANO TO WRK-LDR-ANO
+       WRITE EX63-PREMIACAO-LINHA FROM WRK-LINHA-DATA-RELATORIO.
+
+       0900-FECHAR-ARQUIVOS.
+       CLOSE EX63-CONCORRENTES-FILE
+       CLOSE EX63-PREMIACAO-FILE.
