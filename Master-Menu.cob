@@ -0,0 +1,67 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: master menu driver - lets the operator pick one of the
+      *          standalone calculation programs (EX2, EX11, EX34,
+      *          EX54) and calls it as this run's job step, the same
+      *          way a job-control menu hands off to a single program
+      *          per invocation.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MASTER-MENU.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       77 WRK-OPCAO        PIC 9(01) VALUE ZEROS.
+       77 WRK-OPCAO-VALIDA PIC X(01) VALUE 'N'.
+           88 WRK-OPCAO-OK VALUE 'S'.
+       77 WRK-SAIR         PIC X(01) VALUE 'N'.
+           88 WRK-SAIR-OK  VALUE 'S'.
+
+       PROCEDURE DIVISION.
+
+       0100-PRINCIPAL.
+       PERFORM 0110-EXECUTAR-CICLO UNTIL WRK-SAIR-OK.
+       STOP RUN.
+
+       0110-EXECUTAR-CICLO.
+       MOVE 'N' TO WRK-OPCAO-VALIDA
+       PERFORM 0150-OBTER-OPCAO UNTIL WRK-OPCAO-OK.
+       IF WRK-OPCAO = 0
+           MOVE 'S' TO WRK-SAIR
+       ELSE
+           PERFORM 0200-EXECUTAR-PROGRAMA
+       END-IF.
+
+       0150-OBTER-OPCAO.
+       DISPLAY 'MENU PRINCIPAL'
+       DISPLAY '1- CALCULADORA (EX2)'
+       DISPLAY '2- CALCULOS DIVERSOS (EX11)'
+       DISPLAY '3- CALCULADORA COM PARIDADE (EX34)'
+       DISPLAY '4- CONVERSAO DE UNIDADES (EX54)'
+       DISPLAY '0- SAIR'
+       ACCEPT WRK-OPCAO FROM CONSOLE
+
+       IF WRK-OPCAO >= 0 AND WRK-OPCAO <= 4
+           MOVE 'S' TO WRK-OPCAO-VALIDA
+       ELSE
+           DISPLAY 'OPCAO INVALIDA - TENTE NOVAMENTE'
+       END-IF.
+
+       0200-EXECUTAR-PROGRAMA.
+       EVALUATE WRK-OPCAO
+           WHEN 1
+               CALL 'EX2'
+           WHEN 2
+               CALL 'EX11'
+           WHEN 3
+               CALL 'EX34'
+           WHEN 4
+               CALL 'EX54'
+       END-EVALUATE.
