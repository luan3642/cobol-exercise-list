@@ -0,0 +1,234 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: combines EX23's top-N/bottom-N report with EX25's
+      *          full ascending/descending ranking into a single run
+      *          over one results file, and routes any record with a
+      *          non-positive value to the shared system exception log
+      *          instead of silently ranking it.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EX23-25-COMBINADO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EX23-DADOS-FILE ASSIGN TO 'EX23DADOS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-DADOS-STATUS.
+           SELECT EX23-RELATORIO-FILE ASSIGN TO 'EX2325REL.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-RELATORIO-STATUS.
+           SELECT SIS-EXCECAO-FILE ASSIGN TO 'SISEXC.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-SISEXC-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EX23-DADOS-FILE.
+       01 EX23-DADOS-LINHA PIC X(30).
+
+       FD  EX23-RELATORIO-FILE.
+       01 EX23-RELATORIO-LINHA PIC X(80).
+
+       FD  SIS-EXCECAO-FILE.
+       01 SIS-EXCECAO-LINHA PIC X(84).
+
+       WORKING-STORAGE SECTION.
+       COPY EX23REC.
+       COPY SISEXCREC.
+
+       77 WRK-DADOS-STATUS      PIC X(02) VALUE '00'.
+       77 WRK-RELATORIO-STATUS  PIC X(02) VALUE '00'.
+       77 WRK-SISEXC-STATUS     PIC X(02) VALUE '00'.
+       77 WRK-FIM-DADOS         PIC X(01) VALUE 'N'.
+           88 WRK-FIM-DADOS-OK VALUE 'S'.
+
+       77 WRK-MODO-ORDEM PIC X(01) VALUE 'D'.
+           88 WRK-ORDEM-CRESCENTE VALUE 'A'.
+           88 WRK-ORDEM-DECRESCENTE VALUE 'D'.
+
+       01 WRK-TABELA-REGISTROS.
+           05 WRK-TAB-REG OCCURS 500 TIMES
+               INDEXED BY WRK-TAB-IDX.
+               10 WRK-TAB-NOME    PIC X(20).
+               10 WRK-TAB-VALOR   PIC 9(08)V99.
+       77 WRK-QTD-REGISTROS PIC 9(04) VALUE ZEROS.
+
+       77 WRK-N-TOPO PIC 9(03) VALUE 5.
+       77 WRK-I      PIC 9(04) VALUE ZEROS.
+       77 WRK-J      PIC 9(04) VALUE ZEROS.
+       77 WRK-MENOR-IDX PIC 9(04) VALUE ZEROS.
+       01 WRK-TROCA-NOME    PIC X(20).
+       01 WRK-TROCA-VALOR   PIC 9(08)V99.
+
+       01 WRK-DATA-SISTEMA.
+           05 WRK-DT-ANO  PIC 9(04).
+           05 WRK-DT-MES  PIC 9(02).
+           05 WRK-DT-DIA  PIC 9(02).
+
+       01 WRK-HORA-SISTEMA.
+           05 WRK-HR-HORA PIC 9(02).
+           05 WRK-HR-MIN  PIC 9(02).
+           05 WRK-HR-SEG  PIC 9(02).
+           05 WRK-HR-CENT PIC 9(02).
+       01 WRK-HORA-HHMMSS REDEFINES WRK-HORA-SISTEMA.
+           05 WRK-HR-HHMMSS PIC 9(06).
+           05 FILLER        PIC 9(02).
+
+       01 WRK-CABECALHO PIC X(40) VALUE
+           'RANKING COMBINADO EX23/EX25'.
+       01 WRK-LINHA-DATA-RELATORIO.
+           05 FILLER      PIC X(21) VALUE 'RELATORIO GERADO EM: '.
+           05 WRK-LDR-DIA PIC 99.
+           05 FILLER      PIC X(01) VALUE '/'.
+           05 WRK-LDR-MES PIC 99.
+           05 FILLER      PIC X(01) VALUE '/'.
+           05 WRK-LDR-ANO PIC 9999.
+       01 WRK-LINHA-SECAO PIC X(30).
+       01 WRK-LINHA-DETALHE.
+           05 WRK-LD-POSICAO   PIC ZZ9.
+           05 FILLER           PIC X(02) VALUE SPACES.
+           05 WRK-LD-NOME      PIC X(20).
+           05 FILLER           PIC X(02) VALUE SPACES.
+           05 WRK-LD-VALOR     PIC ZZZZZZZ9,99.
+       01 WRK-LINHA-BRANCO PIC X(01) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0100-PRINCIPAL.
+       PERFORM 0150-ENTRADA.
+       PERFORM 0200-ABRIR-ARQUIVOS.
+       PERFORM 0250-CARREGAR-REGISTROS UNTIL WRK-FIM-DADOS-OK.
+       PERFORM 0300-ORDENAR-CRESCENTE.
+       PERFORM 0400-IMPRIMIR-TOPO-BASE.
+       PERFORM 0500-IMPRIMIR-RANKING-GERAL.
+       PERFORM 0900-FECHAR-ARQUIVOS.
+       STOP RUN.
+
+       0150-ENTRADA.
+       DISPLAY 'ORDEM DO RANKING GERAL: A-CRESCENTE, D-DECRESCENTE'.
+       ACCEPT WRK-MODO-ORDEM FROM CONSOLE.
+
+       0200-ABRIR-ARQUIVOS.
+       OPEN INPUT EX23-DADOS-FILE
+       OPEN OUTPUT EX23-RELATORIO-FILE
+       OPEN EXTEND SIS-EXCECAO-FILE
+       IF WRK-SISEXC-STATUS = '35'
+           OPEN OUTPUT SIS-EXCECAO-FILE
+       END-IF
+       READ EX23-DADOS-FILE INTO EX23-REGISTRO-REC
+           AT END MOVE 'S' TO WRK-FIM-DADOS
+       END-READ.
+
+       0250-CARREGAR-REGISTROS.
+       IF EX23-RG-VALOR NOT > 0
+           PERFORM 0260-GRAVAR-EXCECAO-SISTEMA
+       ELSE
+           ADD 1 TO WRK-QTD-REGISTROS
+           MOVE EX23-RG-NOME TO WRK-TAB-NOME (WRK-QTD-REGISTROS)
+           MOVE EX23-RG-VALOR TO WRK-TAB-VALOR (WRK-QTD-REGISTROS)
+       END-IF
+       READ EX23-DADOS-FILE INTO EX23-REGISTRO-REC
+           AT END MOVE 'S' TO WRK-FIM-DADOS
+       END-READ.
+
+       0260-GRAVAR-EXCECAO-SISTEMA.
+       ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD
+       MOVE WRK-DATA-SISTEMA TO SIS-EX-DATA
+       ACCEPT WRK-HORA-SISTEMA FROM TIME
+       MOVE WRK-HR-HHMMSS TO SIS-EX-HORA
+       MOVE 'EX2325' TO SIS-EX-PROGRAMA
+       MOVE EX23-RG-NOME TO SIS-EX-CAMPO
+       MOVE EX23-RG-VALOR TO SIS-EX-VALOR
+       MOVE 'VALOR ZERO OU NEGATIVO EXCLUIDO DO RANKING'
+           TO SIS-EX-MOTIVO
+       MOVE SIS-EXCECAO-REC TO SIS-EXCECAO-LINHA
+       WRITE SIS-EXCECAO-LINHA.
+
+       0300-ORDENAR-CRESCENTE.
+       PERFORM VARYING WRK-I FROM 1 BY 1
+               UNTIL WRK-I >= WRK-QTD-REGISTROS
+           MOVE WRK-I TO WRK-MENOR-IDX
+           PERFORM VARYING WRK-J FROM WRK-I BY 1
+                   UNTIL WRK-J > WRK-QTD-REGISTROS
+               IF WRK-TAB-VALOR (WRK-J) < WRK-TAB-VALOR (WRK-MENOR-IDX)
+                   MOVE WRK-J TO WRK-MENOR-IDX
+               END-IF
+           END-PERFORM
+           IF WRK-MENOR-IDX NOT = WRK-I
+               MOVE WRK-TAB-NOME (WRK-I) TO WRK-TROCA-NOME
+               MOVE WRK-TAB-VALOR (WRK-I) TO WRK-TROCA-VALOR
+               MOVE WRK-TAB-NOME (WRK-MENOR-IDX) TO WRK-TAB-NOME (WRK-I)
+               MOVE WRK-TAB-VALOR (WRK-MENOR-IDX)
+                   TO WRK-TAB-VALOR (WRK-I)
+               MOVE WRK-TROCA-NOME TO WRK-TAB-NOME (WRK-MENOR-IDX)
+               MOVE WRK-TROCA-VALOR TO WRK-TAB-VALOR (WRK-MENOR-IDX)
+           END-IF
+       END-PERFORM.
+
+       0400-IMPRIMIR-TOPO-BASE.
+       WRITE EX23-RELATORIO-LINHA FROM WRK-CABECALHO
+       PERFORM 0410-GRAVAR-DATA-RELATORIO
+       WRITE EX23-RELATORIO-LINHA FROM WRK-LINHA-BRANCO
+
+       MOVE 'TOP ' TO WRK-LINHA-SECAO
+       WRITE EX23-RELATORIO-LINHA FROM WRK-LINHA-SECAO
+       PERFORM VARYING WRK-I FROM WRK-QTD-REGISTROS BY -1
+               UNTIL WRK-I < 1 OR
+                   WRK-I <= WRK-QTD-REGISTROS - WRK-N-TOPO
+           COMPUTE WRK-LD-POSICAO = WRK-QTD-REGISTROS - WRK-I + 1
+           MOVE WRK-TAB-NOME (WRK-I) TO WRK-LD-NOME
+           MOVE WRK-TAB-VALOR (WRK-I) TO WRK-LD-VALOR
+           WRITE EX23-RELATORIO-LINHA FROM WRK-LINHA-DETALHE
+       END-PERFORM
+
+       MOVE 'BOTTOM ' TO WRK-LINHA-SECAO
+       WRITE EX23-RELATORIO-LINHA FROM WRK-LINHA-SECAO
+       PERFORM VARYING WRK-I FROM 1 BY 1
+               UNTIL WRK-I > WRK-QTD-REGISTROS OR WRK-I > WRK-N-TOPO
+           MOVE WRK-I TO WRK-LD-POSICAO
+           MOVE WRK-TAB-NOME (WRK-I) TO WRK-LD-NOME
+           MOVE WRK-TAB-VALOR (WRK-I) TO WRK-LD-VALOR
+           WRITE EX23-RELATORIO-LINHA FROM WRK-LINHA-DETALHE
+       END-PERFORM
+       WRITE EX23-RELATORIO-LINHA FROM WRK-LINHA-BRANCO.
+
+       0410-GRAVAR-DATA-RELATORIO.
+       ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD
+       MOVE WRK-DT-DIA TO WRK-LDR-DIA
+       MOVE WRK-DT-MES TO WRK-LDR-MES
+       MOVE WRK-DT-ANO TO WRK-LDR-ANO
+       WRITE EX23-RELATORIO-LINHA FROM WRK-LINHA-DATA-RELATORIO.
+
+       0500-IMPRIMIR-RANKING-GERAL.
+       MOVE 'RANKING GERAL' TO WRK-LINHA-SECAO
+       WRITE EX23-RELATORIO-LINHA FROM WRK-LINHA-SECAO
+
+       IF WRK-ORDEM-CRESCENTE
+           PERFORM VARYING WRK-I FROM 1 BY 1
+                   UNTIL WRK-I > WRK-QTD-REGISTROS
+               MOVE WRK-I TO WRK-LD-POSICAO
+               MOVE WRK-TAB-NOME (WRK-I) TO WRK-LD-NOME
+               MOVE WRK-TAB-VALOR (WRK-I) TO WRK-LD-VALOR
+               WRITE EX23-RELATORIO-LINHA FROM WRK-LINHA-DETALHE
+           END-PERFORM
+       ELSE
+           PERFORM VARYING WRK-I FROM WRK-QTD-REGISTROS BY -1
+                   UNTIL WRK-I < 1
+               COMPUTE WRK-LD-POSICAO =
+                   WRK-QTD-REGISTROS - WRK-I + 1
+               MOVE WRK-TAB-NOME (WRK-I) TO WRK-LD-NOME
+               MOVE WRK-TAB-VALOR (WRK-I) TO WRK-LD-VALOR
+               WRITE EX23-RELATORIO-LINHA FROM WRK-LINHA-DETALHE
+           END-PERFORM
+       END-IF.
+
+       0900-FECHAR-ARQUIVOS.
+       CLOSE EX23-DADOS-FILE
+       CLOSE EX23-RELATORIO-FILE
+       CLOSE SIS-EXCECAO-FILE.
