@@ -0,0 +1,154 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: generalizes EX23's three-number max/min comparison
+      *          into a top-N/bottom-N report over an arbitrary-length
+      *          file of sales or score records.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EX23-RANKING.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EX23-DADOS-FILE ASSIGN TO 'EX23DADOS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-DADOS-STATUS.
+           SELECT EX23-RELATORIO-FILE ASSIGN TO 'EX23REL.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-RELATORIO-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EX23-DADOS-FILE.
+       01 EX23-DADOS-LINHA PIC X(30).
+
+       FD  EX23-RELATORIO-FILE.
+       01 EX23-RELATORIO-LINHA PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY EX23REC.
+
+       77 WRK-DADOS-STATUS      PIC X(02) VALUE '00'.
+       77 WRK-RELATORIO-STATUS  PIC X(02) VALUE '00'.
+       77 WRK-FIM-DADOS         PIC X(01) VALUE 'N'.
+           88 WRK-FIM-DADOS-OK VALUE 'S'.
+
+       01 WRK-TABELA-REGISTROS.
+           05 WRK-TAB-REG OCCURS 500 TIMES
+               INDEXED BY WRK-TAB-IDX.
+               10 WRK-TAB-NOME    PIC X(20).
+               10 WRK-TAB-VALOR   PIC 9(08)V99.
+       77 WRK-QTD-REGISTROS PIC 9(04) VALUE ZEROS.
+
+       77 WRK-N-TOPO PIC 9(03) VALUE 5.
+       77 WRK-I      PIC 9(04) VALUE ZEROS.
+       77 WRK-J      PIC 9(04) VALUE ZEROS.
+       77 WRK-MENOR-IDX PIC 9(04) VALUE ZEROS.
+       01 WRK-TROCA-NOME    PIC X(20).
+       01 WRK-TROCA-VALOR   PIC 9(08)V99.
+
+       01 WRK-DATA-SISTEMA.
+           05 WRK-DT-ANO  PIC 9(04).
+           05 WRK-DT-MES  PIC 9(02).
+           05 WRK-DT-DIA  PIC 9(02).
+
+       01 WRK-CABECALHO PIC X(40) VALUE
+           'RELATORIO TOP-N / BOTTOM-N'.
+       01 WRK-LINHA-DATA-RELATORIO.
+           05 FILLER      PIC X(21) VALUE 'RELATORIO GERADO EM: '.
+           05 WRK-LDR-DIA PIC 99.
+           05 FILLER      PIC X(01) VALUE '/'.
+           05 WRK-LDR-MES PIC 99.
+           05 FILLER      PIC X(01) VALUE '/'.
+           05 WRK-LDR-ANO PIC 9999.
+       01 WRK-LINHA-SECAO PIC X(30).
+       01 WRK-LINHA-DETALHE.
+           05 WRK-LD-POSICAO   PIC ZZ9.
+           05 FILLER           PIC X(02) VALUE SPACES.
+           05 WRK-LD-NOME      PIC X(20).
+           05 FILLER           PIC X(02) VALUE SPACES.
+           05 WRK-LD-VALOR     PIC ZZZZZZZ9,99.
+
+       PROCEDURE DIVISION.
+
+       0100-PRINCIPAL.
+       PERFORM 0200-CARREGAR-REGISTROS.
+       PERFORM 0300-ORDENAR-CRESCENTE.
+       PERFORM 0400-IMPRIMIR-RELATORIO.
+       STOP RUN.
+
+       0200-CARREGAR-REGISTROS.
+       OPEN INPUT EX23-DADOS-FILE
+       OPEN OUTPUT EX23-RELATORIO-FILE
+       READ EX23-DADOS-FILE INTO EX23-REGISTRO-REC
+           AT END MOVE 'S' TO WRK-FIM-DADOS
+       END-READ
+       PERFORM UNTIL WRK-FIM-DADOS-OK
+           ADD 1 TO WRK-QTD-REGISTROS
+           MOVE EX23-RG-NOME TO WRK-TAB-NOME (WRK-QTD-REGISTROS)
+           MOVE EX23-RG-VALOR TO WRK-TAB-VALOR (WRK-QTD-REGISTROS)
+           READ EX23-DADOS-FILE INTO EX23-REGISTRO-REC
+               AT END MOVE 'S' TO WRK-FIM-DADOS
+           END-READ
+       END-PERFORM
+       CLOSE EX23-DADOS-FILE.
+
+       0300-ORDENAR-CRESCENTE.
+       PERFORM VARYING WRK-I FROM 1 BY 1
+               UNTIL WRK-I >= WRK-QTD-REGISTROS
+           MOVE WRK-I TO WRK-MENOR-IDX
+           PERFORM VARYING WRK-J FROM WRK-I BY 1
+                   UNTIL WRK-J > WRK-QTD-REGISTROS
+               IF WRK-TAB-VALOR (WRK-J) < WRK-TAB-VALOR (WRK-MENOR-IDX)
+                   MOVE WRK-J TO WRK-MENOR-IDX
+               END-IF
+           END-PERFORM
+           IF WRK-MENOR-IDX NOT = WRK-I
+               MOVE WRK-TAB-NOME (WRK-I) TO WRK-TROCA-NOME
+               MOVE WRK-TAB-VALOR (WRK-I) TO WRK-TROCA-VALOR
+               MOVE WRK-TAB-NOME (WRK-MENOR-IDX) TO WRK-TAB-NOME (WRK-I)
+               MOVE WRK-TAB-VALOR (WRK-MENOR-IDX)
+                   TO WRK-TAB-VALOR (WRK-I)
+               MOVE WRK-TROCA-NOME TO WRK-TAB-NOME (WRK-MENOR-IDX)
+               MOVE WRK-TROCA-VALOR TO WRK-TAB-VALOR (WRK-MENOR-IDX)
+           END-IF
+       END-PERFORM.
+
+       0400-IMPRIMIR-RELATORIO.
+       WRITE EX23-RELATORIO-LINHA FROM WRK-CABECALHO
+       PERFORM 0450-GRAVAR-DATA-RELATORIO
+
+       MOVE 'TOP ' TO WRK-LINHA-SECAO
+       WRITE EX23-RELATORIO-LINHA FROM WRK-LINHA-SECAO
+       PERFORM VARYING WRK-I FROM WRK-QTD-REGISTROS BY -1
+               UNTIL WRK-I < 1 OR
+                   WRK-I <= WRK-QTD-REGISTROS - WRK-N-TOPO
+           COMPUTE WRK-LD-POSICAO = WRK-QTD-REGISTROS - WRK-I + 1
+           MOVE WRK-TAB-NOME (WRK-I) TO WRK-LD-NOME
+           MOVE WRK-TAB-VALOR (WRK-I) TO WRK-LD-VALOR
+           WRITE EX23-RELATORIO-LINHA FROM WRK-LINHA-DETALHE
+       END-PERFORM
+
+       MOVE 'BOTTOM ' TO WRK-LINHA-SECAO
+       WRITE EX23-RELATORIO-LINHA FROM WRK-LINHA-SECAO
+       PERFORM VARYING WRK-I FROM 1 BY 1
+               UNTIL WRK-I > WRK-QTD-REGISTROS OR WRK-I > WRK-N-TOPO
+           MOVE WRK-I TO WRK-LD-POSICAO
+           MOVE WRK-TAB-NOME (WRK-I) TO WRK-LD-NOME
+           MOVE WRK-TAB-VALOR (WRK-I) TO WRK-LD-VALOR
+           WRITE EX23-RELATORIO-LINHA FROM WRK-LINHA-DETALHE
+       END-PERFORM
+
+       CLOSE EX23-RELATORIO-FILE.
+
+       0450-GRAVAR-DATA-RELATORIO.
+       ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD
+       MOVE WRK-DT-DIA TO WRK-LDR-DIA
+       MOVE WRK-DT-MES TO WRK-LDR-MES
+       MOVE WRK-DT-ANO TO WRK-LDR-ANO
+       WRITE EX23-RELATORIO-LINHA FROM WRK-LINHA-DATA-RELATORIO.
