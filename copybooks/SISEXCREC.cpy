@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Record layout for the consolidated system exception log shared
+      * by EX2, EX34, EX40 and the ex5 gradebook batch (SISEXC.DAT).
+      ******************************************************************
+       01 SIS-EXCECAO-REC.
+           05 SIS-EX-DATA     PIC 9(08).
+           05 SIS-EX-HORA     PIC 9(06).
+           05 SIS-EX-PROGRAMA PIC X(10).
+           05 SIS-EX-CAMPO    PIC X(15).
+           05 SIS-EX-VALOR    PIC X(15).
+           05 SIS-EX-MOTIVO   PIC X(30).
