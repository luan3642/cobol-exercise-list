@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Record layouts for the EX54 unit-conversion subsystem
+      * (interactive EX54, batch EX54-LOTE, conversion factor table).
+      ******************************************************************
+       01 EX54-FATOR-REC.
+           05 EX54-FT-UNIDADE    PIC X(02).
+           05 EX54-FT-DESCRICAO  PIC X(12).
+           05 EX54-FT-FATOR      PIC 9(06)V999999.
+
+       01 EX54-MEDIDA-REC.
+           05 EX54-MD-METROS     PIC 9(06)V99.
+           05 EX54-MD-UNIDADE    PIC X(02).
