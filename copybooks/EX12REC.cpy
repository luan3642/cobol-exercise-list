@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Record layouts for the EX12 wellness-screening subsystem
+      * (interactive EX12, batch screening, history and trend report).
+      ******************************************************************
+       01 EX12-HIST-REC.
+           05 EX12-HI-MATRICULA  PIC 9(05).
+           05 EX12-HI-DATA       PIC 9(08).
+           05 EX12-HI-ALTURA     PIC 9(03)V99.
+           05 EX12-HI-PESO       PIC 9(03)V99.
+           05 EX12-HI-IMC        PIC 9(03)V99.
+           05 EX12-HI-CATEGORIA  PIC X(20).
+
+       01 EX12-FUNCIONARIO-REC.
+           05 EX12-FU-MATRICULA  PIC 9(05).
+           05 EX12-FU-NOME       PIC X(20).
+           05 EX12-FU-ALTURA     PIC 9(03)V99.
+           05 EX12-FU-PESO       PIC 9(03)V99.
