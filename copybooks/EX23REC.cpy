@@ -0,0 +1,6 @@
+      ******************************************************************
+      * Record layout for the EX23 top-N/bottom-N ranking subsystem.
+      ******************************************************************
+       01 EX23-REGISTRO-REC.
+           05 EX23-RG-NOME       PIC X(20).
+           05 EX23-RG-VALOR      PIC 9(08)V99.
