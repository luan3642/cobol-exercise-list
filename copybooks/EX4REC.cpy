@@ -0,0 +1,6 @@
+      ******************************************************************
+      * Record layout for the ex4 vowel/consonant scanner subsystem.
+      * Each input record is one line of a legacy feed - a single flag
+      * code is simply a one-character line.
+      ******************************************************************
+       01 EX4-LINHA-REC PIC X(80).
