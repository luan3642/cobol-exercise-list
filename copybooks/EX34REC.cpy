@@ -0,0 +1,20 @@
+      ******************************************************************
+      * Record layouts for the EX34 calculator/parity subsystem
+      * (interactive EX34, output ledger, batch reprocessing).
+      ******************************************************************
+       01 EX34-LEDGER-REC.
+           05 EX34-LG-DATA          PIC 9(08).
+           05 EX34-LG-OPERACAO      PIC 9(01).
+           05 EX34-LG-NUM1          PIC S9(06)V99.
+           05 EX34-LG-NUM2          PIC S9(06)V99.
+           05 EX34-LG-RESULTADO     PIC S9(08)V99.
+           05 EX34-LG-PAR-IMPAR     PIC X(05).
+           05 EX34-LG-POSITIVO-NEG  PIC X(09).
+
+       01 EX34-OPERACAO-REC.
+           05 EX34-OP-CODIGO        PIC 9(01).
+           05 EX34-OP-NUM1          PIC S9(06)V99.
+           05 EX34-OP-NUM2          PIC S9(06)V99.
+
+       01 EX34-CKPT-REC.
+           05 EX34-CK-SEQUENCIA     PIC 9(06).
