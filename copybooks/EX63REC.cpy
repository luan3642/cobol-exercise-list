@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Record layouts for the EX63 comparator subsystem
+      * (interactive EX63, reconciliation and leaderboard batch modes).
+      ******************************************************************
+       01 EX63-PAR-REC.
+           05 EX63-PAR-NM1        PIC 9(02).
+           05 EX63-PAR-NM2        PIC 9(02).
+
+       01 EX63-DISCREP-REC.
+           05 EX63-DS-CHAVE       PIC 9(06).
+           05 EX63-DS-VALOR-A     PIC 9(02).
+           05 EX63-DS-VALOR-B     PIC 9(02).
+           05 EX63-DS-STATUS      PIC X(10).
+
+       01 EX63-CONCORRENTE-REC.
+           05 EX63-CN-NOME        PIC X(20).
+           05 EX63-CN-PONTOS      PIC 9(06).
