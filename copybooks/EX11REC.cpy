@@ -0,0 +1,33 @@
+      ******************************************************************
+      * Record layouts for the EX11 rate-calculator subsystem
+      * (interactive EX11, batch EX11-LOTE, audit log, exceptions).
+      ******************************************************************
+       01 EX11-TRAN-REC.
+           05 EX11-TR-NM1        PIC 9(04).
+           05 EX11-TR-NM2        PIC 9(04).
+           05 EX11-TR-NM3        PIC 9(04)V99.
+
+       01 EX11-RESULT-REC.
+           05 EX11-RS-NM1        PIC 9(04).
+           05 EX11-RS-NM2        PIC 9(04).
+           05 EX11-RS-NM3        PIC 9(04)V99.
+           05 EX11-RS-PRODUTO    PIC 9(04).
+           05 EX11-RS-SOMA       PIC 9(06)V99.
+           05 EX11-RS-CUBO       PIC 9(08)V999999.
+
+       01 EX11-AUDIT-REC.
+           05 EX11-AU-DATA       PIC 9(08).
+           05 EX11-AU-HORA       PIC 9(08).
+           05 EX11-AU-NM1        PIC 9(04).
+           05 EX11-AU-NM2        PIC 9(04).
+           05 EX11-AU-NM3        PIC 9(04)V99.
+           05 EX11-AU-PRODUTO    PIC 9(04).
+           05 EX11-AU-SOMA       PIC 9(06)V99.
+           05 EX11-AU-CUBO       PIC 9(08)V999999.
+
+       01 EX11-EXCP-REC.
+           05 EX11-EX-DATA       PIC 9(08).
+           05 EX11-EX-HORA       PIC 9(08).
+           05 EX11-EX-CAMPO      PIC X(10).
+           05 EX11-EX-VALOR      PIC X(15).
+           05 EX11-EX-MOTIVO     PIC X(40).
