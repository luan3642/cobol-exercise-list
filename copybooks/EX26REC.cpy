@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Record layouts for the EX26 time-and-attendance subsystem
+      * (daily clock-in file, shift roster, holiday calendar).
+      ******************************************************************
+       01 EX26-PONTO-REC.
+           05 EX26-PT-MATRICULA  PIC 9(05).
+           05 EX26-PT-DATA       PIC 9(08).
+           05 EX26-PT-HORA       PIC 9(04).
+
+       01 EX26-ESCALA-REC.
+           05 EX26-ES-MATRICULA  PIC 9(05).
+           05 EX26-ES-DATA       PIC 9(08).
+           05 EX26-ES-TURNO      PIC X(01).
+
+       01 EX26-FERIADO-REC.
+           05 EX26-FR-DATA       PIC 9(08).
+           05 EX26-FR-DESCRICAO  PIC X(20).
