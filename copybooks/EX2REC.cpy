@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Record layouts for the EX2 calculator subsystem
+      * (interactive EX2, batch EX2-LOTE, transaction ledger).
+      ******************************************************************
+       01 EX2-LEDGER-REC.
+           05 EX2-LG-DATA        PIC 9(08).
+           05 EX2-LG-OPERACAO    PIC 9(01).
+           05 EX2-LG-NUM1        PIC S9(06)V99.
+           05 EX2-LG-NUM2        PIC S9(06)V99.
+           05 EX2-LG-RESULT      PIC S9(10)V9999.
+
+       01 EX2-OPERACAO-REC.
+           05 EX2-OP-CODIGO      PIC 9(01).
+           05 EX2-OP-NUM1        PIC S9(06)V99.
+           05 EX2-OP-NUM2        PIC S9(06)V99.
