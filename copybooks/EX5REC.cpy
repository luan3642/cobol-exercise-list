@@ -0,0 +1,25 @@
+      ******************************************************************
+      * Record layouts for the ex5 gradebook subsystem
+      * (roster batch, class parameters, cumulative history,
+      * checkpoint/restart).
+      ******************************************************************
+       01 EX5-ALUNO-REC.
+           05 EX5-AL-MATRICULA   PIC 9(05).
+           05 EX5-AL-NOME        PIC X(20).
+           05 EX5-AL-DISCIPLINA OCCURS 3 TIMES.
+               10 EX5-AL-NOTA1   PIC 9(03)V99.
+               10 EX5-AL-NOTA2   PIC 9(03)V99.
+
+       01 EX5-PARM-REC.
+           05 EX5-PM-TERMO       PIC 9(02).
+           05 EX5-PM-DISTINCAO   PIC 9(03)V99.
+           05 EX5-PM-APROVACAO   PIC 9(03)V99.
+           05 EX5-PM-PESO OCCURS 3 TIMES PIC 9(02).
+
+       01 EX5-CUM-REC.
+           05 EX5-CM-MATRICULA   PIC 9(05).
+           05 EX5-CM-TERMO       PIC 9(02).
+           05 EX5-CM-MEDIA       PIC 9(03)V99.
+
+       01 EX5-CKPT-REC.
+           05 EX5-CK-MATRICULA   PIC 9(05).
