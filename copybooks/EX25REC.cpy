@@ -0,0 +1,6 @@
+      ******************************************************************
+      * Record layout for the EX25 general-purpose ranking subsystem.
+      ******************************************************************
+       01 EX25-RESULTADO-REC.
+           05 EX25-RS-NOME       PIC X(20).
+           05 EX25-RS-TOTAL      PIC 9(08)V99.
