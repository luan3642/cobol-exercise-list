@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Record layout for the ex3 demographic aggregation subsystem
+      * (HR extract read by Ex3-Lote.cob).
+      ******************************************************************
+       01 EX3-FUNCIONARIO-REC.
+           05 EX3-FN-MATRICULA    PIC 9(05).
+           05 EX3-FN-SEXO         PIC X(01).
+           05 EX3-FN-IDADE        PIC 9(03).
+           05 EX3-FN-DEPARTAMENTO PIC X(10).
