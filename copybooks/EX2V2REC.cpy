@@ -0,0 +1,7 @@
+      ******************************************************************
+      * Record layouts for the ex2V2 cash-position subsystem.
+      ******************************************************************
+       01 EX2V2-TRANSACAO-REC.
+           05 EX2V2-TX-DATA      PIC 9(08).
+           05 EX2V2-TX-VALOR     PIC S9(08)V99.
+           05 EX2V2-TX-HISTORICO PIC X(20).
