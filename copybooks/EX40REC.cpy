@@ -0,0 +1,21 @@
+      ******************************************************************
+      * Record layouts for the EX40 login subsystem (credentials file,
+      * security audit log).
+      ******************************************************************
+       01 EX40-CREDENCIAL-REC.
+           05 EX40-CR-USUARIO    PIC X(10).
+           05 EX40-CR-SENHA      PIC X(10).
+           05 EX40-CR-PERFIL     PIC X(01).
+               88 EX40-CR-PERFIL-ADMIN    VALUE 'A'.
+               88 EX40-CR-PERFIL-OPERADOR VALUE 'O'.
+           05 EX40-CR-MATRICULA  PIC 9(05).
+           05 EX40-CR-TENTATIVAS PIC 9(01).
+           05 EX40-CR-BLOQUEADO  PIC X(01).
+               88 EX40-CR-BLOQUEADO-OK VALUE 'S'.
+
+       01 EX40-AUDIT-REC.
+           05 EX40-AU-DATA      PIC 9(08).
+           05 EX40-AU-HORA      PIC 9(06).
+           05 EX40-AU-USUARIO   PIC X(10).
+           05 EX40-AU-RESULTADO PIC X(07).
+           05 EX40-AU-MOTIVO    PIC X(30).
