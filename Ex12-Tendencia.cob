@@ -0,0 +1,118 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: reads the EX12 wellness history file and flags every
+      *          employee whose BMI category changed since their
+      *          previous screening, so the wellness program can
+      *          follow up only with the people whose trend changed.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EX12-TENDENCIA.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EX12-HIST-FILE ASSIGN TO 'EX12HIST.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-HIST-STATUS.
+           SELECT EX12-TENDENCIA-FILE ASSIGN TO 'EX12TEND.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-TEND-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EX12-HIST-FILE.
+       01 EX12-HIST-LINHA PIC X(80).
+
+       FD  EX12-TENDENCIA-FILE.
+       01 EX12-TENDENCIA-LINHA PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY EX12REC.
+
+       77 WRK-HIST-STATUS PIC X(02) VALUE '00'.
+       77 WRK-TEND-STATUS PIC X(02) VALUE '00'.
+       77 WRK-FIM-HIST    PIC X(01) VALUE 'N'.
+           88 WRK-FIM-HIST-OK VALUE 'S'.
+
+       01 WRK-TABELA-EMPREGADOS.
+           05 WRK-TAB-EMP OCCURS 200 TIMES
+               INDEXED BY WRK-TAB-IDX.
+               10 WRK-TAB-MATRICULA  PIC 9(05).
+               10 WRK-TAB-DATA       PIC 9(08).
+               10 WRK-TAB-CATEGORIA  PIC X(20).
+       77 WRK-QTD-EMPREGADOS PIC 9(03) VALUE ZEROS.
+       77 WRK-ACHOU         PIC X(01) VALUE 'N'.
+           88 WRK-ACHOU-OK VALUE 'S'.
+
+       01 WRK-LINHA-TENDENCIA.
+           05 WRK-LT-MATRICULA   PIC 9(05).
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 WRK-LT-DATA-ANT    PIC 9(08).
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 WRK-LT-CAT-ANT     PIC X(20).
+           05 FILLER             PIC X(04) VALUE ' -> '.
+           05 WRK-LT-DATA-NOVA   PIC 9(08).
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 WRK-LT-CAT-NOVA    PIC X(20).
+
+       PROCEDURE DIVISION.
+
+       0100-PRINCIPAL.
+       OPEN INPUT EX12-HIST-FILE
+       OPEN OUTPUT EX12-TENDENCIA-FILE
+
+       READ EX12-HIST-FILE INTO EX12-HIST-REC
+           AT END MOVE 'S' TO WRK-FIM-HIST
+       END-READ
+
+       PERFORM 0200-PROCESSAR UNTIL WRK-FIM-HIST-OK
+
+       CLOSE EX12-HIST-FILE
+       CLOSE EX12-TENDENCIA-FILE
+
+       STOP RUN.
+
+       0200-PROCESSAR.
+       PERFORM 0300-LOCALIZAR-EMPREGADO
+
+       IF WRK-ACHOU-OK
+           IF WRK-TAB-CATEGORIA (WRK-TAB-IDX) NOT = EX12-HI-CATEGORIA
+               PERFORM 0400-GRAVAR-TENDENCIA
+           END-IF
+           MOVE EX12-HI-DATA TO WRK-TAB-DATA (WRK-TAB-IDX)
+           MOVE EX12-HI-CATEGORIA TO WRK-TAB-CATEGORIA (WRK-TAB-IDX)
+       ELSE
+           ADD 1 TO WRK-QTD-EMPREGADOS
+           MOVE EX12-HI-MATRICULA TO
+               WRK-TAB-MATRICULA (WRK-QTD-EMPREGADOS)
+           MOVE EX12-HI-DATA TO WRK-TAB-DATA (WRK-QTD-EMPREGADOS)
+           MOVE EX12-HI-CATEGORIA TO
+               WRK-TAB-CATEGORIA (WRK-QTD-EMPREGADOS)
+       END-IF
+
+       READ EX12-HIST-FILE INTO EX12-HIST-REC
+           AT END MOVE 'S' TO WRK-FIM-HIST
+       END-READ.
+
+       0300-LOCALIZAR-EMPREGADO.
+       MOVE 'N' TO WRK-ACHOU
+       SET WRK-TAB-IDX TO 1
+       SEARCH WRK-TAB-EMP
+           AT END
+               CONTINUE
+           WHEN WRK-TAB-MATRICULA (WRK-TAB-IDX) = EX12-HI-MATRICULA
+               MOVE 'S' TO WRK-ACHOU
+       END-SEARCH.
+
+       0400-GRAVAR-TENDENCIA.
+       MOVE EX12-HI-MATRICULA TO WRK-LT-MATRICULA
+       MOVE WRK-TAB-DATA (WRK-TAB-IDX) TO WRK-LT-DATA-ANT
+       MOVE WRK-TAB-CATEGORIA (WRK-TAB-IDX) TO WRK-LT-CAT-ANT
+       MOVE EX12-HI-DATA TO WRK-LT-DATA-NOVA
+       MOVE EX12-HI-CATEGORIA TO WRK-LT-CAT-NOVA
+       WRITE EX12-TENDENCIA-LINHA FROM WRK-LINHA-TENDENCIA.
