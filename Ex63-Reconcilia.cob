@@ -0,0 +1,150 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: two-file reconciliation mode built on EX63's
+      *          maior/menor comparison - reads two paired sequential
+      *          extracts record-by-record and reports every pair that
+      *          does not match (including ties).
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EX63-RECONCILIA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EX63-ARQUIVO-A ASSIGN TO 'EX63ARQA.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-ARQ-A-STATUS.
+           SELECT EX63-ARQUIVO-B ASSIGN TO 'EX63ARQB.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-ARQ-B-STATUS.
+           SELECT EX63-DISCREP-FILE ASSIGN TO 'EX63DISC.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-DISCREP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EX63-ARQUIVO-A.
+       01 EX63-ARQUIVO-A-LINHA PIC X(02).
+
+       FD  EX63-ARQUIVO-B.
+       01 EX63-ARQUIVO-B-LINHA PIC X(02).
+
+       FD  EX63-DISCREP-FILE.
+       01 EX63-DISCREP-LINHA PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY EX63REC.
+
+       77 WRK-ARQ-A-STATUS   PIC X(02) VALUE '00'.
+       77 WRK-ARQ-B-STATUS   PIC X(02) VALUE '00'.
+       77 WRK-DISCREP-STATUS PIC X(02) VALUE '00'.
+
+       77 WRK-VALOR-A PIC 9(02) VALUE ZEROS.
+       77 WRK-VALOR-B PIC 9(02) VALUE ZEROS.
+       77 WRK-CHAVE PIC 9(06) VALUE ZEROS.
+
+       77 WRK-FIM-A PIC X(01) VALUE 'N'.
+           88 WRK-FIM-A-OK VALUE 'S'.
+       77 WRK-FIM-B PIC X(01) VALUE 'N'.
+           88 WRK-FIM-B-OK VALUE 'S'.
+
+       77 WRK-QTD-LIDOS      PIC 9(06) VALUE ZEROS.
+       77 WRK-QTD-DIVERGENTE PIC 9(06) VALUE ZEROS.
+
+       01 WRK-LINHA-DETALHE.
+           05 FILLER          PIC X(01) VALUE SPACES.
+           05 WRK-LD-CHAVE     PIC ZZZZZ9.
+           05 FILLER          PIC X(03) VALUE SPACES.
+           05 WRK-LD-VALOR-A   PIC Z9.
+           05 FILLER          PIC X(03) VALUE SPACES.
+           05 WRK-LD-VALOR-B   PIC Z9.
+           05 FILLER          PIC X(03) VALUE SPACES.
+           05 WRK-LD-STATUS    PIC X(10).
+
+       PROCEDURE DIVISION.
+
+       0100-PRINCIPAL.
+       PERFORM 0200-ABRIR-ARQUIVOS.
+       PERFORM 0300-RECONCILIAR
+           UNTIL WRK-FIM-A-OK AND WRK-FIM-B-OK.
+       PERFORM 0900-FECHAR-ARQUIVOS.
+       STOP RUN.
+
+       0200-ABRIR-ARQUIVOS.
+       OPEN INPUT EX63-ARQUIVO-A
+       OPEN INPUT EX63-ARQUIVO-B
+       OPEN OUTPUT EX63-DISCREP-FILE
+       PERFORM 0400-LER-A.
+       PERFORM 0500-LER-B.
+
+       0300-RECONCILIAR.
+       ADD 1 TO WRK-QTD-LIDOS
+       ADD 1 TO WRK-CHAVE
+
+       IF WRK-FIM-A-OK
+           PERFORM 0700-GRAVAR-FALTA-A
+           PERFORM 0500-LER-B
+       ELSE
+           IF WRK-FIM-B-OK
+               PERFORM 0800-GRAVAR-FALTA-B
+               PERFORM 0400-LER-A
+           ELSE
+               IF WRK-VALOR-A > WRK-VALOR-B
+                   PERFORM 0600-GRAVAR-DISCREPANCIA
+               ELSE
+                   IF WRK-VALOR-B > WRK-VALOR-A
+                       PERFORM 0600-GRAVAR-DISCREPANCIA
+                   ELSE
+                       MOVE 'IGUAL' TO WRK-LD-STATUS
+                   END-IF
+               END-IF
+               PERFORM 0400-LER-A
+               PERFORM 0500-LER-B
+           END-IF
+       END-IF.
+
+       0400-LER-A.
+       IF NOT WRK-FIM-A-OK
+           READ EX63-ARQUIVO-A INTO EX63-PAR-REC
+               AT END MOVE 'S' TO WRK-FIM-A
+               NOT AT END MOVE EX63-PAR-NM1 TO WRK-VALOR-A
+           END-READ
+       END-IF.
+
+       0500-LER-B.
+       IF NOT WRK-FIM-B-OK
+           READ EX63-ARQUIVO-B INTO EX63-PAR-REC
+               AT END MOVE 'S' TO WRK-FIM-B
+               NOT AT END MOVE EX63-PAR-NM1 TO WRK-VALOR-B
+           END-READ
+       END-IF.
+
+       0600-GRAVAR-DISCREPANCIA.
+       ADD 1 TO WRK-QTD-DIVERGENTE
+       MOVE WRK-CHAVE TO WRK-LD-CHAVE
+       MOVE WRK-VALOR-A TO WRK-LD-VALOR-A
+       MOVE WRK-VALOR-B TO WRK-LD-VALOR-B
+       MOVE 'DIVERGENTE' TO WRK-LD-STATUS
+       WRITE EX63-DISCREP-LINHA FROM WRK-LINHA-DETALHE.
+
+       0700-GRAVAR-FALTA-A.
+       ADD 1 TO WRK-QTD-DIVERGENTE
+       MOVE WRK-CHAVE TO WRK-LD-CHAVE
+       MOVE ZEROS TO WRK-LD-VALOR-A
+       MOVE WRK-VALOR-B TO WRK-LD-VALOR-B
+       MOVE 'FALTA EM A' TO WRK-LD-STATUS
+       WRITE EX63-DISCREP-LINHA FROM WRK-LINHA-DETALHE.
+
+       0800-GRAVAR-FALTA-B.
+       ADD 1 TO WRK-QTD-DIVERGENTE
+       MOVE WRK-CHAVE TO WRK-LD-CHAVE
+       MOVE WRK-VALOR-A TO WRK-LD-VALOR-A
+       MOVE ZEROS TO WRK-LD-VALOR-B
+       MOVE 'FALTA EM B' TO WRK-LD-STATUS
+       WRITE EX63-DISCREP-LINHA FROM WRK-LINHA-DETALHE.
+
+       0900-FECHAR-ARQUIVOS.
+       CLOSE EX63-ARQUIVO-A
+       CLOSE EX63-ARQUIVO-B
+       CLOSE EX63-DISCREP-FILE.
