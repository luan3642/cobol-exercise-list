@@ -1,3 +1,15 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: EX40 login gateway - authenticates against a real
+      *          credentials file (instead of accepting any user/
+      *          password pair that happen to match each other),
+      *          locks out after repeated failed attempts, masks the
+      *          password as it is typed, writes every attempt to a
+      *          security audit log, and shows the caller which
+      *          programs their role is authorized to run.
+      * Tectonics: cobc
+      ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EX40.
 
@@ -5,39 +17,399 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EX40-USUARIOS-FILE ASSIGN TO 'EX40USR.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-USUARIOS-STATUS.
+           SELECT EX40-AUDIT-FILE ASSIGN TO 'EX40AUD.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-AUDIT-STATUS.
+           SELECT SIS-EXCECAO-FILE ASSIGN TO 'SISEXC.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-SISEXC-STATUS.
+           SELECT EX26-ESCALAREC-FILE ASSIGN TO 'EX26ESCREC.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-ESCALAREC-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  EX40-USUARIOS-FILE.
+       01 EX40-USUARIOS-LINHA PIC X(28).
+
+       FD  EX40-AUDIT-FILE.
+       01 EX40-AUDIT-LINHA PIC X(80).
+
+       FD  SIS-EXCECAO-FILE.
+       01 SIS-EXCECAO-LINHA PIC X(84).
+
+       FD  EX26-ESCALAREC-FILE.
+       01 EX26-ESCALAREC-LINHA PIC X(14).
 
        WORKING-STORAGE SECTION.
-       77 WRK-USER PIC X(10) VALUE SPACES.
-       77 WRK-PASSWORD PIC X(10) VALUE SPACES.
+       COPY EX40REC.
+       COPY EX26REC.
+       COPY SISEXCREC.
+
+       77 WRK-USUARIOS-STATUS PIC X(02) VALUE '00'.
+       77 WRK-AUDIT-STATUS    PIC X(02) VALUE '00'.
+       77 WRK-SISEXC-STATUS   PIC X(02) VALUE '00'.
+       77 WRK-ESCALAREC-STATUS PIC X(02) VALUE '00'.
+       77 WRK-FIM-USUARIOS    PIC X(01) VALUE 'N'.
+           88 WRK-FIM-USUARIOS-OK VALUE 'S'.
+       77 WRK-FIM-ESCALAREC    PIC X(01) VALUE 'N'.
+           88 WRK-FIM-ESCALAREC-OK VALUE 'S'.
+
+       01 WRK-TABELA-USUARIOS.
+           05 WRK-TAB-USR OCCURS 100 TIMES
+               INDEXED BY WRK-TAB-IDX.
+               10 WRK-TAB-USUARIO    PIC X(10).
+               10 WRK-TAB-SENHA      PIC X(10).
+               10 WRK-TAB-PERFIL     PIC X(01).
+               10 WRK-TAB-MATRICULA  PIC 9(05).
+               10 WRK-TAB-TENTATIVAS PIC 9(01).
+               10 WRK-TAB-BLOQUEADO  PIC X(01).
+                   88 WRK-TAB-BLOQUEADO-OK VALUE 'S'.
+       77 WRK-QTD-USUARIOS PIC 9(03) VALUE ZEROS.
+
+       01 WRK-TABELA-ESCALA.
+           05 WRK-TAB-ESC OCCURS 500 TIMES
+               INDEXED BY WRK-ESC-IDX.
+               10 WRK-TAB-ESC-MATRICULA PIC 9(05).
+               10 WRK-TAB-ESC-DATA      PIC 9(08).
+               10 WRK-TAB-ESC-TURNO     PIC X(01).
+       77 WRK-QTD-ESCALA PIC 9(03) VALUE ZEROS.
+
+       77 WRK-MATRICULA-LOGADO PIC 9(05) VALUE ZEROS.
+       77 WRK-ESCALA-ACHOU     PIC X(01) VALUE 'N'.
+           88 WRK-ESCALA-ACHOU-OK VALUE 'S'.
+       77 WRK-FORA-DA-ESCALA   PIC X(01) VALUE 'N'.
+           88 WRK-FORA-DA-ESCALA-OK VALUE 'S'.
+       77 WRK-LOGIN-HHMM       PIC 9(04) VALUE ZEROS.
+
+       77 WRK-USUARIO PIC X(10) VALUE SPACES.
+       77 WRK-SENHA   PIC X(10) VALUE SPACES.
+
+       77 WRK-ACHOU PIC X(01) VALUE 'N'.
+           88 WRK-ACHOU-OK VALUE 'S'.
 
+       77 WRK-AUTENTICADO PIC X(01) VALUE 'N'.
+           88 WRK-AUTENTICADO-OK VALUE 'S'.
+
+       77 WRK-TENTATIVAS     PIC 9(01) VALUE ZEROS.
+       77 WRK-MAX-TENTATIVAS PIC 9(01) VALUE 3.
+
+       77 WRK-PERFIL-LOGADO PIC X(01) VALUE SPACES.
+           88 WRK-PERFIL-LOGADO-ADMIN    VALUE 'A'.
+           88 WRK-PERFIL-LOGADO-OPERADOR VALUE 'O'.
+
+       77 WRK-SESSAO-INICIO-SEG PIC 9(06) VALUE ZEROS.
+       77 WRK-SESSAO-ATUAL-SEG  PIC 9(06) VALUE ZEROS.
+       77 WRK-SESSAO-DECORRIDO  PIC S9(06) VALUE ZEROS.
+       77 WRK-SESSAO-MAX-SEG    PIC 9(05) VALUE 300.
+       77 WRK-SESSAO-EXPIRADA PIC X(01) VALUE 'N'.
+           88 WRK-SESSAO-EXPIRADA-OK VALUE 'S'.
+       77 WRK-SESSAO-TECLA    PIC X(01) VALUE SPACES.
+
+       01 WRK-DATA-SISTEMA.
+           05 WRK-DT-ANO  PIC 9(04).
+           05 WRK-DT-MES  PIC 9(02).
+           05 WRK-DT-DIA  PIC 9(02).
+       01 WRK-HORA-SISTEMA.
+           05 WRK-HR-HORA PIC 9(02).
+           05 WRK-HR-MIN  PIC 9(02).
+           05 WRK-HR-SEG  PIC 9(02).
+           05 FILLER      PIC 9(04).
 
        PROCEDURE DIVISION.
-       0100-PRINCIPAL SECTION.
-       PERFORM 0200-ENTRADA.
 
-       0200-ENTRADA SECTION.
+       0100-PRINCIPAL.
+       PERFORM 0150-CARREGAR-USUARIOS.
+       PERFORM 0160-CARREGAR-ESCALA.
+
+       PERFORM 0250-TENTAR-LOGIN
+           UNTIL WRK-AUTENTICADO-OK
+              OR WRK-TENTATIVAS >= WRK-MAX-TENTATIVAS.
 
-       DISPLAY 'INFORME O USER: '
-       ACCEPT WRK-USER FROM CONSOLE.
+       IF WRK-AUTENTICADO-OK
+           PERFORM 0800-VERIFICAR-ESCALA
+           PERFORM 0700-MONITORAR-SESSAO
+           IF WRK-SESSAO-EXPIRADA-OK
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               PERFORM 0400-EXIBIR-MENU-ACESSO
+               MOVE 0 TO RETURN-CODE
+           END-IF
+       ELSE
+           DISPLAY 'CONTA BLOQUEADA - TENTATIVAS EXCEDIDAS'
+           MOVE 8 TO RETURN-CODE
+       END-IF.
 
-       DISPLAY 'INFORME A SENHA: '
-       ACCEPT WRK-PASSWORD FROM CONSOLE.
+       CLOSE EX40-AUDIT-FILE.
+       CLOSE SIS-EXCECAO-FILE.
 
+       STOP RUN.
 
-       PERFORM UNTIL WRK-USER EQUAL WRK-PASSWORD
-                     AND WRK-PASSWORD EQUAL WRK-USER
-       DISPLAY 'INFORME O USER: '
-       ACCEPT WRK-USER FROM CONSOLE
+       0150-CARREGAR-USUARIOS.
+       OPEN INPUT EX40-USUARIOS-FILE
+       OPEN EXTEND EX40-AUDIT-FILE
+       IF WRK-AUDIT-STATUS = '35'
+           OPEN OUTPUT EX40-AUDIT-FILE
+       END-IF
 
-       DISPLAY 'INFORME A SENHA: '
-       ACCEPT WRK-PASSWORD FROM CONSOLE
+       OPEN EXTEND SIS-EXCECAO-FILE
+       IF WRK-SISEXC-STATUS = '35'
+           OPEN OUTPUT SIS-EXCECAO-FILE
+       END-IF
 
+       READ EX40-USUARIOS-FILE INTO EX40-CREDENCIAL-REC
+           AT END MOVE 'S' TO WRK-FIM-USUARIOS
+       END-READ
+       PERFORM UNTIL WRK-FIM-USUARIOS-OK
+           ADD 1 TO WRK-QTD-USUARIOS
+           MOVE EX40-CR-USUARIO TO WRK-TAB-USUARIO (WRK-QTD-USUARIOS)
+           MOVE EX40-CR-SENHA TO WRK-TAB-SENHA (WRK-QTD-USUARIOS)
+           MOVE EX40-CR-PERFIL TO WRK-TAB-PERFIL (WRK-QTD-USUARIOS)
+           MOVE EX40-CR-MATRICULA TO
+               WRK-TAB-MATRICULA (WRK-QTD-USUARIOS)
+           MOVE EX40-CR-TENTATIVAS TO
+               WRK-TAB-TENTATIVAS (WRK-QTD-USUARIOS)
+           MOVE EX40-CR-BLOQUEADO TO
+               WRK-TAB-BLOQUEADO (WRK-QTD-USUARIOS)
+           READ EX40-USUARIOS-FILE INTO EX40-CREDENCIAL-REC
+               AT END MOVE 'S' TO WRK-FIM-USUARIOS
+           END-READ
        END-PERFORM
+       CLOSE EX40-USUARIOS-FILE.
 
-       DISPLAY 'ERRO, DIGITE NOVAMENTE AS INFORMACOES'
+       0170-GRAVAR-USUARIOS.
+       OPEN OUTPUT EX40-USUARIOS-FILE
+       PERFORM VARYING WRK-TAB-IDX FROM 1 BY 1
+               UNTIL WRK-TAB-IDX > WRK-QTD-USUARIOS
+           MOVE WRK-TAB-USUARIO (WRK-TAB-IDX) TO EX40-CR-USUARIO
+           MOVE WRK-TAB-SENHA (WRK-TAB-IDX) TO EX40-CR-SENHA
+           MOVE WRK-TAB-PERFIL (WRK-TAB-IDX) TO EX40-CR-PERFIL
+           MOVE WRK-TAB-MATRICULA (WRK-TAB-IDX) TO EX40-CR-MATRICULA
+           MOVE WRK-TAB-TENTATIVAS (WRK-TAB-IDX) TO
+               EX40-CR-TENTATIVAS
+           MOVE WRK-TAB-BLOQUEADO (WRK-TAB-IDX) TO EX40-CR-BLOQUEADO
+           MOVE EX40-CREDENCIAL-REC TO EX40-USUARIOS-LINHA
+           WRITE EX40-USUARIOS-LINHA
+       END-PERFORM
+       CLOSE EX40-USUARIOS-FILE.
 
+       0160-CARREGAR-ESCALA.
+       OPEN INPUT EX26-ESCALAREC-FILE
+       IF WRK-ESCALAREC-STATUS = '00'
+           READ EX26-ESCALAREC-FILE INTO EX26-ESCALA-REC
+               AT END MOVE 'S' TO WRK-FIM-ESCALAREC
+           END-READ
+           PERFORM UNTIL WRK-FIM-ESCALAREC-OK
+               ADD 1 TO WRK-QTD-ESCALA
+               MOVE EX26-ES-MATRICULA TO
+                   WRK-TAB-ESC-MATRICULA (WRK-QTD-ESCALA)
+               MOVE EX26-ES-DATA TO
+                   WRK-TAB-ESC-DATA (WRK-QTD-ESCALA)
+               MOVE EX26-ES-TURNO TO
+                   WRK-TAB-ESC-TURNO (WRK-QTD-ESCALA)
+               READ EX26-ESCALAREC-FILE INTO EX26-ESCALA-REC
+                   AT END MOVE 'S' TO WRK-FIM-ESCALAREC
+               END-READ
+           END-PERFORM
+           CLOSE EX26-ESCALAREC-FILE
+       END-IF.
 
+       0250-TENTAR-LOGIN.
+       ADD 1 TO WRK-TENTATIVAS
 
+       DISPLAY 'INFORME O USUARIO'
+       ACCEPT WRK-USUARIO FROM CONSOLE
 
-       STOP RUN.
+       DISPLAY 'INFORME A SENHA'
+       ACCEPT WRK-SENHA WITH NO ECHO
+
+       PERFORM 0300-LOCALIZAR-USUARIO
+
+       IF WRK-ACHOU-OK AND WRK-TAB-BLOQUEADO-OK (WRK-TAB-IDX)
+           DISPLAY 'CONTA BLOQUEADA - PROCURE O ADMINISTRADOR'
+           PERFORM 0600-GRAVAR-AUDITORIA-FALHA
+           PERFORM 0650-GRAVAR-EXCECAO-SISTEMA
+       ELSE
+           IF WRK-ACHOU-OK AND WRK-TAB-SENHA (WRK-TAB-IDX) = WRK-SENHA
+               MOVE 'S' TO WRK-AUTENTICADO
+               MOVE WRK-TAB-PERFIL (WRK-TAB-IDX) TO WRK-PERFIL-LOGADO
+               MOVE ZEROS TO WRK-TAB-TENTATIVAS (WRK-TAB-IDX)
+               PERFORM 0170-GRAVAR-USUARIOS
+               PERFORM 0500-GRAVAR-AUDITORIA-SUCESSO
+           ELSE
+               DISPLAY 'USUARIO OU SENHA INVALIDOS'
+               IF WRK-ACHOU-OK
+                   ADD 1 TO WRK-TAB-TENTATIVAS (WRK-TAB-IDX)
+                   IF WRK-TAB-TENTATIVAS (WRK-TAB-IDX)
+                           >= WRK-MAX-TENTATIVAS
+                       MOVE 'S' TO WRK-TAB-BLOQUEADO (WRK-TAB-IDX)
+                   END-IF
+                   PERFORM 0170-GRAVAR-USUARIOS
+               END-IF
+               PERFORM 0600-GRAVAR-AUDITORIA-FALHA
+               PERFORM 0650-GRAVAR-EXCECAO-SISTEMA
+           END-IF
+       END-IF.
+
+       0300-LOCALIZAR-USUARIO.
+       MOVE 'N' TO WRK-ACHOU
+       SET WRK-TAB-IDX TO 1
+       SEARCH WRK-TAB-USR
+           AT END
+               CONTINUE
+           WHEN WRK-TAB-USUARIO (WRK-TAB-IDX) = WRK-USUARIO
+               MOVE 'S' TO WRK-ACHOU
+       END-SEARCH.
+
+       0400-EXIBIR-MENU-ACESSO.
+       DISPLAY 'ACESSO AUTORIZADO - USUARIO: ' WRK-USUARIO
+       EVALUATE TRUE
+           WHEN WRK-PERFIL-LOGADO-ADMIN
+               DISPLAY 'PERFIL: ADMINISTRADOR'
+               DISPLAY 'PROGRAMAS AUTORIZADOS: EX2 EX34 EX5 EX12 EX26'
+           WHEN WRK-PERFIL-LOGADO-OPERADOR
+               DISPLAY 'PERFIL: OPERADOR'
+               DISPLAY 'PROGRAMAS AUTORIZADOS: EX2, EX34'
+           WHEN OTHER
+               DISPLAY 'PERFIL: DESCONHECIDO'
+               DISPLAY 'NENHUM PROGRAMA AUTORIZADO'
+       END-EVALUATE.
+
+       0500-GRAVAR-AUDITORIA-SUCESSO.
+       ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD
+       ACCEPT WRK-HORA-SISTEMA FROM TIME
+       MOVE WRK-DATA-SISTEMA TO EX40-AU-DATA
+       MOVE WRK-HORA-SISTEMA TO EX40-AU-HORA
+       MOVE WRK-USUARIO TO EX40-AU-USUARIO
+       MOVE 'SUCESSO' TO EX40-AU-RESULTADO
+       MOVE 'LOGIN AUTORIZADO' TO EX40-AU-MOTIVO
+       MOVE EX40-AUDIT-REC TO EX40-AUDIT-LINHA
+       WRITE EX40-AUDIT-LINHA.
+
+       0800-VERIFICAR-ESCALA.
+       MOVE WRK-TAB-MATRICULA (WRK-TAB-IDX) TO WRK-MATRICULA-LOGADO
+       MOVE 'S' TO WRK-FORA-DA-ESCALA
+
+       ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD
+       ACCEPT WRK-HORA-SISTEMA FROM TIME
+       COMPUTE WRK-LOGIN-HHMM = WRK-HR-HORA * 100 + WRK-HR-MIN
+
+       MOVE 'N' TO WRK-ESCALA-ACHOU
+       SET WRK-ESC-IDX TO 1
+       SEARCH WRK-TAB-ESC
+           AT END
+               CONTINUE
+           WHEN WRK-TAB-ESC-MATRICULA (WRK-ESC-IDX)
+                   = WRK-MATRICULA-LOGADO
+              AND WRK-TAB-ESC-DATA (WRK-ESC-IDX)
+                   = WRK-DATA-SISTEMA
+               MOVE 'S' TO WRK-ESCALA-ACHOU
+       END-SEARCH
+
+       IF WRK-ESCALA-ACHOU-OK
+           EVALUATE WRK-TAB-ESC-TURNO (WRK-ESC-IDX)
+               WHEN 'M'
+                   IF WRK-LOGIN-HHMM >= 0600 AND WRK-LOGIN-HHMM < 1200
+                       MOVE 'N' TO WRK-FORA-DA-ESCALA
+                   END-IF
+               WHEN 'V'
+                   IF WRK-LOGIN-HHMM >= 1200 AND WRK-LOGIN-HHMM < 1800
+                       MOVE 'N' TO WRK-FORA-DA-ESCALA
+                   END-IF
+               WHEN 'N'
+                   IF WRK-LOGIN-HHMM >= 1800 OR WRK-LOGIN-HHMM < 0600
+                       MOVE 'N' TO WRK-FORA-DA-ESCALA
+                   END-IF
+               WHEN 'F'
+                   CONTINUE
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+       END-IF
+
+       IF WRK-FORA-DA-ESCALA-OK
+           DISPLAY 'AVISO - LOGIN FORA DO HORARIO DA ESCALA'
+           PERFORM 0850-GRAVAR-AUDITORIA-ESCALA
+       END-IF.
+
+       0850-GRAVAR-AUDITORIA-ESCALA.
+       ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD
+       ACCEPT WRK-HORA-SISTEMA FROM TIME
+       MOVE WRK-DATA-SISTEMA TO EX40-AU-DATA
+       MOVE WRK-HORA-SISTEMA TO EX40-AU-HORA
+       MOVE WRK-USUARIO TO EX40-AU-USUARIO
+       MOVE 'REVISAO' TO EX40-AU-RESULTADO
+       MOVE 'FORA DA ESCALA DE TURNO' TO EX40-AU-MOTIVO
+       MOVE EX40-AUDIT-REC TO EX40-AUDIT-LINHA
+       WRITE EX40-AUDIT-LINHA
+
+       MOVE WRK-DATA-SISTEMA TO SIS-EX-DATA
+       MOVE WRK-HORA-SISTEMA TO SIS-EX-HORA
+       MOVE 'EX40' TO SIS-EX-PROGRAMA
+       MOVE 'WRK-MATRICULA-LOGADO' TO SIS-EX-CAMPO
+       MOVE WRK-MATRICULA-LOGADO TO SIS-EX-VALOR
+       MOVE 'LOGIN FORA DA ESCALA DE TURNO' TO SIS-EX-MOTIVO
+       MOVE SIS-EXCECAO-REC TO SIS-EXCECAO-LINHA
+       WRITE SIS-EXCECAO-LINHA.
+
+       0700-MONITORAR-SESSAO.
+       ACCEPT WRK-HORA-SISTEMA FROM TIME
+       COMPUTE WRK-SESSAO-INICIO-SEG =
+           WRK-HR-HORA * 3600 + WRK-HR-MIN * 60 + WRK-HR-SEG
+
+       DISPLAY 'PRESSIONE ENTER PARA CONTINUAR A SESSAO'
+       ACCEPT WRK-SESSAO-TECLA FROM CONSOLE
+
+       ACCEPT WRK-HORA-SISTEMA FROM TIME
+       COMPUTE WRK-SESSAO-ATUAL-SEG =
+           WRK-HR-HORA * 3600 + WRK-HR-MIN * 60 + WRK-HR-SEG
+
+       COMPUTE WRK-SESSAO-DECORRIDO =
+           WRK-SESSAO-ATUAL-SEG - WRK-SESSAO-INICIO-SEG
+
+       IF WRK-SESSAO-DECORRIDO < 0
+           ADD 86400 TO WRK-SESSAO-DECORRIDO
+       END-IF
+
+       IF WRK-SESSAO-DECORRIDO > WRK-SESSAO-MAX-SEG
+           MOVE 'S' TO WRK-SESSAO-EXPIRADA
+           DISPLAY 'SESSAO EXPIRADA POR INATIVIDADE'
+           PERFORM 0750-GRAVAR-AUDITORIA-TIMEOUT
+       END-IF.
+
+       0750-GRAVAR-AUDITORIA-TIMEOUT.
+       ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD
+       ACCEPT WRK-HORA-SISTEMA FROM TIME
+       MOVE WRK-DATA-SISTEMA TO EX40-AU-DATA
+       MOVE WRK-HORA-SISTEMA TO EX40-AU-HORA
+       MOVE WRK-USUARIO TO EX40-AU-USUARIO
+       MOVE 'TIMEOUT' TO EX40-AU-RESULTADO
+       MOVE 'SESSAO EXPIRADA POR INATIVIDADE' TO EX40-AU-MOTIVO
+       MOVE EX40-AUDIT-REC TO EX40-AUDIT-LINHA
+       WRITE EX40-AUDIT-LINHA.
+
+       0650-GRAVAR-EXCECAO-SISTEMA.
+       MOVE WRK-DATA-SISTEMA TO SIS-EX-DATA
+       MOVE WRK-HORA-SISTEMA TO SIS-EX-HORA
+       MOVE 'EX40' TO SIS-EX-PROGRAMA
+       MOVE 'WRK-USUARIO' TO SIS-EX-CAMPO
+       MOVE WRK-USUARIO TO SIS-EX-VALOR
+       MOVE 'LOGIN INVALIDO' TO SIS-EX-MOTIVO
+       MOVE SIS-EXCECAO-REC TO SIS-EXCECAO-LINHA
+       WRITE SIS-EXCECAO-LINHA.
+
+       0600-GRAVAR-AUDITORIA-FALHA.
+       ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD
+       ACCEPT WRK-HORA-SISTEMA FROM TIME
+       MOVE WRK-DATA-SISTEMA TO EX40-AU-DATA
+       MOVE WRK-HORA-SISTEMA TO EX40-AU-HORA
+       MOVE WRK-USUARIO TO EX40-AU-USUARIO
+       MOVE 'FALHA' TO EX40-AU-RESULTADO
+       MOVE 'USUARIO OU SENHA INVALIDOS' TO EX40-AU-MOTIVO
+       MOVE EX40-AUDIT-REC TO EX40-AUDIT-LINHA
+       WRITE EX40-AUDIT-LINHA.
