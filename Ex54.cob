@@ -4,35 +4,127 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EX54-FATOR-FILE ASSIGN TO 'EX54FAT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FATOR-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  EX54-FATOR-FILE.
+       01 EX54-FATOR-LINHA PIC X(26).
+
        WORKING-STORAGE SECTION.
-       77 WRK-METROS PIC 9(04) VALUE ZEROS.
-       77 WRK-CENTIMETRO PIC 9(04) VALUE ZEROS.
-       77 WRK-METROS-ED PIC Z9 VALUE ZEROS.
-       77 WRK-CENTIMETRO-ED PIC Z99 VALUE ZEROS.
+       COPY EX54REC.
+
+       77 WRK-FATOR-STATUS PIC X(02) VALUE '00'.
+       77 WRK-FIM-TABELA   PIC X(01) VALUE 'N'.
+           88 WRK-FIM-TABELA-OK VALUE 'S'.
+
+       01 WRK-TABELA-UNIDADES.
+           05 WRK-TAB-ITEM OCCURS 10 TIMES
+               INDEXED BY WRK-TAB-IDX.
+               10 WRK-TAB-UNIDADE   PIC X(02).
+               10 WRK-TAB-DESCRICAO PIC X(12).
+               10 WRK-TAB-FATOR     PIC 9(06)V999999.
+       77 WRK-QTD-UNIDADES PIC 9(02) VALUE ZEROS.
+
+       77 WRK-METROS PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-METROS-ED PIC ZZZZZ9,99 VALUE ZEROS.
+       77 WRK-UNIDADE-DESTINO PIC X(02) VALUE SPACES.
+       77 WRK-CONVERTIDO PIC 9(10)V999999 VALUE ZEROS.
+       77 WRK-CONVERTIDO-ED PIC ZZZZZZZZZ9,999999 VALUE ZEROS.
+       77 WRK-DESCRICAO-DESTINO PIC X(12) VALUE SPACES.
+
+       77 WRK-MODO-ARREDONDAMENTO PIC X(01) VALUE 'A'.
+           88 WRK-ARREDONDAR-PROX VALUE 'A'.
+           88 WRK-ARREDONDAR-TRUNC VALUE 'T'.
 
        PROCEDURE DIVISION.
 
        0100-INICIAR.
+       PERFORM 0150-CARREGAR-TABELA.
        PERFORM 0200-ENTRADA.
        PERFORM 0300-PROCESSAR.
 
-       STOP RUN.
+       GOBACK.
+
+       0150-CARREGAR-TABELA.
+       OPEN INPUT EX54-FATOR-FILE
+       IF WRK-FATOR-STATUS = '00'
+           PERFORM UNTIL WRK-FIM-TABELA-OK
+               READ EX54-FATOR-FILE INTO EX54-FATOR-REC
+                   AT END MOVE 'S' TO WRK-FIM-TABELA
+                   NOT AT END
+                       ADD 1 TO WRK-QTD-UNIDADES
+                       MOVE EX54-FT-UNIDADE
+                           TO WRK-TAB-UNIDADE (WRK-QTD-UNIDADES)
+                       MOVE EX54-FT-DESCRICAO
+                           TO WRK-TAB-DESCRICAO (WRK-QTD-UNIDADES)
+                       MOVE EX54-FT-FATOR
+                           TO WRK-TAB-FATOR (WRK-QTD-UNIDADES)
+               END-READ
+           END-PERFORM
+           CLOSE EX54-FATOR-FILE
+       ELSE
+           PERFORM 0160-TABELA-PADRAO
+       END-IF.
 
+       0160-TABELA-PADRAO.
+       MOVE 6 TO WRK-QTD-UNIDADES
+       MOVE 'CM' TO WRK-TAB-UNIDADE (1)
+       MOVE 'CENTIMETROS ' TO WRK-TAB-DESCRICAO (1)
+       MOVE 100,000000 TO WRK-TAB-FATOR (1)
+       MOVE 'MM' TO WRK-TAB-UNIDADE (2)
+       MOVE 'MILIMETROS  ' TO WRK-TAB-DESCRICAO (2)
+       MOVE 1000,000000 TO WRK-TAB-FATOR (2)
+       MOVE 'KM' TO WRK-TAB-UNIDADE (3)
+       MOVE 'QUILOMETROS ' TO WRK-TAB-DESCRICAO (3)
+       MOVE 0,001000 TO WRK-TAB-FATOR (3)
+       MOVE 'IN' TO WRK-TAB-UNIDADE (4)
+       MOVE 'POLEGADAS   ' TO WRK-TAB-DESCRICAO (4)
+       MOVE 39,370079 TO WRK-TAB-FATOR (4)
+       MOVE 'FT' TO WRK-TAB-UNIDADE (5)
+       MOVE 'PES         ' TO WRK-TAB-DESCRICAO (5)
+       MOVE 3,280840 TO WRK-TAB-FATOR (5)
+       MOVE 'MT' TO WRK-TAB-UNIDADE (6)
+       MOVE 'METROS      ' TO WRK-TAB-DESCRICAO (6)
+       MOVE 1,000000 TO WRK-TAB-FATOR (6).
 
        0200-ENTRADA.
-       DISPLAY 'INFORME O VALOR EM METROS A SER CONVERTIDO'
+       DISPLAY 'INFORME O VALOR EM METROS A SER CONVERTIDO'.
        ACCEPT WRK-METROS FROM CONSOLE.
 
+       DISPLAY 'UNIDADE DE DESTINO (CM/MM/KM/IN/FT/MT)'.
+       ACCEPT WRK-UNIDADE-DESTINO FROM CONSOLE.
 
-
+       DISPLAY 'MODO DE ARREDONDAMENTO: A-ARREDONDAR, T-TRUNCAR'.
+       ACCEPT WRK-MODO-ARREDONDAMENTO FROM CONSOLE.
 
        0300-PROCESSAR.
+       SET WRK-TAB-IDX TO 1
+       SEARCH WRK-TAB-ITEM
+           AT END
+               DISPLAY 'UNIDADE DESCONHECIDA, USANDO CENTIMETROS'
+               MOVE 'CM' TO WRK-UNIDADE-DESTINO
+               SET WRK-TAB-IDX TO 1
+           WHEN WRK-TAB-UNIDADE (WRK-TAB-IDX) = WRK-UNIDADE-DESTINO
+               CONTINUE
+       END-SEARCH
+
+       MOVE WRK-TAB-DESCRICAO (WRK-TAB-IDX) TO WRK-DESCRICAO-DESTINO
 
-       COMPUTE WRK-CENTIMETRO = WRK-METROS * 100
+       IF WRK-ARREDONDAR-TRUNC
+           COMPUTE WRK-CONVERTIDO =
+               WRK-METROS * WRK-TAB-FATOR (WRK-TAB-IDX)
+       ELSE
+           COMPUTE WRK-CONVERTIDO ROUNDED =
+               WRK-METROS * WRK-TAB-FATOR (WRK-TAB-IDX)
+       END-IF
 
-       MOVE WRK-CENTIMETRO TO WRK-CENTIMETRO-ED.
+       MOVE WRK-CONVERTIDO TO WRK-CONVERTIDO-ED.
        MOVE WRK-METROS TO WRK-METROS-ED.
 
-       DISPLAY WRK-METROS-ED ' METROS, EM CENTIMETROS, FICA '
-               WRK-CENTIMETRO-ED ' CENTIMETROS'.
+       DISPLAY WRK-METROS-ED ' METROS, EM ' WRK-DESCRICAO-DESTINO
+               ', FICA ' WRK-CONVERTIDO-ED.
