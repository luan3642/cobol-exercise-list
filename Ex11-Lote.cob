@@ -0,0 +1,198 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: batch/overnight version of EX11 - reads a file of
+      *          number triples and computes WRK-PRODUTO, WRK-SOMA and
+      *          WRK-CUBO for every row, writing a detail result file
+      *          and a printed what-if report with a grand total line.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EX11-LOTE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EX11-ENTRADA ASSIGN TO 'EX11ENT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-ENTRADA-STATUS.
+           SELECT EX11-SAIDA ASSIGN TO 'EX11SAI.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-SAIDA-STATUS.
+           SELECT EX11-RELATORIO ASSIGN TO 'EX11REL.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-RELATORIO-STATUS.
+           SELECT EX11-AUDIT-FILE ASSIGN TO 'EX11AUD.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EX11-ENTRADA.
+       01 EX11-ENTRADA-LINHA PIC X(80).
+
+       FD  EX11-SAIDA.
+       01 EX11-SAIDA-LINHA PIC X(80).
+
+       FD  EX11-RELATORIO.
+       01 EX11-RELATORIO-LINHA PIC X(132).
+
+       FD  EX11-AUDIT-FILE.
+       01 EX11-AUDIT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY EX11REC.
+
+       77 WRK-ENTRADA-STATUS   PIC X(02) VALUE '00'.
+       77 WRK-SAIDA-STATUS     PIC X(02) VALUE '00'.
+       77 WRK-RELATORIO-STATUS PIC X(02) VALUE '00'.
+       77 WRK-AUDIT-STATUS     PIC X(02) VALUE '00'.
+       77 WRK-FIM-ARQUIVO     PIC X(01) VALUE 'N'.
+           88 WRK-FIM-ARQUIVO-OK VALUE 'S'.
+
+       77 WRK-QTD-LIDOS      PIC 9(06) VALUE ZEROS.
+       77 WRK-TOT-PRODUTO    PIC 9(10) VALUE ZEROS.
+       77 WRK-TOT-SOMA       PIC 9(10)V99 VALUE ZEROS.
+       77 WRK-TOT-CUBO       PIC 9(12)V999999 VALUE ZEROS.
+
+       01 WRK-LINHA-DETALHE.
+           05 FILLER              PIC X(04) VALUE SPACES.
+           05 WRK-LD-NM1           PIC ZZZ9.
+           05 FILLER              PIC X(02) VALUE SPACES.
+           05 WRK-LD-NM2           PIC ZZZ9.
+           05 FILLER              PIC X(02) VALUE SPACES.
+           05 WRK-LD-NM3           PIC ZZZ9,99.
+           05 FILLER              PIC X(02) VALUE SPACES.
+           05 WRK-LD-PRODUTO       PIC ZZZ9.
+           05 FILLER              PIC X(02) VALUE SPACES.
+           05 WRK-LD-SOMA          PIC ZZZZZ9,99.
+           05 FILLER              PIC X(02) VALUE SPACES.
+           05 WRK-LD-CUBO          PIC ZZZZZZZ9,999999.
+
+       01 WRK-LINHA-CABECALHO1 PIC X(80) VALUE
+           'RELATORIO WHAT-IF EX11 - MATRIZ DE TAXAS'.
+       01 WRK-LINHA-CABECALHO2 PIC X(80) VALUE
+           ' NM1   NM2    NM3      PRODUTO   SOMA         CUBO'.
+       01 WRK-LINHA-DATA-RELATORIO.
+           05 FILLER      PIC X(21) VALUE 'RELATORIO GERADO EM: '.
+           05 WRK-LDR-DIA PIC 99.
+           05 FILLER      PIC X(01) VALUE '/'.
+           05 WRK-LDR-MES PIC 99.
+           05 FILLER      PIC X(01) VALUE '/'.
+           05 WRK-LDR-ANO PIC 9999.
+       01 WRK-LINHA-TOTAL.
+           05 FILLER              PIC X(04) VALUE 'TOT:'.
+           05 WRK-LT-QTD           PIC ZZZZZ9.
+           05 FILLER              PIC X(20) VALUE ' REGISTROS PROCESS.'.
+           05 FILLER              PIC X(02) VALUE SPACES.
+           05 WRK-LT-PRODUTO       PIC ZZZZZZZZZ9.
+           05 FILLER              PIC X(02) VALUE SPACES.
+           05 WRK-LT-SOMA          PIC ZZZZZZZZZ9,99.
+           05 FILLER              PIC X(02) VALUE SPACES.
+           05 WRK-LT-CUBO          PIC ZZZZZZZZZZZ9,999999.
+
+       01 WRK-DATA-SISTEMA.
+           05 WRK-DT-ANO  PIC 9(04).
+           05 WRK-DT-MES  PIC 9(02).
+           05 WRK-DT-DIA  PIC 9(02).
+       01 WRK-HORA-SISTEMA.
+           05 WRK-HR-HORA PIC 9(02).
+           05 WRK-HR-MIN  PIC 9(02).
+           05 WRK-HR-SEG  PIC 9(02).
+           05 FILLER      PIC 9(04).
+
+       PROCEDURE DIVISION.
+
+       0100-PRINCIPAL.
+           PERFORM 0200-ABRIR-ARQUIVOS.
+           PERFORM 0300-PROCESSAR UNTIL WRK-FIM-ARQUIVO-OK.
+           PERFORM 0400-GRAVAR-TOTAIS.
+           PERFORM 0900-FECHAR-ARQUIVOS.
+           STOP RUN.
+
+       0200-ABRIR-ARQUIVOS.
+           OPEN INPUT EX11-ENTRADA
+           OPEN OUTPUT EX11-SAIDA
+           OPEN OUTPUT EX11-RELATORIO
+
+           OPEN EXTEND EX11-AUDIT-FILE
+           IF WRK-AUDIT-STATUS = '35'
+               OPEN OUTPUT EX11-AUDIT-FILE
+           END-IF
+
+           WRITE EX11-RELATORIO-LINHA FROM WRK-LINHA-CABECALHO1
+           WRITE EX11-RELATORIO-LINHA FROM WRK-LINHA-CABECALHO2
+           PERFORM 0250-GRAVAR-DATA-RELATORIO
+
+           READ EX11-ENTRADA INTO EX11-TRAN-REC
+               AT END MOVE 'S' TO WRK-FIM-ARQUIVO
+           END-READ.
+
+       0250-GRAVAR-DATA-RELATORIO.
+           ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD
+           MOVE WRK-DT-DIA TO WRK-LDR-DIA
+           MOVE WRK-DT-MES TO WRK-LDR-MES
+           MOVE WRK-DT-ANO TO WRK-LDR-ANO
+           WRITE EX11-RELATORIO-LINHA FROM WRK-LINHA-DATA-RELATORIO.
+
+       0300-PROCESSAR.
+           ADD 1 TO WRK-QTD-LIDOS
+           COMPUTE EX11-RS-PRODUTO =
+               (EX11-TR-NM1 * 2) * (EX11-TR-NM2 / 2)
+           COMPUTE EX11-RS-SOMA = (EX11-TR-NM1 * 3) * EX11-TR-NM3
+           COMPUTE EX11-RS-CUBO = EX11-TR-NM3 ** 3
+
+           MOVE EX11-TR-NM1 TO EX11-RS-NM1
+           MOVE EX11-TR-NM2 TO EX11-RS-NM2
+           MOVE EX11-TR-NM3 TO EX11-RS-NM3
+
+           ADD EX11-RS-PRODUTO TO WRK-TOT-PRODUTO
+           ADD EX11-RS-SOMA TO WRK-TOT-SOMA
+           ADD EX11-RS-CUBO TO WRK-TOT-CUBO
+
+           MOVE EX11-RESULT-REC TO EX11-SAIDA-LINHA
+           WRITE EX11-SAIDA-LINHA
+
+           MOVE EX11-TR-NM1 TO WRK-LD-NM1
+           MOVE EX11-TR-NM2 TO WRK-LD-NM2
+           MOVE EX11-TR-NM3 TO WRK-LD-NM3
+           MOVE EX11-RS-PRODUTO TO WRK-LD-PRODUTO
+           MOVE EX11-RS-SOMA TO WRK-LD-SOMA
+           MOVE EX11-RS-CUBO TO WRK-LD-CUBO
+           WRITE EX11-RELATORIO-LINHA FROM WRK-LINHA-DETALHE
+
+           PERFORM 0500-GRAVAR-AUDITORIA
+
+           READ EX11-ENTRADA INTO EX11-TRAN-REC
+               AT END MOVE 'S' TO WRK-FIM-ARQUIVO
+           END-READ.
+
+       0400-GRAVAR-TOTAIS.
+           MOVE WRK-QTD-LIDOS TO WRK-LT-QTD
+           MOVE WRK-TOT-PRODUTO TO WRK-LT-PRODUTO
+           MOVE WRK-TOT-SOMA TO WRK-LT-SOMA
+           MOVE WRK-TOT-CUBO TO WRK-LT-CUBO
+           WRITE EX11-RELATORIO-LINHA FROM WRK-LINHA-TOTAL.
+
+       0500-GRAVAR-AUDITORIA.
+           ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD
+           ACCEPT WRK-HORA-SISTEMA FROM TIME
+           MOVE WRK-DATA-SISTEMA TO EX11-AU-DATA
+           MOVE WRK-HORA-SISTEMA TO EX11-AU-HORA
+           MOVE EX11-RS-NM1 TO EX11-AU-NM1
+           MOVE EX11-RS-NM2 TO EX11-AU-NM2
+           MOVE EX11-RS-NM3 TO EX11-AU-NM3
+           MOVE EX11-RS-PRODUTO TO EX11-AU-PRODUTO
+           MOVE EX11-RS-SOMA TO EX11-AU-SOMA
+           MOVE EX11-RS-CUBO TO EX11-AU-CUBO
+           MOVE EX11-AUDIT-REC TO EX11-AUDIT-LINE
+           WRITE EX11-AUDIT-LINE.
+
+       0900-FECHAR-ARQUIVOS.
+           CLOSE EX11-ENTRADA
+           CLOSE EX11-SAIDA
+           CLOSE EX11-RELATORIO
+           CLOSE EX11-AUDIT-FILE.
