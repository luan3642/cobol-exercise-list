@@ -1,7 +1,9 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose: BMI screening, now with a persistent wellness history
+      *          file (EX12HIST.DAT) keyed by employee ID and
+      *          screening date.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
@@ -10,52 +12,89 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EX12-HIST-FILE ASSIGN TO 'EX12HIST.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-HIST-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  EX12-HIST-FILE.
+       01 EX12-HIST-LINHA PIC X(80).
+
        WORKING-STORAGE SECTION.
+       COPY EX12REC.
 
+       77 WRK-MATRICULA PIC 9(05) VALUE ZEROS.
        77 WRK-ALTURA PIC 9(03)V99 VALUE ZEROS.
-       77 WRK-PESO   PIC 9(03) VALUE ZEROS.
+       77 WRK-PESO   PIC 9(03)V99 VALUE ZEROS.
        77 WRK-SEXO   PIC A(1) VALUE SPACES.
 
-       77 WRK-IMC PIC 9(03) VALUE ZEROS.
+       77 WRK-IMC PIC 9(03)V99 VALUE ZEROS.
+       77 WRK-CATEGORIA PIC X(20) VALUE SPACES.
+
+       77 WRK-HIST-STATUS PIC X(02) VALUE '00'.
 
+       01 WRK-DATA-SISTEMA.
+           05 WRK-DT-ANO  PIC 9(04).
+           05 WRK-DT-MES  PIC 9(02).
+           05 WRK-DT-DIA  PIC 9(02).
 
        PROCEDURE DIVISION.
 
+       0100-PRINCIPAL.
+       OPEN EXTEND EX12-HIST-FILE
+       IF WRK-HIST-STATUS = '35'
+           OPEN OUTPUT EX12-HIST-FILE
+       END-IF
+
+       DISPLAY 'INFORME SUA MATRICULA'.
+       ACCEPT WRK-MATRICULA FROM CONSOLE.
+
        DISPLAY 'INFORME SUA ALTURA'.
        ACCEPT WRK-ALTURA FROM CONSOLE.
 
        DISPLAY 'INFORME SEU PESO'.
        ACCEPT WRK-PESO FROM CONSOLE.
 
+       COMPUTE WRK-IMC ROUNDED = WRK-PESO / (WRK-ALTURA * WRK-ALTURA)
 
-       COMPUTE WRK-IMC = WRK-PESO / (WRK-ALTURA * WRK-ALTURA)
+       PERFORM 0200-CLASSIFICAR.
 
+       DISPLAY WRK-CATEGORIA.
 
-       IF WRK-IMC < 16 AND WRK-IMC < 16,9
-           DISPLAY 'MUITO ABAIXO DO PESO'
-       ELSE
-           IF WRK-IMC >17 AND WRK-IMC <18,4
-               DISPLAY 'ABAIXO DO PESO'
-       ELSE
-           IF WRK-IMC >18 AND WRK-IMC < 24,9
-               DISPLAY 'PESO NORMAL'
-       ELSE
-           IF WRK-IMC > 25 AND WRK-IMC <29,9
-               DISPLAY 'ACIMA DO PESO'
-       ELSE
-           IF WRK-IMC > 30 AND WRK-IMC < 34,9
-               DISPLAY 'OBESIDADE GRAU I'
-       ELSE
-           IF WRK-IMC > 35 AND WRK-IMC < 40
-               DISPLAY 'OBESIDADE GRAU II'
-       ELSE
-           IF WRK-IMC > 40
-               DISPLAY 'OBESIDADE GRAU III'
-       END-IF.
+       PERFORM 0300-GRAVAR-HISTORICO.
 
+       CLOSE EX12-HIST-FILE.
 
+       STOP RUN.
 
+       0200-CLASSIFICAR.
+       MOVE SPACES TO WRK-CATEGORIA
+       EVALUATE TRUE
+           WHEN WRK-IMC < 16
+               MOVE 'MUITO ABAIXO DO PESO' TO WRK-CATEGORIA
+           WHEN WRK-IMC < 18,5
+               MOVE 'ABAIXO DO PESO' TO WRK-CATEGORIA
+           WHEN WRK-IMC < 25
+               MOVE 'PESO NORMAL' TO WRK-CATEGORIA
+           WHEN WRK-IMC < 30
+               MOVE 'ACIMA DO PESO' TO WRK-CATEGORIA
+           WHEN WRK-IMC < 35
+               MOVE 'OBESIDADE GRAU I' TO WRK-CATEGORIA
+           WHEN WRK-IMC < 40
+               MOVE 'OBESIDADE GRAU II' TO WRK-CATEGORIA
+           WHEN OTHER
+               MOVE 'OBESIDADE GRAU III' TO WRK-CATEGORIA
+       END-EVALUATE.
 
-       STOP RUN.
+       0300-GRAVAR-HISTORICO.
+       ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD
+       MOVE WRK-MATRICULA TO EX12-HI-MATRICULA
+       MOVE WRK-DATA-SISTEMA TO EX12-HI-DATA
+       MOVE WRK-ALTURA TO EX12-HI-ALTURA
+       MOVE WRK-PESO TO EX12-HI-PESO
+       MOVE WRK-IMC TO EX12-HI-IMC
+       MOVE WRK-CATEGORIA TO EX12-HI-CATEGORIA
+       MOVE EX12-HIST-REC TO EX12-HIST-LINHA
+       WRITE EX12-HIST-LINHA.
