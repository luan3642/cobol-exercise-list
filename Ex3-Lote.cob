@@ -0,0 +1,225 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: batch demographic aggregation report built from ex3's
+      *          gender check - reads an HR extract (matricula, sexo,
+      *          idade, departamento) and prints counts by gender, age
+      *          band and department.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EX3-LOTE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EX3-FUNCIONARIOS-FILE ASSIGN TO 'EX3FUNC.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FUNCIONARIOS-STATUS.
+           SELECT EX3-RELATORIO-FILE ASSIGN TO 'EX3REL.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-RELATORIO-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EX3-FUNCIONARIOS-FILE.
+       01 EX3-FUNCIONARIOS-LINHA PIC X(19).
+
+       FD  EX3-RELATORIO-FILE.
+       01 EX3-RELATORIO-LINHA PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       COPY EX3REC.
+
+       77 WRK-FUNCIONARIOS-STATUS PIC X(02) VALUE '00'.
+       77 WRK-RELATORIO-STATUS    PIC X(02) VALUE '00'.
+       77 WRK-FIM-FUNCIONARIOS    PIC X(01) VALUE 'N'.
+           88 WRK-FIM-FUNCIONARIOS-OK VALUE 'S'.
+
+       01 WRK-TOTAIS-SEXO.
+           05 WRK-TS-QT-MASCULINO PIC 9(05) VALUE ZEROS.
+           05 WRK-TS-QT-FEMININO  PIC 9(05) VALUE ZEROS.
+           05 WRK-TS-QT-OUTRO     PIC 9(05) VALUE ZEROS.
+
+       01 WRK-TOTAIS-FAIXA.
+           05 WRK-TF-QT-ATE-24    PIC 9(05) VALUE ZEROS.
+           05 WRK-TF-QT-25-40     PIC 9(05) VALUE ZEROS.
+           05 WRK-TF-QT-41-60     PIC 9(05) VALUE ZEROS.
+           05 WRK-TF-QT-61-MAIS   PIC 9(05) VALUE ZEROS.
+
+       01 WRK-TABELA-DEPARTAMENTOS.
+           05 WRK-TAB-DEPTO OCCURS 50 TIMES
+               INDEXED BY WRK-TAB-IDX.
+               10 WRK-TAB-DEPARTAMENTO PIC X(10).
+               10 WRK-TAB-QTD          PIC 9(05).
+       77 WRK-QTD-DEPARTAMENTOS PIC 9(03) VALUE ZEROS.
+       77 WRK-ACHOU             PIC X(01) VALUE 'N'.
+           88 WRK-ACHOU-OK VALUE 'S'.
+
+       77 WRK-QT-TOTAL PIC 9(06) VALUE ZEROS.
+
+       01 WRK-DATA-SISTEMA.
+           05 WRK-DT-ANO  PIC 9(04).
+           05 WRK-DT-MES  PIC 9(02).
+           05 WRK-DT-DIA  PIC 9(02).
+
+       01 WRK-CABECALHO PIC X(50) VALUE
+           'RELATORIO DEMOGRAFICO - EX3-LOTE'.
+       01 WRK-LINHA-DATA-RELATORIO.
+           05 FILLER      PIC X(21) VALUE 'RELATORIO GERADO EM: '.
+           05 WRK-LDR-DIA PIC 99.
+           05 FILLER      PIC X(01) VALUE '/'.
+           05 WRK-LDR-MES PIC 99.
+           05 FILLER      PIC X(01) VALUE '/'.
+           05 WRK-LDR-ANO PIC 9999.
+       01 WRK-LINHA-BRANCO PIC X(01) VALUE SPACES.
+       01 WRK-LINHA-RESUMO PIC X(60).
+       01 WRK-LINHA-DEPTO.
+           05 FILLER              PIC X(14) VALUE 'DEPARTAMENTO: '.
+           05 WRK-LD-DEPARTAMENTO PIC X(10).
+           05 FILLER              PIC X(08) VALUE '  QTD: '.
+           05 WRK-LD-QTD          PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+
+       0100-PRINCIPAL.
+       PERFORM 0200-ABRIR-ARQUIVOS.
+       PERFORM 0300-PROCESSAR UNTIL WRK-FIM-FUNCIONARIOS-OK.
+       PERFORM 0400-RELATORIO.
+       PERFORM 0900-FECHAR-ARQUIVOS.
+       STOP RUN.
+
+       0200-ABRIR-ARQUIVOS.
+       OPEN INPUT EX3-FUNCIONARIOS-FILE
+       OPEN OUTPUT EX3-RELATORIO-FILE
+       WRITE EX3-RELATORIO-LINHA FROM WRK-CABECALHO
+       PERFORM 0250-GRAVAR-DATA-RELATORIO
+       WRITE EX3-RELATORIO-LINHA FROM WRK-LINHA-BRANCO
+       READ EX3-FUNCIONARIOS-FILE INTO EX3-FUNCIONARIO-REC
+           AT END MOVE 'S' TO WRK-FIM-FUNCIONARIOS
+       END-READ.
+
+       0250-GRAVAR-DATA-RELATORIO.
+       ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD
+       MOVE WRK-DT-DIA TO WRK-LDR-DIA
+       MOVE WRK-DT-MES TO WRK-LDR-MES
+       MOVE WRK-DT-ANO TO WRK-LDR-ANO
+       WRITE EX3-RELATORIO-LINHA FROM WRK-LINHA-DATA-RELATORIO.
+
+       0300-PROCESSAR.
+       ADD 1 TO WRK-QT-TOTAL
+       PERFORM 0350-ACUMULAR-SEXO
+       PERFORM 0360-ACUMULAR-FAIXA-ETARIA
+       PERFORM 0370-ACUMULAR-DEPARTAMENTO
+
+       READ EX3-FUNCIONARIOS-FILE INTO EX3-FUNCIONARIO-REC
+           AT END MOVE 'S' TO WRK-FIM-FUNCIONARIOS
+       END-READ.
+
+       0350-ACUMULAR-SEXO.
+       EVALUATE EX3-FN-SEXO
+           WHEN 'M'
+               ADD 1 TO WRK-TS-QT-MASCULINO
+           WHEN 'F'
+               ADD 1 TO WRK-TS-QT-FEMININO
+           WHEN OTHER
+               ADD 1 TO WRK-TS-QT-OUTRO
+       END-EVALUATE.
+
+       0360-ACUMULAR-FAIXA-ETARIA.
+       EVALUATE TRUE
+           WHEN EX3-FN-IDADE <= 24
+               ADD 1 TO WRK-TF-QT-ATE-24
+           WHEN EX3-FN-IDADE <= 40
+               ADD 1 TO WRK-TF-QT-25-40
+           WHEN EX3-FN-IDADE <= 60
+               ADD 1 TO WRK-TF-QT-41-60
+           WHEN OTHER
+               ADD 1 TO WRK-TF-QT-61-MAIS
+       END-EVALUATE.
+
+       0370-ACUMULAR-DEPARTAMENTO.
+       MOVE 'N' TO WRK-ACHOU
+       SET WRK-TAB-IDX TO 1
+       SEARCH WRK-TAB-DEPTO
+           AT END
+               CONTINUE
+           WHEN WRK-TAB-DEPARTAMENTO (WRK-TAB-IDX) = EX3-FN-DEPARTAMENTO
+               MOVE 'S' TO WRK-ACHOU
+       END-SEARCH
+
+       IF WRK-ACHOU-OK
+           ADD 1 TO WRK-TAB-QTD (WRK-TAB-IDX)
+       ELSE
+           ADD 1 TO WRK-QTD-DEPARTAMENTOS
+           MOVE EX3-FN-DEPARTAMENTO
+               TO WRK-TAB-DEPARTAMENTO (WRK-QTD-DEPARTAMENTOS)
+           MOVE 1 TO WRK-TAB-QTD (WRK-QTD-DEPARTAMENTOS)
+       END-IF.
+
+       0400-RELATORIO.
+       MOVE SPACES TO WRK-LINHA-RESUMO
+       STRING 'TOTAL DE FUNCIONARIOS.: ' DELIMITED BY SIZE
+           WRK-QT-TOTAL DELIMITED BY SIZE
+           INTO WRK-LINHA-RESUMO
+       WRITE EX3-RELATORIO-LINHA FROM WRK-LINHA-RESUMO
+       WRITE EX3-RELATORIO-LINHA FROM WRK-LINHA-BRANCO
+
+       MOVE SPACES TO WRK-LINHA-RESUMO
+       STRING 'MASCULINO.............: ' DELIMITED BY SIZE
+           WRK-TS-QT-MASCULINO DELIMITED BY SIZE
+           INTO WRK-LINHA-RESUMO
+       WRITE EX3-RELATORIO-LINHA FROM WRK-LINHA-RESUMO
+
+       MOVE SPACES TO WRK-LINHA-RESUMO
+       STRING 'FEMININO...............: ' DELIMITED BY SIZE
+           WRK-TS-QT-FEMININO DELIMITED BY SIZE
+           INTO WRK-LINHA-RESUMO
+       WRITE EX3-RELATORIO-LINHA FROM WRK-LINHA-RESUMO
+
+       MOVE SPACES TO WRK-LINHA-RESUMO
+       STRING 'OUTRO/NAO INFORMADO....: ' DELIMITED BY SIZE
+           WRK-TS-QT-OUTRO DELIMITED BY SIZE
+           INTO WRK-LINHA-RESUMO
+       WRITE EX3-RELATORIO-LINHA FROM WRK-LINHA-RESUMO
+       WRITE EX3-RELATORIO-LINHA FROM WRK-LINHA-BRANCO
+
+       MOVE SPACES TO WRK-LINHA-RESUMO
+       STRING 'FAIXA ATE 24 ANOS......: ' DELIMITED BY SIZE
+           WRK-TF-QT-ATE-24 DELIMITED BY SIZE
+           INTO WRK-LINHA-RESUMO
+       WRITE EX3-RELATORIO-LINHA FROM WRK-LINHA-RESUMO
+
+       MOVE SPACES TO WRK-LINHA-RESUMO
+       STRING 'FAIXA 25 A 40 ANOS.....: ' DELIMITED BY SIZE
+           WRK-TF-QT-25-40 DELIMITED BY SIZE
+           INTO WRK-LINHA-RESUMO
+       WRITE EX3-RELATORIO-LINHA FROM WRK-LINHA-RESUMO
+
+       MOVE SPACES TO WRK-LINHA-RESUMO
+       STRING 'FAIXA 41 A 60 ANOS.....: ' DELIMITED BY SIZE
+           WRK-TF-QT-41-60 DELIMITED BY SIZE
+           INTO WRK-LINHA-RESUMO
+       WRITE EX3-RELATORIO-LINHA FROM WRK-LINHA-RESUMO
+
+       MOVE SPACES TO WRK-LINHA-RESUMO
+       STRING 'FAIXA 61 ANOS OU MAIS..: ' DELIMITED BY SIZE
+           WRK-TF-QT-61-MAIS DELIMITED BY SIZE
+           INTO WRK-LINHA-RESUMO
+       WRITE EX3-RELATORIO-LINHA FROM WRK-LINHA-RESUMO
+       WRITE EX3-RELATORIO-LINHA FROM WRK-LINHA-BRANCO
+
+       PERFORM VARYING WRK-TAB-IDX FROM 1 BY 1
+               UNTIL WRK-TAB-IDX > WRK-QTD-DEPARTAMENTOS
+           MOVE WRK-TAB-DEPARTAMENTO (WRK-TAB-IDX)
+               TO WRK-LD-DEPARTAMENTO
+           MOVE WRK-TAB-QTD (WRK-TAB-IDX) TO WRK-LD-QTD
+           WRITE EX3-RELATORIO-LINHA FROM WRK-LINHA-DEPTO
+       END-PERFORM.
+
+       0900-FECHAR-ARQUIVOS.
+       CLOSE EX3-FUNCIONARIOS-FILE
+       CLOSE EX3-RELATORIO-FILE.
