@@ -9,6 +9,9 @@
 
        77 WRK-NM PIC S9(4) VALUES ZEROS.
 
+       77 WRK-LIMITE-SUPERIOR PIC S9(4) VALUE +500.
+       77 WRK-LIMITE-INFERIOR PIC S9(4) VALUE -500.
+
 
        PROCEDURE DIVISION.
        DISPLAY 'INFORME O NUMERO QUE DESEJA '
@@ -20,4 +23,13 @@
            DISPLAY  'POSITIVO'
        END-IF.
 
+       EVALUATE TRUE
+           WHEN WRK-NM > WRK-LIMITE-SUPERIOR
+               DISPLAY 'ACIMA DO ORCAMENTO'
+           WHEN WRK-NM < WRK-LIMITE-INFERIOR
+               DISPLAY 'ABAIXO DO ORCAMENTO'
+           WHEN OTHER
+               DISPLAY 'DENTRO DO ORCAMENTO'
+       END-EVALUATE.
+
        STOP-RUN.
