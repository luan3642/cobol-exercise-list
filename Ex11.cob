@@ -5,37 +5,203 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EX11-AUDIT-FILE ASSIGN TO 'EX11AUD.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-AUDIT-STATUS.
+           SELECT EX11-EXCP-FILE ASSIGN TO 'EX11EXC.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-EXCP-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  EX11-AUDIT-FILE.
+       01 EX11-AUDIT-LINE PIC X(80).
+
+       FD  EX11-EXCP-FILE.
+       01 EX11-EXCP-LINE PIC X(81).
 
        WORKING-STORAGE SECTION.
+       COPY EX11REC.
 
        01 WRK-NUMEROS.
            05 WRK-NM1 PIC 9(04) VALUE ZEROS.
            05 WRK-NM2 PIC 9(04) VALUE ZEROS.
            05 WRK-NM3 PIC 9(04)V99 VALUE ZEROS.
 
+       01 WRK-NM1-IN PIC X(06) VALUE SPACES.
+       01 WRK-NM2-IN PIC X(06) VALUE SPACES.
+       01 WRK-NM3-IN PIC X(06) VALUE SPACES.
+
        77 WRK-PRODUTO PIC 9(04) VALUE ZEROS.
        77 WRK-PRODUTO-ED PIC Z999 VALUE ZEROS.
        77 WRK-SOMA PIC 9(04) VALUE ZEROS.
        77 WRK-CUBO PIC 9(04) VALUE ZEROS.
 
+       77 WRK-VALIDO PIC X(01) VALUE 'N'.
+           88 WRK-ENTRADA-OK VALUE 'S'.
+
+       77 WRK-TENTATIVAS     PIC 9(02) VALUE ZEROS.
+       77 WRK-MAX-TENTATIVAS PIC 9(02) VALUE 5.
+
+       77 WRK-AUDIT-STATUS PIC X(02) VALUE '00'.
+       77 WRK-EXCP-STATUS  PIC X(02) VALUE '00'.
+
+       01 WRK-DATA-SISTEMA.
+           05 WRK-DT-ANO  PIC 9(04).
+           05 WRK-DT-MES  PIC 9(02).
+           05 WRK-DT-DIA  PIC 9(02).
+       01 WRK-HORA-SISTEMA.
+           05 WRK-HR-HORA PIC 9(02).
+           05 WRK-HR-MIN  PIC 9(02).
+           05 WRK-HR-SEG  PIC 9(02).
+           05 FILLER      PIC 9(04).
 
        PROCEDURE DIVISION.
 
-       DISPLAY 'INFORME O PRIMEIRO NUMERO'.
-       ACCEPT WRK-NM1 FROM CONSOLE.
-       DISPLAY 'INFORME O SEGUNDO NUMERO'.
-       ACCEPT WRK-NM2 FROM CONSOLE.
-       DISPLAY 'INFORME O TERCEIRO NUMERO'.
-       ACCEPT WRK-NM3 FROM CONSOLE.
+       0100-PRINCIPAL.
+           OPEN EXTEND EX11-AUDIT-FILE
+           IF WRK-AUDIT-STATUS = '35'
+               OPEN OUTPUT EX11-AUDIT-FILE
+           END-IF
+
+           OPEN EXTEND EX11-EXCP-FILE
+           IF WRK-EXCP-STATUS = '35'
+               OPEN OUTPUT EX11-EXCP-FILE
+           END-IF
+
+           PERFORM 0200-CAPTURAR-NM1.
+           PERFORM 0300-CAPTURAR-NM2.
+           PERFORM 0400-CAPTURAR-NM3.
+
+           COMPUTE WRK-PRODUTO = (WRK-NM1 * 2) * (WRK-NM2 / 2).
+           MOVE WRK-PRODUTO TO WRK-PRODUTO-ED.
+
+           COMPUTE WRK-SOMA = (WRK-NM1 * 3) * WRK-NM3.
+
+           COMPUTE WRK-CUBO = WRK-NM3 ** 3.
+
+           DISPLAY 'PRODUTO..: 'WRK-PRODUTO-ED.
+           DISPLAY 'SOMA..: ' WRK-SOMA.
+           DISPLAY 'ELEVADO AO CUBO ..: ' WRK-CUBO.
+
+           PERFORM 0500-GRAVAR-AUDITORIA.
+
+           CLOSE EX11-AUDIT-FILE.
+           CLOSE EX11-EXCP-FILE.
+
+           GOBACK.
+
+       0200-CAPTURAR-NM1.
+           MOVE 'N' TO WRK-VALIDO
+           MOVE ZEROS TO WRK-TENTATIVAS
+           PERFORM UNTIL WRK-ENTRADA-OK
+                   OR WRK-TENTATIVAS >= WRK-MAX-TENTATIVAS
+               DISPLAY 'INFORME O PRIMEIRO NUMERO (0-9999)'
+               ACCEPT WRK-NM1-IN FROM CONSOLE
+               IF WRK-NM1-IN IS NUMERIC AND WRK-NM1-IN >= 0
+                       AND WRK-NM1-IN <= 9999
+                   MOVE WRK-NM1-IN TO WRK-NM1
+                   MOVE 'S' TO WRK-VALIDO
+               ELSE
+                   DISPLAY 'VALOR INVALIDO, TENTE NOVAMENTE'
+                   PERFORM 0600-GRAVAR-EXCECAO-NM1
+                   ADD 1 TO WRK-TENTATIVAS
+               END-IF
+           END-PERFORM
+           IF NOT WRK-ENTRADA-OK
+               DISPLAY 'MAX TENTATIVAS EXCEDIDO - ASSUMINDO ZERO'
+               MOVE ZEROS TO WRK-NM1
+           END-IF.
+
+       0300-CAPTURAR-NM2.
+           MOVE 'N' TO WRK-VALIDO
+           MOVE ZEROS TO WRK-TENTATIVAS
+           PERFORM UNTIL WRK-ENTRADA-OK
+                   OR WRK-TENTATIVAS >= WRK-MAX-TENTATIVAS
+               DISPLAY 'INFORME O SEGUNDO NUMERO (0-9999)'
+               ACCEPT WRK-NM2-IN FROM CONSOLE
+               IF WRK-NM2-IN IS NUMERIC AND WRK-NM2-IN >= 0
+                       AND WRK-NM2-IN <= 9999
+                   MOVE WRK-NM2-IN TO WRK-NM2
+                   MOVE 'S' TO WRK-VALIDO
+               ELSE
+                   DISPLAY 'VALOR INVALIDO, TENTE NOVAMENTE'
+                   PERFORM 0700-GRAVAR-EXCECAO-NM2
+                   ADD 1 TO WRK-TENTATIVAS
+               END-IF
+           END-PERFORM
+           IF NOT WRK-ENTRADA-OK
+               DISPLAY 'MAX TENTATIVAS EXCEDIDO - ASSUMINDO ZERO'
+               MOVE ZEROS TO WRK-NM2
+           END-IF.
+
+       0400-CAPTURAR-NM3.
+           MOVE 'N' TO WRK-VALIDO
+           MOVE ZEROS TO WRK-TENTATIVAS
+           PERFORM UNTIL WRK-ENTRADA-OK
+                   OR WRK-TENTATIVAS >= WRK-MAX-TENTATIVAS
+               DISPLAY 'INFORME O TERCEIRO NUMERO (0-9999,99)'
+               ACCEPT WRK-NM3-IN FROM CONSOLE
+               IF WRK-NM3-IN IS NUMERIC AND WRK-NM3-IN >= 0
+                       AND WRK-NM3-IN <= 999999
+                   MOVE WRK-NM3-IN TO WRK-NM3
+                   MOVE 'S' TO WRK-VALIDO
+               ELSE
+                   DISPLAY 'VALOR INVALIDO, TENTE NOVAMENTE'
+                   PERFORM 0800-GRAVAR-EXCECAO-NM3
+                   ADD 1 TO WRK-TENTATIVAS
+               END-IF
+           END-PERFORM
+           IF NOT WRK-ENTRADA-OK
+               DISPLAY 'MAX TENTATIVAS EXCEDIDO - ASSUMINDO ZERO'
+               MOVE ZEROS TO WRK-NM3
+           END-IF.
 
-       COMPUTE WRK-PRODUTO = (WRK-NM1 * 2) * (WRK-NM2 / 2).
-       MOVE WRK-PRODUTO TO WRK-PRODUTO-ED.
+       0500-GRAVAR-AUDITORIA.
+           ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD
+           ACCEPT WRK-HORA-SISTEMA FROM TIME
+           MOVE WRK-DATA-SISTEMA TO EX11-AU-DATA
+           MOVE WRK-HORA-SISTEMA TO EX11-AU-HORA
+           MOVE WRK-NM1 TO EX11-AU-NM1
+           MOVE WRK-NM2 TO EX11-AU-NM2
+           MOVE WRK-NM3 TO EX11-AU-NM3
+           MOVE WRK-PRODUTO TO EX11-AU-PRODUTO
+           MOVE WRK-SOMA TO EX11-AU-SOMA
+           MOVE WRK-CUBO TO EX11-AU-CUBO
+           MOVE EX11-AUDIT-REC TO EX11-AUDIT-LINE
+           WRITE EX11-AUDIT-LINE.
 
-       COMPUTE WRK-SOMA = (WRK-NM1 * 3) * WRK-NM3.
+       0600-GRAVAR-EXCECAO-NM1.
+           ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD
+           ACCEPT WRK-HORA-SISTEMA FROM TIME
+           MOVE WRK-DATA-SISTEMA TO EX11-EX-DATA
+           MOVE WRK-HORA-SISTEMA TO EX11-EX-HORA
+           MOVE 'WRK-NM1' TO EX11-EX-CAMPO
+           MOVE WRK-NM1-IN TO EX11-EX-VALOR
+           MOVE 'VALOR NAO NUMERICO OU FORA DA FAIXA' TO EX11-EX-MOTIVO
+           MOVE EX11-EXCP-REC TO EX11-EXCP-LINE
+           WRITE EX11-EXCP-LINE.
 
-       COMPUTE WRK-CUBO = WRK-NM3 ** 3.
+       0700-GRAVAR-EXCECAO-NM2.
+           ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD
+           ACCEPT WRK-HORA-SISTEMA FROM TIME
+           MOVE WRK-DATA-SISTEMA TO EX11-EX-DATA
+           MOVE WRK-HORA-SISTEMA TO EX11-EX-HORA
+           MOVE 'WRK-NM2' TO EX11-EX-CAMPO
+           MOVE WRK-NM2-IN TO EX11-EX-VALOR
+           MOVE 'VALOR NAO NUMERICO OU FORA DA FAIXA' TO EX11-EX-MOTIVO
+           MOVE EX11-EXCP-REC TO EX11-EXCP-LINE
+           WRITE EX11-EXCP-LINE.
 
-       DISPLAY 'PRODUTO..: 'WRK-PRODUTO-ED.
-       DISPLAY 'SOMA..: ' WRK-SOMA.
-       DISPLAY 'ELEVADO AO CUBO ..: ' WRK-CUBO.
+       0800-GRAVAR-EXCECAO-NM3.
+           ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD
+           ACCEPT WRK-HORA-SISTEMA FROM TIME
+           MOVE WRK-DATA-SISTEMA TO EX11-EX-DATA
+           MOVE WRK-HORA-SISTEMA TO EX11-EX-HORA
+           MOVE 'WRK-NM3' TO EX11-EX-CAMPO
+           MOVE WRK-NM3-IN TO EX11-EX-VALOR
+           MOVE 'VALOR NAO NUMERICO OU FORA DA FAIXA' TO EX11-EX-MOTIVO
+           MOVE EX11-EXCP-REC TO EX11-EXCP-LINE
+           WRITE EX11-EXCP-LINE.
