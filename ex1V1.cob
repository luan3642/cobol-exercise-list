@@ -1,27 +1,74 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGRAMA.
-**************************************
-******* OBJETIVO: faça um programa que peça dois números e imprima o maior deles
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-
-       WORKING-STORAGE SECTION.
-       77 WRK-NUM1 PIC 9(2) VALUE ZEROS.
-       77 WRK-NUM2 PIC 9(2) VALUE ZEROS.
-
-
-       PROCEDURE DIVISION.
-       DISPLAY 'INFORME O PRIMEIRO VALOR'
-       ACCEPT WRK-NUM1 FROM CONSOLE.
-       DISPLAY 'INFORME O SEGUNDO VALOR'
-       ACCEPT WRK-NUM2 FROM CONSOLE.
-
-       IF WRK-NUM1 > WRK-NUM2
-           DISPLAY WRK-NUM1 ' E MAIOR QUE ' WRK-NUM2
-       ELSE
-           IF WRK-NUM2 > WRK-NUM1
-               DISPLAY WRK-NUM2 ' E MAIOR QUE ' WRK-NUM1
-       END-IF.
-
-
-       STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGRAMA.
+**************************************
+******* OBJETIVO: faça um programa que peça dois números e imprima o maior deles
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       77 WRK-NUM1 PIC 9(2) VALUE ZEROS.
+       77 WRK-NUM2 PIC 9(2) VALUE ZEROS.
+
+       77 WRK-NUM1-IN PIC X(04) VALUE SPACES.
+       77 WRK-NUM2-IN PIC X(04) VALUE SPACES.
+
+       77 WRK-VALIDO PIC X(01) VALUE 'N'.
+           88 WRK-ENTRADA-OK VALUE 'S'.
+
+       77 WRK-QTD-INVALIDOS PIC 9(04) VALUE ZEROS.
+
+       77 WRK-TENTATIVAS     PIC 9(02) VALUE ZEROS.
+       77 WRK-MAX-TENTATIVAS PIC 9(02) VALUE 5.
+
+
+       PROCEDURE DIVISION.
+       MOVE 'N' TO WRK-VALIDO
+       MOVE ZEROS TO WRK-TENTATIVAS
+       PERFORM UNTIL WRK-ENTRADA-OK
+           OR WRK-TENTATIVAS >= WRK-MAX-TENTATIVAS
+           DISPLAY 'INFORME O PRIMEIRO VALOR'
+           ACCEPT WRK-NUM1-IN FROM CONSOLE
+           IF WRK-NUM1-IN IS NUMERIC AND WRK-NUM1-IN >= 0
+               MOVE WRK-NUM1-IN TO WRK-NUM1
+               MOVE 'S' TO WRK-VALIDO
+           ELSE
+               DISPLAY 'VALOR NAO NUMERICO, TENTE NOVAMENTE'
+               ADD 1 TO WRK-QTD-INVALIDOS
+               ADD 1 TO WRK-TENTATIVAS
+           END-IF
+       END-PERFORM
+       IF NOT WRK-ENTRADA-OK
+           DISPLAY 'MAX TENTATIVAS EXCEDIDO - ASSUMINDO ZERO'
+           MOVE ZEROS TO WRK-NUM1
+       END-IF.
+
+       MOVE 'N' TO WRK-VALIDO
+       MOVE ZEROS TO WRK-TENTATIVAS
+       PERFORM UNTIL WRK-ENTRADA-OK
+           OR WRK-TENTATIVAS >= WRK-MAX-TENTATIVAS
+           DISPLAY 'INFORME O SEGUNDO VALOR'
+           ACCEPT WRK-NUM2-IN FROM CONSOLE
+           IF WRK-NUM2-IN IS NUMERIC AND WRK-NUM2-IN >= 0
+               MOVE WRK-NUM2-IN TO WRK-NUM2
+               MOVE 'S' TO WRK-VALIDO
+           ELSE
+               DISPLAY 'VALOR NAO NUMERICO, TENTE NOVAMENTE'
+               ADD 1 TO WRK-QTD-INVALIDOS
+               ADD 1 TO WRK-TENTATIVAS
+           END-IF
+       END-PERFORM
+       IF NOT WRK-ENTRADA-OK
+           DISPLAY 'MAX TENTATIVAS EXCEDIDO - ASSUMINDO ZERO'
+           MOVE ZEROS TO WRK-NUM2
+       END-IF.
+
+       IF WRK-NUM1 > WRK-NUM2
+           DISPLAY WRK-NUM1 ' E MAIOR QUE ' WRK-NUM2
+       ELSE
+           IF WRK-NUM2 > WRK-NUM1
+               DISPLAY WRK-NUM2 ' E MAIOR QUE ' WRK-NUM1
+       END-IF.
+
+       DISPLAY 'TOTAL DE ENTRADAS INVALIDAS: ' WRK-QTD-INVALIDOS.
+
+       STOP RUN.
