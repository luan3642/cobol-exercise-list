@@ -5,29 +5,70 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EX34-LEDGER-FILE ASSIGN TO 'EX34LEDG.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-LEDGER-STATUS.
+           SELECT SIS-EXCECAO-FILE ASSIGN TO 'SISEXC.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-SISEXC-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  EX34-LEDGER-FILE.
+       01 EX34-LEDGER-LINHA PIC X(80).
+
+       FD  SIS-EXCECAO-FILE.
+       01 SIS-EXCECAO-LINHA PIC X(84).
 
        WORKING-STORAGE SECTION.
-       77 WRK-NM1 PIC S9(02) VALUE ZEROS.
-       77 WRK-NM2 PIC S9(02) VALUE ZEROS.
+       COPY EX34REC.
+       COPY SISEXCREC.
+
+       77 WRK-SISEXC-STATUS PIC X(02) VALUE '00'.
+
+       77 WRK-NM1 PIC S9(06)V99 VALUE ZEROS.
+       77 WRK-NM2 PIC S9(06)V99 VALUE ZEROS.
 
        77 WRK-ESCOLHA PIC 9(01) VALUE ZEROS.
-       77 WRK-RESULTADO PIC S9(03) VALUE ZEROS.
+       77 WRK-RESULTADO PIC S9(08)V99 VALUE ZEROS.
        77 WRK-PAR-IMPAR PIC 9(03) VALUE ZEROS.
        77 WRK-POSITIVO-NEGATIVO PIC S9(03) VALUE ZEROS.
+       77 WRK-PARTE-INTEIRA PIC S9(08) VALUE ZEROS.
 
        77 WRK-AUX PIC 9(03) VALUE ZEROS.
+
+       77 WRK-LEDGER-STATUS PIC X(02) VALUE '00'.
+       77 WRK-OPCAO-VALIDA PIC X(01) VALUE 'N'.
+           88 WRK-OPCAO-OK VALUE 'S'.
+
+       77 WRK-DIVISAO-INVALIDA PIC X(01) VALUE 'N'.
+           88 WRK-DIVISAO-INVALIDA-OK VALUE 'S'.
+
+       01 WRK-DATA-SISTEMA.
+           05 WRK-DT-ANO  PIC 9(04).
+           05 WRK-DT-MES  PIC 9(02).
+           05 WRK-DT-DIA  PIC 9(02).
+
+       01 WRK-HORA-SISTEMA.
+           05 WRK-HR-HORA PIC 9(02).
+           05 WRK-HR-MIN  PIC 9(02).
+           05 WRK-HR-SEG  PIC 9(02).
+           05 WRK-HR-CENT PIC 9(02).
+       01 WRK-HORA-HHMMSS REDEFINES WRK-HORA-SISTEMA.
+           05 WRK-HR-HHMMSS PIC 9(06).
+           05 FILLER        PIC 9(02).
+
        PROCEDURE DIVISION.
 
-       DISPLAY 'CALCULADORA'
-       DISPLAY '1- SOMA'
-       DISPLAY '2- SUBTRACAO'
-       DISPLAY '3- MULTIPLICAO'
-       DISPLAY '4- DIVISAO'
-       ACCEPT WRK-ESCOLHA FROM CONSOLE.
+       0100-PRINCIPAL.
+       PERFORM 0800-ABRIR-LEDGER.
+       PERFORM 0810-ABRIR-EXCECAO-SISTEMA.
 
-       DISPLAY ''
+       PERFORM 0150-OBTER-OPCAO UNTIL WRK-OPCAO-OK.
 
+       DISPLAY ''.
 
        EVALUATE WRK-ESCOLHA
            WHEN 1
@@ -40,7 +81,8 @@
 
            COMPUTE WRK-RESULTADO = WRK-NM1 + WRK-NM2
 
-           DIVIDE WRK-RESULTADO BY 2 GIVING WRK-AUX REMAINDER
+           MOVE WRK-RESULTADO TO WRK-PARTE-INTEIRA
+           DIVIDE WRK-PARTE-INTEIRA BY 2 GIVING WRK-AUX REMAINDER
            WRK-POSITIVO-NEGATIVO
 
            DISPLAY 'SOMA: ' WRK-RESULTADO
@@ -61,7 +103,8 @@
 
            COMPUTE WRK-RESULTADO = WRK-NM1 - WRK-NM2
 
-           DIVIDE WRK-RESULTADO BY 2 GIVING WRK-AUX REMAINDER
+           MOVE WRK-RESULTADO TO WRK-PARTE-INTEIRA
+           DIVIDE WRK-PARTE-INTEIRA BY 2 GIVING WRK-AUX REMAINDER
            WRK-POSITIVO-NEGATIVO
 
            DISPLAY 'SUBTRACAO: ' WRK-RESULTADO
@@ -82,7 +125,8 @@
 
            COMPUTE WRK-RESULTADO = WRK-NM1 * WRK-NM2
 
-           DIVIDE WRK-RESULTADO BY 2 GIVING WRK-AUX REMAINDER
+           MOVE WRK-RESULTADO TO WRK-PARTE-INTEIRA
+           DIVIDE WRK-PARTE-INTEIRA BY 2 GIVING WRK-AUX REMAINDER
            WRK-POSITIVO-NEGATIVO
 
            DISPLAY 'SUBTRACAO: ' WRK-RESULTADO
@@ -101,21 +145,97 @@
            DISPLAY 'INFORME O 2 VALOR'
            ACCEPT WRK-NM2 FROM CONSOLE
 
-           COMPUTE WRK-RESULTADO = WRK-NM1 / WRK-NM2
+           IF WRK-NM2 = 0
+               DISPLAY 'DIVISOR NAO PODE SER ZERO'
+               MOVE ZEROS TO WRK-RESULTADO
+               MOVE 'S' TO WRK-DIVISAO-INVALIDA
+               PERFORM 0600-GRAVAR-EXCECAO-SISTEMA
+           ELSE
+               COMPUTE WRK-RESULTADO = WRK-NM1 / WRK-NM2
 
-           DIVIDE WRK-RESULTADO BY 2 GIVING WRK-AUX REMAINDER
-           WRK-POSITIVO-NEGATIVO
+               MOVE WRK-RESULTADO TO WRK-PARTE-INTEIRA
+               DIVIDE WRK-PARTE-INTEIRA BY 2 GIVING WRK-AUX REMAINDER
+               WRK-POSITIVO-NEGATIVO
 
-           DISPLAY 'SUBTRACAO: ' WRK-RESULTADO
+               DISPLAY 'SUBTRACAO: ' WRK-RESULTADO
 
-           IF WRK-POSITIVO-NEGATIVO EQUAL TO 0
-               DISPLAY 'PAR'
-           ELSE
-               DISPLAY 'IMPAR'
+               IF WRK-POSITIVO-NEGATIVO EQUAL TO 0
+                   DISPLAY 'PAR'
+               ELSE
+                   DISPLAY 'IMPAR'
+               END-IF
            END-IF
 
-           WHEN OTHER
-               DISPLAY 'OPCAO INVALIDA'
+       END-EVALUATE.
 
+       IF NOT WRK-DIVISAO-INVALIDA-OK
+           PERFORM 0900-GRAVAR-LEDGER
+       END-IF.
+       PERFORM 0950-FECHAR-LEDGER.
+       PERFORM 0960-FECHAR-EXCECAO-SISTEMA.
 
-       STOP RUN.
\ No newline at end of file
+       GOBACK.
+
+       0150-OBTER-OPCAO.
+       DISPLAY 'CALCULADORA'
+       DISPLAY '1- SOMA'
+       DISPLAY '2- SUBTRACAO'
+       DISPLAY '3- MULTIPLICAO'
+       DISPLAY '4- DIVISAO'
+       ACCEPT WRK-ESCOLHA FROM CONSOLE
+
+       IF WRK-ESCOLHA >= 1 AND WRK-ESCOLHA <= 4
+           MOVE 'S' TO WRK-OPCAO-VALIDA
+       ELSE
+           DISPLAY 'OPCAO INVALIDA - TENTE NOVAMENTE'
+       END-IF.
+
+       0800-ABRIR-LEDGER.
+       OPEN EXTEND EX34-LEDGER-FILE
+       IF WRK-LEDGER-STATUS = '35'
+           OPEN OUTPUT EX34-LEDGER-FILE
+       END-IF.
+
+       0900-GRAVAR-LEDGER.
+       ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD
+       MOVE WRK-DATA-SISTEMA TO EX34-LG-DATA
+       MOVE WRK-ESCOLHA TO EX34-LG-OPERACAO
+       MOVE WRK-NM1 TO EX34-LG-NUM1
+       MOVE WRK-NM2 TO EX34-LG-NUM2
+       MOVE WRK-RESULTADO TO EX34-LG-RESULTADO
+       IF WRK-POSITIVO-NEGATIVO EQUAL TO 0
+           MOVE 'PAR' TO EX34-LG-PAR-IMPAR
+       ELSE
+           MOVE 'IMPAR' TO EX34-LG-PAR-IMPAR
+       END-IF
+       IF WRK-RESULTADO < 0
+           MOVE 'NEGATIVO' TO EX34-LG-POSITIVO-NEG
+       ELSE
+           MOVE 'POSITIVO' TO EX34-LG-POSITIVO-NEG
+       END-IF
+       MOVE EX34-LEDGER-REC TO EX34-LEDGER-LINHA
+       WRITE EX34-LEDGER-LINHA.
+
+       0950-FECHAR-LEDGER.
+       CLOSE EX34-LEDGER-FILE.
+
+       0810-ABRIR-EXCECAO-SISTEMA.
+       OPEN EXTEND SIS-EXCECAO-FILE
+       IF WRK-SISEXC-STATUS = '35'
+           OPEN OUTPUT SIS-EXCECAO-FILE
+       END-IF.
+
+       0600-GRAVAR-EXCECAO-SISTEMA.
+       ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD
+       MOVE WRK-DATA-SISTEMA TO SIS-EX-DATA
+       ACCEPT WRK-HORA-SISTEMA FROM TIME
+       MOVE WRK-HR-HHMMSS TO SIS-EX-HORA
+       MOVE 'EX34' TO SIS-EX-PROGRAMA
+       MOVE 'WRK-NM2' TO SIS-EX-CAMPO
+       MOVE WRK-NM2 TO SIS-EX-VALOR
+       MOVE 'DIVISOR IGUAL A ZERO' TO SIS-EX-MOTIVO
+       MOVE SIS-EXCECAO-REC TO SIS-EXCECAO-LINHA
+       WRITE SIS-EXCECAO-LINHA.
+
+       0960-FECHAR-EXCECAO-SISTEMA.
+       CLOSE SIS-EXCECAO-FILE.
