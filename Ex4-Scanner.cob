@@ -0,0 +1,142 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: batch code-validation scanner built on ex4's
+      *          vowel/consonant check - reads a file of lines from a
+      *          legacy feed (a single-character flag code is just a
+      *          one-character line) and classifies every character
+      *          on every line as vowel or consonant, tallying totals
+      *          and reporting any character outside A-Z.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EX4-SCANNER.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EX4-ENTRADA-FILE ASSIGN TO 'EX4ENT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-ENTRADA-STATUS.
+           SELECT EX4-RELATORIO-FILE ASSIGN TO 'EX4REL.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-RELATORIO-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EX4-ENTRADA-FILE.
+       01 EX4-ENTRADA-LINHA PIC X(80).
+
+       FD  EX4-RELATORIO-FILE.
+       01 EX4-RELATORIO-LINHA PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       COPY EX4REC.
+
+       77 WRK-ENTRADA-STATUS   PIC X(02) VALUE '00'.
+       77 WRK-RELATORIO-STATUS PIC X(02) VALUE '00'.
+       77 WRK-FIM-ENTRADA      PIC X(01) VALUE 'N'.
+           88 WRK-FIM-ENTRADA-OK VALUE 'S'.
+
+       77 WRK-QTD-LINHAS    PIC 9(06) VALUE ZEROS.
+       77 WRK-QTD-VOGAIS    PIC 9(08) VALUE ZEROS.
+       77 WRK-QTD-CONSOANTES PIC 9(08) VALUE ZEROS.
+       77 WRK-QTD-INVALIDOS PIC 9(08) VALUE ZEROS.
+
+       77 WRK-TAM-LINHA     PIC 9(03) VALUE ZEROS.
+       77 WRK-IDX           PIC 9(03) VALUE ZEROS.
+       77 WRK-CARACTERE     PIC X(01) VALUE SPACES.
+
+       01 WRK-DATA-SISTEMA.
+           05 WRK-DT-ANO  PIC 9(04).
+           05 WRK-DT-MES  PIC 9(02).
+           05 WRK-DT-DIA  PIC 9(02).
+
+       01 WRK-LINHA-CABECALHO PIC X(60) VALUE
+           'RELATORIO DE VALIDACAO DE CODIGOS - EX4-SCANNER'.
+       01 WRK-LINHA-DATA-RELATORIO.
+           05 FILLER      PIC X(21) VALUE 'RELATORIO GERADO EM: '.
+           05 WRK-LDR-DIA PIC 99.
+           05 FILLER      PIC X(01) VALUE '/'.
+           05 WRK-LDR-MES PIC 99.
+           05 FILLER      PIC X(01) VALUE '/'.
+           05 WRK-LDR-ANO PIC 9999.
+       01 WRK-LINHA-INVALIDA.
+           05 FILLER          PIC X(20) VALUE 'CARACTERE INVALIDO: '.
+           05 WRK-LI-CARACTERE PIC X(01).
+           05 FILLER          PIC X(12) VALUE ' NA LINHA: '.
+           05 WRK-LI-LINHA     PIC ZZZZZ9.
+       01 WRK-LINHA-TOTAL.
+           05 FILLER         PIC X(14) VALUE 'VOGAIS: '.
+           05 WRK-LT-VOGAIS   PIC ZZZZZZZ9.
+           05 FILLER         PIC X(16) VALUE ' CONSOANTES: '.
+           05 WRK-LT-CONSOAN  PIC ZZZZZZZ9.
+           05 FILLER         PIC X(14) VALUE ' INVALIDOS: '.
+           05 WRK-LT-INVALID  PIC ZZZZZZZ9.
+
+       PROCEDURE DIVISION.
+
+       0100-PRINCIPAL.
+       PERFORM 0200-ABRIR-ARQUIVOS.
+       PERFORM 0300-PROCESSAR-LINHA UNTIL WRK-FIM-ENTRADA-OK.
+       PERFORM 0400-GRAVAR-TOTAIS.
+       PERFORM 0900-FECHAR-ARQUIVOS.
+       STOP RUN.
+
+       0200-ABRIR-ARQUIVOS.
+       OPEN INPUT EX4-ENTRADA-FILE
+       OPEN OUTPUT EX4-RELATORIO-FILE
+       WRITE EX4-RELATORIO-LINHA FROM WRK-LINHA-CABECALHO
+       PERFORM 0250-GRAVAR-DATA-RELATORIO
+       READ EX4-ENTRADA-FILE INTO EX4-LINHA-REC
+           AT END MOVE 'S' TO WRK-FIM-ENTRADA
+       END-READ.
+
+       0250-GRAVAR-DATA-RELATORIO.
+       ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD
+       MOVE WRK-DT-DIA TO WRK-LDR-DIA
+       MOVE WRK-DT-MES TO WRK-LDR-MES
+       MOVE WRK-DT-ANO TO WRK-LDR-ANO
+       WRITE EX4-RELATORIO-LINHA FROM WRK-LINHA-DATA-RELATORIO.
+
+       0300-PROCESSAR-LINHA.
+       ADD 1 TO WRK-QTD-LINHAS
+       PERFORM VARYING WRK-IDX FROM 1 BY 1 UNTIL WRK-IDX > 80
+           MOVE EX4-LINHA-REC (WRK-IDX:1) TO WRK-CARACTERE
+           IF WRK-CARACTERE NOT = SPACE
+               PERFORM 0500-CLASSIFICAR-CARACTERE
+           END-IF
+       END-PERFORM
+
+       READ EX4-ENTRADA-FILE INTO EX4-LINHA-REC
+           AT END MOVE 'S' TO WRK-FIM-ENTRADA
+       END-READ.
+
+       0500-CLASSIFICAR-CARACTERE.
+       EVALUATE WRK-CARACTERE
+           WHEN 'A' WHEN 'a'
+           WHEN 'E' WHEN 'e'
+           WHEN 'I' WHEN 'i'
+           WHEN 'O' WHEN 'o'
+           WHEN 'U' WHEN 'u'
+               ADD 1 TO WRK-QTD-VOGAIS
+           WHEN 'B' THRU 'D' WHEN 'F' THRU 'H' WHEN 'J' THRU 'N'
+           WHEN 'P' THRU 'T' WHEN 'V' THRU 'Z'
+           WHEN 'b' THRU 'd' WHEN 'f' THRU 'h' WHEN 'j' THRU 'n'
+           WHEN 'p' THRU 't' WHEN 'v' THRU 'z'
+               ADD 1 TO WRK-QTD-CONSOANTES
+           WHEN OTHER
+               ADD 1 TO WRK-QTD-INVALIDOS
+               MOVE WRK-CARACTERE TO WRK-LI-CARACTERE
+               MOVE WRK-QTD-LINHAS TO WRK-LI-LINHA
+               WRITE EX4-RELATORIO-LINHA FROM WRK-LINHA-INVALIDA
+       END-EVALUATE.
+
+       0400-GRAVAR-TOTAIS.
+       MOVE WRK-QTD-VOGAIS TO WRK-LT-VOGAIS
+       MOVE WRK-QTD-CONSOANTES TO WRK-LT-CONSOAN
+       MOVE WRK-QTD-INVALIDOS TO WRK-LT-INVALID
+       WRITE EX4-RELATORIO-LINHA FROM WRK-LINHA-TOTAL.
+
+       0900-FECHAR-ARQUIVOS.
+       CLOSE EX4-ENTRADA-FILE
+       CLOSE EX4-RELATORIO-FILE.
