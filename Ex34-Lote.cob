@@ -0,0 +1,334 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: batch reprocessing mode for EX34 - reads a file of
+      *          operation-code/operand pairs and produces a single
+      *          printed calculation report with parity/sign results
+      *          and subtotals per operation (WHEN 1 through WHEN 4),
+      *          appending every result to the same EX34 ledger the
+      *          interactive program writes to.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EX34-LOTE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EX34-OPERACOES-FILE ASSIGN TO 'EX34OPER.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-OPER-STATUS.
+           SELECT EX34-LEDGER-FILE ASSIGN TO 'EX34LEDG.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-LEDGER-STATUS.
+           SELECT SIS-EXCECAO-FILE ASSIGN TO 'SISEXC.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-SISEXC-STATUS.
+           SELECT EX34-RELATORIO-FILE ASSIGN TO 'EX34REL.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-RELATORIO-STATUS.
+           SELECT EX34-CKPT-FILE ASSIGN TO 'EX34CKPT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-CKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EX34-OPERACOES-FILE.
+       01 EX34-OPERACOES-LINHA PIC X(20).
+
+       FD  EX34-LEDGER-FILE.
+       01 EX34-LEDGER-LINHA PIC X(80).
+
+       FD  EX34-RELATORIO-FILE.
+       01 EX34-RELATORIO-LINHA PIC X(132).
+
+       FD  SIS-EXCECAO-FILE.
+       01 SIS-EXCECAO-LINHA PIC X(84).
+
+       FD  EX34-CKPT-FILE.
+       01 EX34-CKPT-LINHA PIC X(06).
+
+       WORKING-STORAGE SECTION.
+       COPY EX34REC.
+       COPY SISEXCREC.
+
+       77 WRK-SISEXC-STATUS PIC X(02) VALUE '00'.
+
+       77 WRK-OPER-STATUS      PIC X(02) VALUE '00'.
+       77 WRK-LEDGER-STATUS    PIC X(02) VALUE '00'.
+       77 WRK-RELATORIO-STATUS PIC X(02) VALUE '00'.
+       77 WRK-CKPT-STATUS      PIC X(02) VALUE '00'.
+       77 WRK-FIM-OPER         PIC X(01) VALUE 'N'.
+           88 WRK-FIM-OPER-OK VALUE 'S'.
+
+       77 WRK-SEQUENCIA      PIC 9(06) VALUE ZEROS.
+       77 WRK-CKPT-SEQUENCIA PIC 9(06) VALUE ZEROS.
+       77 WRK-RESTART        PIC X(01) VALUE 'N'.
+           88 WRK-RESTART-OK VALUE 'S'.
+       77 WRK-EM-REPLAY      PIC X(01) VALUE 'N'.
+           88 WRK-EM-REPLAY-OK VALUE 'S'.
+
+       77 WRK-RESULTADO         PIC S9(08)V99 VALUE ZEROS.
+       77 WRK-PAR-IMPAR         PIC 9(03) VALUE ZEROS.
+       77 WRK-POSITIVO-NEGATIVO PIC S9(03) VALUE ZEROS.
+       77 WRK-PARTE-INTEIRA     PIC S9(08) VALUE ZEROS.
+       77 WRK-AUX               PIC 9(03) VALUE ZEROS.
+
+       01 WRK-SUBTOTAIS.
+           05 WRK-SUB-SOMA          PIC S9(08)V99 VALUE ZEROS.
+           05 WRK-SUB-SUBTRACAO     PIC S9(08)V99 VALUE ZEROS.
+           05 WRK-SUB-MULTIPLICACAO PIC S9(08)V99 VALUE ZEROS.
+           05 WRK-SUB-DIVISAO       PIC S9(08)V99 VALUE ZEROS.
+
+       01 WRK-QTDS.
+           05 WRK-QT-SOMA          PIC 9(06) VALUE ZEROS.
+           05 WRK-QT-SUBTRACAO     PIC 9(06) VALUE ZEROS.
+           05 WRK-QT-MULTIPLICACAO PIC 9(06) VALUE ZEROS.
+           05 WRK-QT-DIVISAO       PIC 9(06) VALUE ZEROS.
+           05 WRK-QT-INVALIDO      PIC 9(06) VALUE ZEROS.
+
+       01 WRK-DATA-SISTEMA.
+           05 WRK-DT-ANO  PIC 9(04).
+           05 WRK-DT-MES  PIC 9(02).
+           05 WRK-DT-DIA  PIC 9(02).
+
+       01 WRK-HORA-SISTEMA.
+           05 WRK-HR-HORA PIC 9(02).
+           05 WRK-HR-MIN  PIC 9(02).
+           05 WRK-HR-SEG  PIC 9(02).
+           05 WRK-HR-CENT PIC 9(02).
+       01 WRK-HORA-HHMMSS REDEFINES WRK-HORA-SISTEMA.
+           05 WRK-HR-HHMMSS PIC 9(06).
+           05 FILLER        PIC 9(02).
+
+       01 WRK-LINHA-CABECALHO PIC X(60) VALUE
+           'RELATORIO DE PROCESSAMENTO EM LOTE - EX34-LOTE'.
+       01 WRK-LINHA-DATA-RELATORIO.
+           05 FILLER      PIC X(21) VALUE 'RELATORIO GERADO EM: '.
+           05 WRK-LDR-DIA PIC 99.
+           05 FILLER      PIC X(01) VALUE '/'.
+           05 WRK-LDR-MES PIC 99.
+           05 FILLER      PIC X(01) VALUE '/'.
+           05 WRK-LDR-ANO PIC 9999.
+       01 WRK-LINHA-DETALHE.
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 WRK-LD-CODIGO      PIC 9(01).
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 WRK-LD-NUM1        PIC -----9,99.
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 WRK-LD-NUM2        PIC -----9,99.
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 WRK-LD-RESULTADO   PIC -------9,99.
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 WRK-LD-PAR-IMPAR   PIC X(05).
+       01 WRK-LINHA-SUBTOTAL.
+           05 WRK-LS-TITULO      PIC X(16).
+           05 FILLER            PIC X(04) VALUE 'QTD:'.
+           05 WRK-LS-QTD         PIC ZZZZZ9.
+           05 FILLER            PIC X(08) VALUE ' TOTAL:'.
+           05 WRK-LS-TOTAL       PIC -------9,99.
+
+       PROCEDURE DIVISION.
+
+       0100-PRINCIPAL.
+       PERFORM 0160-CARREGAR-CHECKPOINT.
+       PERFORM 0200-ABRIR-ARQUIVOS.
+       PERFORM 0300-PROCESSAR UNTIL WRK-FIM-OPER-OK.
+       PERFORM 0400-GRAVAR-SUBTOTAIS.
+       PERFORM 0390-LIMPAR-CHECKPOINT.
+       PERFORM 0900-FECHAR-ARQUIVOS.
+       IF WRK-QT-INVALIDO = 0
+           MOVE 0 TO RETURN-CODE
+       ELSE
+           MOVE 4 TO RETURN-CODE
+       END-IF.
+       STOP RUN.
+
+       0160-CARREGAR-CHECKPOINT.
+       OPEN INPUT EX34-CKPT-FILE
+       IF WRK-CKPT-STATUS = '00'
+           READ EX34-CKPT-FILE INTO EX34-CKPT-REC
+           END-READ
+           MOVE EX34-CK-SEQUENCIA TO WRK-CKPT-SEQUENCIA
+           IF WRK-CKPT-SEQUENCIA > 0
+               MOVE 'S' TO WRK-RESTART
+               DISPLAY 'REINICIANDO APOS REGISTRO: ' WRK-CKPT-SEQUENCIA
+           END-IF
+           CLOSE EX34-CKPT-FILE
+       END-IF.
+
+       0380-GRAVAR-CHECKPOINT.
+       MOVE WRK-SEQUENCIA TO EX34-CK-SEQUENCIA
+       OPEN OUTPUT EX34-CKPT-FILE
+       WRITE EX34-CKPT-LINHA FROM EX34-CKPT-REC
+       CLOSE EX34-CKPT-FILE.
+
+       0390-LIMPAR-CHECKPOINT.
+       MOVE ZEROS TO EX34-CK-SEQUENCIA
+       OPEN OUTPUT EX34-CKPT-FILE
+       WRITE EX34-CKPT-LINHA FROM EX34-CKPT-REC
+       CLOSE EX34-CKPT-FILE.
+
+       0200-ABRIR-ARQUIVOS.
+       OPEN INPUT EX34-OPERACOES-FILE
+       IF WRK-RESTART-OK
+           OPEN EXTEND EX34-RELATORIO-FILE
+       ELSE
+           OPEN OUTPUT EX34-RELATORIO-FILE
+       END-IF
+
+       OPEN EXTEND EX34-LEDGER-FILE
+       IF WRK-LEDGER-STATUS = '35'
+           OPEN OUTPUT EX34-LEDGER-FILE
+       END-IF
+
+       OPEN EXTEND SIS-EXCECAO-FILE
+       IF WRK-SISEXC-STATUS = '35'
+           OPEN OUTPUT SIS-EXCECAO-FILE
+       END-IF
+
+       IF NOT WRK-RESTART-OK
+           WRITE EX34-RELATORIO-LINHA FROM WRK-LINHA-CABECALHO
+           PERFORM 0250-GRAVAR-DATA-RELATORIO
+       END-IF
+       READ EX34-OPERACOES-FILE INTO EX34-OPERACAO-REC
+           AT END MOVE 'S' TO WRK-FIM-OPER
+       END-READ
+       IF NOT WRK-FIM-OPER-OK
+           ADD 1 TO WRK-SEQUENCIA
+       END-IF.
+
+       0250-GRAVAR-DATA-RELATORIO.
+       ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD
+       MOVE WRK-DT-DIA TO WRK-LDR-DIA
+       MOVE WRK-DT-MES TO WRK-LDR-MES
+       MOVE WRK-DT-ANO TO WRK-LDR-ANO
+       WRITE EX34-RELATORIO-LINHA FROM WRK-LINHA-DATA-RELATORIO.
+
+       0300-PROCESSAR.
+       IF WRK-RESTART-OK AND WRK-SEQUENCIA NOT > WRK-CKPT-SEQUENCIA
+           MOVE 'S' TO WRK-EM-REPLAY
+       ELSE
+           MOVE 'N' TO WRK-EM-REPLAY
+       END-IF
+       PERFORM 0310-PROCESSAR-OPERACAO.
+
+       0310-PROCESSAR-OPERACAO.
+       EVALUATE EX34-OP-CODIGO
+           WHEN 1
+               ADD 1 TO WRK-QT-SOMA
+               COMPUTE WRK-RESULTADO = EX34-OP-NUM1 + EX34-OP-NUM2
+               ADD WRK-RESULTADO TO WRK-SUB-SOMA
+           WHEN 2
+               ADD 1 TO WRK-QT-SUBTRACAO
+               COMPUTE WRK-RESULTADO = EX34-OP-NUM1 - EX34-OP-NUM2
+               ADD WRK-RESULTADO TO WRK-SUB-SUBTRACAO
+           WHEN 3
+               ADD 1 TO WRK-QT-MULTIPLICACAO
+               COMPUTE WRK-RESULTADO = EX34-OP-NUM1 * EX34-OP-NUM2
+               ADD WRK-RESULTADO TO WRK-SUB-MULTIPLICACAO
+           WHEN 4
+               ADD 1 TO WRK-QT-DIVISAO
+               IF EX34-OP-NUM2 = 0
+                   MOVE ZEROS TO WRK-RESULTADO
+                   ADD 1 TO WRK-QT-INVALIDO
+                   IF NOT WRK-EM-REPLAY-OK
+                       PERFORM 0600-GRAVAR-EXCECAO-SISTEMA
+                   END-IF
+               ELSE
+                   COMPUTE WRK-RESULTADO = EX34-OP-NUM1 / EX34-OP-NUM2
+               END-IF
+               ADD WRK-RESULTADO TO WRK-SUB-DIVISAO
+           WHEN OTHER
+               ADD 1 TO WRK-QT-INVALIDO
+               MOVE ZEROS TO WRK-RESULTADO
+       END-EVALUATE
+
+       IF NOT WRK-EM-REPLAY-OK
+           MOVE WRK-RESULTADO TO WRK-PARTE-INTEIRA
+           DIVIDE WRK-PARTE-INTEIRA BY 2 GIVING WRK-AUX REMAINDER
+               WRK-POSITIVO-NEGATIVO
+
+           MOVE EX34-OP-CODIGO TO WRK-LD-CODIGO
+           MOVE EX34-OP-NUM1 TO WRK-LD-NUM1
+           MOVE EX34-OP-NUM2 TO WRK-LD-NUM2
+           MOVE WRK-RESULTADO TO WRK-LD-RESULTADO
+           IF WRK-POSITIVO-NEGATIVO EQUAL TO 0
+               MOVE 'PAR' TO WRK-LD-PAR-IMPAR
+           ELSE
+               MOVE 'IMPAR' TO WRK-LD-PAR-IMPAR
+           END-IF
+           WRITE EX34-RELATORIO-LINHA FROM WRK-LINHA-DETALHE
+
+           PERFORM 0500-GRAVAR-LEDGER
+           PERFORM 0380-GRAVAR-CHECKPOINT
+       END-IF
+
+       READ EX34-OPERACOES-FILE INTO EX34-OPERACAO-REC
+           AT END MOVE 'S' TO WRK-FIM-OPER
+       END-READ
+       IF NOT WRK-FIM-OPER-OK
+           ADD 1 TO WRK-SEQUENCIA
+       END-IF.
+
+       0400-GRAVAR-SUBTOTAIS.
+       MOVE 'SOMA' TO WRK-LS-TITULO
+       MOVE WRK-QT-SOMA TO WRK-LS-QTD
+       MOVE WRK-SUB-SOMA TO WRK-LS-TOTAL
+       WRITE EX34-RELATORIO-LINHA FROM WRK-LINHA-SUBTOTAL
+
+       MOVE 'SUBTRACAO' TO WRK-LS-TITULO
+       MOVE WRK-QT-SUBTRACAO TO WRK-LS-QTD
+       MOVE WRK-SUB-SUBTRACAO TO WRK-LS-TOTAL
+       WRITE EX34-RELATORIO-LINHA FROM WRK-LINHA-SUBTOTAL
+
+       MOVE 'MULTIPLICACAO' TO WRK-LS-TITULO
+       MOVE WRK-QT-MULTIPLICACAO TO WRK-LS-QTD
+       MOVE WRK-SUB-MULTIPLICACAO TO WRK-LS-TOTAL
+       WRITE EX34-RELATORIO-LINHA FROM WRK-LINHA-SUBTOTAL
+
+       MOVE 'DIVISAO' TO WRK-LS-TITULO
+       MOVE WRK-QT-DIVISAO TO WRK-LS-QTD
+       MOVE WRK-SUB-DIVISAO TO WRK-LS-TOTAL
+       WRITE EX34-RELATORIO-LINHA FROM WRK-LINHA-SUBTOTAL.
+
+       0500-GRAVAR-LEDGER.
+       ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD
+       MOVE WRK-DATA-SISTEMA TO EX34-LG-DATA
+       MOVE EX34-OP-CODIGO TO EX34-LG-OPERACAO
+       MOVE EX34-OP-NUM1 TO EX34-LG-NUM1
+       MOVE EX34-OP-NUM2 TO EX34-LG-NUM2
+       MOVE WRK-RESULTADO TO EX34-LG-RESULTADO
+       IF WRK-POSITIVO-NEGATIVO EQUAL TO 0
+           MOVE 'PAR' TO EX34-LG-PAR-IMPAR
+       ELSE
+           MOVE 'IMPAR' TO EX34-LG-PAR-IMPAR
+       END-IF
+       IF WRK-RESULTADO < 0
+           MOVE 'NEGATIVO' TO EX34-LG-POSITIVO-NEG
+       ELSE
+           MOVE 'POSITIVO' TO EX34-LG-POSITIVO-NEG
+       END-IF
+       MOVE EX34-LEDGER-REC TO EX34-LEDGER-LINHA
+       WRITE EX34-LEDGER-LINHA.
+
+       0600-GRAVAR-EXCECAO-SISTEMA.
+       ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD
+       MOVE WRK-DATA-SISTEMA TO SIS-EX-DATA
+       ACCEPT WRK-HORA-SISTEMA FROM TIME
+       MOVE WRK-HR-HHMMSS TO SIS-EX-HORA
+       MOVE 'EX34-LOTE' TO SIS-EX-PROGRAMA
+       MOVE 'EX34-OP-NUM2' TO SIS-EX-CAMPO
+       MOVE EX34-OP-NUM2 TO SIS-EX-VALOR
+       MOVE 'DIVISOR IGUAL A ZERO' TO SIS-EX-MOTIVO
+       MOVE SIS-EXCECAO-REC TO SIS-EXCECAO-LINHA
+       WRITE SIS-EXCECAO-LINHA.
+
+       0900-FECHAR-ARQUIVOS.
+       CLOSE EX34-OPERACOES-FILE
+       CLOSE EX34-LEDGER-FILE
+       CLOSE EX34-RELATORIO-FILE
+       CLOSE SIS-EXCECAO-FILE.
