@@ -6,11 +6,24 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EX63-EXCP-FILE ASSIGN TO 'EX63EXC.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-EXCP-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  EX63-EXCP-FILE.
+       01 EX63-EXCP-LINHA PIC X(30).
+
        WORKING-STORAGE SECTION.
+       COPY EX63REC.
+
        77 WRK-NM1 PIC 9(02) VALUE ZEROS.
        77 WRK-NM2 PIC 9(02) VALUE ZEROS.
+       77 WRK-EXCP-STATUS PIC X(02) VALUE '00'.
        PROCEDURE DIVISION.
 
        DISPLAY 'INFORME UM NUMERO'
@@ -25,4 +38,23 @@
        ELSE
            IF WRK-NM2 IS GREATER THAN WRK-NM1
                DISPLAY 'MAIOR ' WRK-NM2
+           ELSE
+               DISPLAY 'EMPATE ' WRK-NM1
+               PERFORM 0100-GRAVAR-EMPATE
+           END-IF
        END-IF.
+
+       STOP RUN.
+
+       0100-GRAVAR-EMPATE.
+       OPEN EXTEND EX63-EXCP-FILE
+       IF WRK-EXCP-STATUS = '35'
+           OPEN OUTPUT EX63-EXCP-FILE
+       END-IF
+       MOVE 0 TO EX63-DS-CHAVE
+       MOVE WRK-NM1 TO EX63-DS-VALOR-A
+       MOVE WRK-NM2 TO EX63-DS-VALOR-B
+       MOVE 'EMPATE' TO EX63-DS-STATUS
+       MOVE EX63-DISCREP-REC TO EX63-EXCP-LINHA
+       WRITE EX63-EXCP-LINHA
+       CLOSE EX63-EXCP-FILE.
