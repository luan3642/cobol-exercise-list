@@ -0,0 +1,205 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: batch operation-file mode for EX2 - reads a file of
+      *          operation-code/operand pairs and produces a single
+      *          printed calculation report with subtotals per
+      *          operation (WHEN 1 through WHEN 4).
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EX2-LOTE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EX2-OPERACOES-FILE ASSIGN TO 'EX2OPER.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-OPER-STATUS.
+           SELECT EX2-LEDGER-FILE ASSIGN TO 'EX2LEDG.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-LEDGER-STATUS.
+           SELECT EX2-RELATORIO-FILE ASSIGN TO 'EX2REL.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-RELATORIO-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EX2-OPERACOES-FILE.
+       01 EX2-OPERACOES-LINHA PIC X(20).
+
+       FD  EX2-LEDGER-FILE.
+       01 EX2-LEDGER-LINHA PIC X(80).
+
+       FD  EX2-RELATORIO-FILE.
+       01 EX2-RELATORIO-LINHA PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       COPY EX2REC.
+
+       77 WRK-OPER-STATUS      PIC X(02) VALUE '00'.
+       77 WRK-LEDGER-STATUS    PIC X(02) VALUE '00'.
+       77 WRK-RELATORIO-STATUS PIC X(02) VALUE '00'.
+       77 WRK-FIM-OPER         PIC X(01) VALUE 'N'.
+           88 WRK-FIM-OPER-OK VALUE 'S'.
+
+       77 WRK-RESULT PIC S9(10)V9999 VALUE ZEROS.
+
+       01 WRK-SUBTOTAIS.
+           05 WRK-SUB-SOMA          PIC S9(10)V9999 VALUE ZEROS.
+           05 WRK-SUB-SUBTRACAO     PIC S9(10)V9999 VALUE ZEROS.
+           05 WRK-SUB-MULTIPLICACAO PIC S9(10)V9999 VALUE ZEROS.
+           05 WRK-SUB-DIVISAO       PIC S9(10)V9999 VALUE ZEROS.
+
+       01 WRK-QTDS.
+           05 WRK-QT-SOMA          PIC 9(06) VALUE ZEROS.
+           05 WRK-QT-SUBTRACAO     PIC 9(06) VALUE ZEROS.
+           05 WRK-QT-MULTIPLICACAO PIC 9(06) VALUE ZEROS.
+           05 WRK-QT-DIVISAO       PIC 9(06) VALUE ZEROS.
+           05 WRK-QT-INVALIDO      PIC 9(06) VALUE ZEROS.
+
+       01 WRK-DATA-SISTEMA.
+           05 WRK-DT-ANO  PIC 9(04).
+           05 WRK-DT-MES  PIC 9(02).
+           05 WRK-DT-DIA  PIC 9(02).
+
+       01 WRK-LINHA-CABECALHO PIC X(60) VALUE
+           'RELATORIO DE PROCESSAMENTO EM LOTE - EX2-LOTE'.
+       01 WRK-LINHA-DATA-RELATORIO.
+           05 FILLER      PIC X(21) VALUE 'RELATORIO GERADO EM: '.
+           05 WRK-LDR-DIA PIC 99.
+           05 FILLER      PIC X(01) VALUE '/'.
+           05 WRK-LDR-MES PIC 99.
+           05 FILLER      PIC X(01) VALUE '/'.
+           05 WRK-LDR-ANO PIC 9999.
+       01 WRK-LINHA-DETALHE.
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 WRK-LD-CODIGO      PIC 9(01).
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 WRK-LD-NUM1        PIC ---999,99.
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 WRK-LD-NUM2        PIC ---999,99.
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 WRK-LD-RESULT      PIC ---------9,9999.
+       01 WRK-LINHA-SUBTOTAL.
+           05 WRK-LS-TITULO      PIC X(16).
+           05 FILLER            PIC X(04) VALUE 'QTD:'.
+           05 WRK-LS-QTD         PIC ZZZZZ9.
+           05 FILLER            PIC X(08) VALUE ' TOTAL:'.
+           05 WRK-LS-TOTAL       PIC ---------9,9999.
+
+       PROCEDURE DIVISION.
+
+       0100-PRINCIPAL.
+       PERFORM 0200-ABRIR-ARQUIVOS.
+       PERFORM 0300-PROCESSAR UNTIL WRK-FIM-OPER-OK.
+       PERFORM 0400-GRAVAR-SUBTOTAIS.
+       PERFORM 0900-FECHAR-ARQUIVOS.
+       IF WRK-QT-INVALIDO = 0
+           MOVE 0 TO RETURN-CODE
+       ELSE
+           MOVE 4 TO RETURN-CODE
+       END-IF.
+       STOP RUN.
+
+       0200-ABRIR-ARQUIVOS.
+       OPEN INPUT EX2-OPERACOES-FILE
+       OPEN OUTPUT EX2-RELATORIO-FILE
+
+       OPEN EXTEND EX2-LEDGER-FILE
+       IF WRK-LEDGER-STATUS = '35'
+           OPEN OUTPUT EX2-LEDGER-FILE
+       END-IF
+
+       WRITE EX2-RELATORIO-LINHA FROM WRK-LINHA-CABECALHO
+       PERFORM 0250-GRAVAR-DATA-RELATORIO
+       READ EX2-OPERACOES-FILE INTO EX2-OPERACAO-REC
+           AT END MOVE 'S' TO WRK-FIM-OPER
+       END-READ.
+
+       0250-GRAVAR-DATA-RELATORIO.
+       ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD
+       MOVE WRK-DT-DIA TO WRK-LDR-DIA
+       MOVE WRK-DT-MES TO WRK-LDR-MES
+       MOVE WRK-DT-ANO TO WRK-LDR-ANO
+       WRITE EX2-RELATORIO-LINHA FROM WRK-LINHA-DATA-RELATORIO.
+
+       0300-PROCESSAR.
+       EVALUATE EX2-OP-CODIGO
+           WHEN 1
+               ADD 1 TO WRK-QT-SOMA
+               COMPUTE WRK-RESULT = EX2-OP-NUM1 + EX2-OP-NUM2
+               ADD WRK-RESULT TO WRK-SUB-SOMA
+           WHEN 2
+               ADD 1 TO WRK-QT-SUBTRACAO
+               COMPUTE WRK-RESULT = EX2-OP-NUM1 - EX2-OP-NUM2
+               ADD WRK-RESULT TO WRK-SUB-SUBTRACAO
+           WHEN 3
+               ADD 1 TO WRK-QT-DIVISAO
+               IF EX2-OP-NUM2 = 0
+                   MOVE ZEROS TO WRK-RESULT
+                   ADD 1 TO WRK-QT-INVALIDO
+               ELSE
+                   COMPUTE WRK-RESULT ROUNDED =
+                       EX2-OP-NUM1 / EX2-OP-NUM2
+               END-IF
+               ADD WRK-RESULT TO WRK-SUB-DIVISAO
+           WHEN 4
+               ADD 1 TO WRK-QT-MULTIPLICACAO
+               COMPUTE WRK-RESULT = EX2-OP-NUM1 * EX2-OP-NUM2
+               ADD WRK-RESULT TO WRK-SUB-MULTIPLICACAO
+           WHEN OTHER
+               ADD 1 TO WRK-QT-INVALIDO
+               MOVE ZEROS TO WRK-RESULT
+       END-EVALUATE
+
+       MOVE EX2-OP-CODIGO TO WRK-LD-CODIGO
+       MOVE EX2-OP-NUM1 TO WRK-LD-NUM1
+       MOVE EX2-OP-NUM2 TO WRK-LD-NUM2
+       MOVE WRK-RESULT TO WRK-LD-RESULT
+       WRITE EX2-RELATORIO-LINHA FROM WRK-LINHA-DETALHE
+
+       PERFORM 0500-GRAVAR-LEDGER
+
+       READ EX2-OPERACOES-FILE INTO EX2-OPERACAO-REC
+           AT END MOVE 'S' TO WRK-FIM-OPER
+       END-READ.
+
+       0400-GRAVAR-SUBTOTAIS.
+       MOVE 'SOMA' TO WRK-LS-TITULO
+       MOVE WRK-QT-SOMA TO WRK-LS-QTD
+       MOVE WRK-SUB-SOMA TO WRK-LS-TOTAL
+       WRITE EX2-RELATORIO-LINHA FROM WRK-LINHA-SUBTOTAL
+
+       MOVE 'SUBTRACAO' TO WRK-LS-TITULO
+       MOVE WRK-QT-SUBTRACAO TO WRK-LS-QTD
+       MOVE WRK-SUB-SUBTRACAO TO WRK-LS-TOTAL
+       WRITE EX2-RELATORIO-LINHA FROM WRK-LINHA-SUBTOTAL
+
+       MOVE 'MULTIPLICACAO' TO WRK-LS-TITULO
+       MOVE WRK-QT-MULTIPLICACAO TO WRK-LS-QTD
+       MOVE WRK-SUB-MULTIPLICACAO TO WRK-LS-TOTAL
+       WRITE EX2-RELATORIO-LINHA FROM WRK-LINHA-SUBTOTAL
+
+       MOVE 'DIVISAO' TO WRK-LS-TITULO
+       MOVE WRK-QT-DIVISAO TO WRK-LS-QTD
+       MOVE WRK-SUB-DIVISAO TO WRK-LS-TOTAL
+       WRITE EX2-RELATORIO-LINHA FROM WRK-LINHA-SUBTOTAL.
+
+       0500-GRAVAR-LEDGER.
+       ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD
+       MOVE WRK-DATA-SISTEMA TO EX2-LG-DATA
+       MOVE EX2-OP-CODIGO TO EX2-LG-OPERACAO
+       MOVE EX2-OP-NUM1 TO EX2-LG-NUM1
+       MOVE EX2-OP-NUM2 TO EX2-LG-NUM2
+       MOVE WRK-RESULT TO EX2-LG-RESULT
+       MOVE EX2-LEDGER-REC TO EX2-LEDGER-LINHA
+       WRITE EX2-LEDGER-LINHA.
+
+       0900-FECHAR-ARQUIVOS.
+       CLOSE EX2-OPERACOES-FILE
+       CLOSE EX2-LEDGER-FILE
+       CLOSE EX2-RELATORIO-FILE.
