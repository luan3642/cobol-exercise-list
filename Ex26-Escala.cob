@@ -0,0 +1,306 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: applies EX26's shift classification to a daily
+      *          employee clock-in file (employee ID plus clock time)
+      *          to produce a shift roster report showing who is on
+      *          Matutino, Vespertino or Noturno each day.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EX26-ESCALA.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EX26-PONTO-FILE ASSIGN TO 'EX26PONTO.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-PONTO-STATUS.
+           SELECT EX26-ESCALA-FILE ASSIGN TO 'EX26ESC.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-ESCALA-STATUS.
+           SELECT EX26-CONFLITO-FILE ASSIGN TO 'EX26CONF.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-CONFLITO-STATUS.
+           SELECT EX26-FERIADO-FILE ASSIGN TO 'EX26FER.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FERIADO-STATUS.
+           SELECT EX26-ESCALAREC-FILE ASSIGN TO 'EX26ESCREC.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-ESCALAREC-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EX26-PONTO-FILE.
+       01 EX26-PONTO-LINHA PIC X(17).
+
+       FD  EX26-ESCALA-FILE.
+       01 EX26-ESCALA-LINHA PIC X(80).
+
+       FD  EX26-CONFLITO-FILE.
+       01 EX26-CONFLITO-LINHA PIC X(80).
+
+       FD  EX26-FERIADO-FILE.
+       01 EX26-FERIADO-LINHA PIC X(28).
+
+       FD  EX26-ESCALAREC-FILE.
+       01 EX26-ESCALAREC-LINHA PIC X(14).
+
+       WORKING-STORAGE SECTION.
+       COPY EX26REC.
+
+       77 WRK-PONTO-STATUS    PIC X(02) VALUE '00'.
+       77 WRK-ESCALA-STATUS   PIC X(02) VALUE '00'.
+       77 WRK-ESCALAREC-STATUS PIC X(02) VALUE '00'.
+       77 WRK-CONFLITO-STATUS PIC X(02) VALUE '00'.
+       77 WRK-FERIADO-STATUS  PIC X(02) VALUE '00'.
+       77 WRK-FIM-PONTO     PIC X(01) VALUE 'N'.
+           88 WRK-FIM-PONTO-OK VALUE 'S'.
+       77 WRK-FIM-FERIADOS  PIC X(01) VALUE 'N'.
+           88 WRK-FIM-FERIADOS-OK VALUE 'S'.
+
+       77 WRK-TURNO PIC A(1) VALUE SPACES.
+       77 WRK-DESCRICAO-TURNO PIC X(10) VALUE SPACES.
+
+       01 WRK-TABELA-FERIADOS.
+           05 WRK-TAB-FER OCCURS 100 TIMES
+               INDEXED BY WRK-FER-IDX.
+               10 WRK-TAB-FER-DATA       PIC 9(08).
+               10 WRK-TAB-FER-DESCRICAO  PIC X(20).
+       77 WRK-QTD-FERIADOS PIC 9(03) VALUE ZEROS.
+       77 WRK-EH-FERIADO   PIC X(01) VALUE 'N'.
+           88 WRK-EH-FERIADO-OK VALUE 'S'.
+
+       01 WRK-TABELA-EMPREGADOS.
+           05 WRK-TAB-EMP OCCURS 500 TIMES
+               INDEXED BY WRK-TAB-IDX.
+               10 WRK-TAB-MATRICULA  PIC 9(05).
+               10 WRK-TAB-DATA       PIC 9(08).
+               10 WRK-TAB-TURNO      PIC X(01).
+       77 WRK-QTD-EMPREGADOS PIC 9(03) VALUE ZEROS.
+       77 WRK-ACHOU         PIC X(01) VALUE 'N'.
+           88 WRK-ACHOU-OK VALUE 'S'.
+
+       01 WRK-DATA-DECOMP.
+           05 WRK-DD-ANO PIC 9(04).
+           05 WRK-DD-MES PIC 9(02).
+           05 WRK-DD-DIA PIC 9(02).
+       01 WRK-DATA-DECOMP-N REDEFINES WRK-DATA-DECOMP PIC 9(08).
+
+       01 WRK-PROX-DECOMP.
+           05 WRK-PD-ANO PIC 9(04).
+           05 WRK-PD-MES PIC 9(02).
+           05 WRK-PD-DIA PIC 9(02).
+       01 WRK-PROX-DECOMP-N REDEFINES WRK-PROX-DECOMP PIC 9(08).
+
+       77 WRK-DIAS-NO-MES  PIC 9(02) VALUE ZEROS.
+       77 WRK-DIVIDO-TEMP  PIC 9(04) VALUE ZEROS.
+       77 WRK-REM4         PIC 9(02) VALUE ZEROS.
+       77 WRK-REM100       PIC 9(02) VALUE ZEROS.
+       77 WRK-REM400       PIC 9(02) VALUE ZEROS.
+
+       01 WRK-DATA-SISTEMA.
+           05 WRK-DT-ANO  PIC 9(04).
+           05 WRK-DT-MES  PIC 9(02).
+           05 WRK-DT-DIA  PIC 9(02).
+
+       01 WRK-CABECALHO PIC X(40) VALUE
+           'ESCALA DE TURNOS DO DIA'.
+       01 WRK-LINHA-DATA-RELATORIO.
+           05 FILLER      PIC X(21) VALUE 'RELATORIO GERADO EM: '.
+           05 WRK-LDR-DIA PIC 99.
+           05 FILLER      PIC X(01) VALUE '/'.
+           05 WRK-LDR-MES PIC 99.
+           05 FILLER      PIC X(01) VALUE '/'.
+           05 WRK-LDR-ANO PIC 9999.
+       01 WRK-LINHA-DETALHE.
+           05 FILLER            PIC X(11) VALUE 'MATRICULA: '.
+           05 WRK-LD-MATRICULA   PIC 9(05).
+           05 FILLER            PIC X(08) VALUE '  DATA: '.
+           05 WRK-LD-DATA        PIC 9(08).
+           05 FILLER            PIC X(09) VALUE '  TURNO: '.
+           05 WRK-LD-TURNO       PIC X(10).
+
+       01 WRK-LINHA-CONFLITO.
+           05 FILLER            PIC X(11) VALUE 'MATRICULA: '.
+           05 WRK-LC-MATRICULA   PIC 9(05).
+           05 FILLER            PIC X(35) VALUE
+               '  TURNO NOTURNO SEGUIDO DE MATUTINO'.
+           05 FILLER            PIC X(08) VALUE '  DATA: '.
+           05 WRK-LC-DATA        PIC 9(08).
+
+       PROCEDURE DIVISION.
+
+       0100-PRINCIPAL.
+       PERFORM 0150-CARREGAR-FERIADOS.
+
+       OPEN INPUT EX26-PONTO-FILE
+       OPEN OUTPUT EX26-ESCALA-FILE
+       OPEN OUTPUT EX26-CONFLITO-FILE
+       OPEN OUTPUT EX26-ESCALAREC-FILE
+       WRITE EX26-ESCALA-LINHA FROM WRK-CABECALHO
+       PERFORM 0180-GRAVAR-DATA-RELATORIO
+
+       READ EX26-PONTO-FILE INTO EX26-PONTO-REC
+           AT END MOVE 'S' TO WRK-FIM-PONTO
+       END-READ
+
+       PERFORM 0200-PROCESSAR UNTIL WRK-FIM-PONTO-OK
+
+       CLOSE EX26-PONTO-FILE
+       CLOSE EX26-ESCALA-FILE
+       CLOSE EX26-CONFLITO-FILE
+       CLOSE EX26-ESCALAREC-FILE
+
+       GOBACK.
+
+       0200-PROCESSAR.
+       PERFORM 0360-VERIFICAR-FERIADO
+
+       IF WRK-EH-FERIADO-OK
+           MOVE 'FOLGA/FER' TO WRK-DESCRICAO-TURNO
+           MOVE 'F' TO WRK-TURNO
+       ELSE
+           PERFORM 0300-CLASSIFICAR-TURNO
+       END-IF
+
+       MOVE EX26-PT-MATRICULA TO WRK-LD-MATRICULA
+       MOVE EX26-PT-DATA TO WRK-LD-DATA
+       MOVE WRK-DESCRICAO-TURNO TO WRK-LD-TURNO
+       WRITE EX26-ESCALA-LINHA FROM WRK-LINHA-DETALHE
+
+       MOVE EX26-PT-MATRICULA TO EX26-ES-MATRICULA
+       MOVE EX26-PT-DATA TO EX26-ES-DATA
+       MOVE WRK-TURNO TO EX26-ES-TURNO
+       WRITE EX26-ESCALAREC-LINHA FROM EX26-ESCALA-REC
+
+       IF NOT WRK-EH-FERIADO-OK
+           PERFORM 0400-VERIFICAR-CONFLITO
+       END-IF
+
+       READ EX26-PONTO-FILE INTO EX26-PONTO-REC
+           AT END MOVE 'S' TO WRK-FIM-PONTO
+       END-READ.
+
+       0150-CARREGAR-FERIADOS.
+       OPEN INPUT EX26-FERIADO-FILE
+       IF WRK-FERIADO-STATUS = '00'
+           READ EX26-FERIADO-FILE INTO EX26-FERIADO-REC
+               AT END MOVE 'S' TO WRK-FIM-FERIADOS
+           END-READ
+           PERFORM UNTIL WRK-FIM-FERIADOS-OK
+               ADD 1 TO WRK-QTD-FERIADOS
+               MOVE EX26-FR-DATA TO
+                   WRK-TAB-FER-DATA (WRK-QTD-FERIADOS)
+               MOVE EX26-FR-DESCRICAO TO
+                   WRK-TAB-FER-DESCRICAO (WRK-QTD-FERIADOS)
+               READ EX26-FERIADO-FILE INTO EX26-FERIADO-REC
+                   AT END MOVE 'S' TO WRK-FIM-FERIADOS
+               END-READ
+           END-PERFORM
+           CLOSE EX26-FERIADO-FILE
+       END-IF.
+
+       0180-GRAVAR-DATA-RELATORIO.
+       ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD
+       MOVE WRK-DT-DIA TO WRK-LDR-DIA
+       MOVE WRK-DT-MES TO WRK-LDR-MES
+       MOVE WRK-DT-ANO TO WRK-LDR-ANO
+       WRITE EX26-ESCALA-LINHA FROM WRK-LINHA-DATA-RELATORIO.
+
+       0360-VERIFICAR-FERIADO.
+       MOVE 'N' TO WRK-EH-FERIADO
+       SET WRK-FER-IDX TO 1
+       SEARCH WRK-TAB-FER
+           AT END
+               CONTINUE
+           WHEN WRK-TAB-FER-DATA (WRK-FER-IDX) = EX26-PT-DATA
+               MOVE 'S' TO WRK-EH-FERIADO
+       END-SEARCH.
+
+       0300-CLASSIFICAR-TURNO.
+       EVALUATE TRUE
+           WHEN EX26-PT-HORA >= 0600 AND EX26-PT-HORA < 1200
+               MOVE 'M' TO WRK-TURNO
+           WHEN EX26-PT-HORA >= 1200 AND EX26-PT-HORA < 1800
+               MOVE 'V' TO WRK-TURNO
+           WHEN OTHER
+               MOVE 'N' TO WRK-TURNO
+       END-EVALUATE
+
+       EVALUATE WRK-TURNO
+           WHEN 'M'
+               MOVE 'MATUTINO' TO WRK-DESCRICAO-TURNO
+           WHEN 'V'
+               MOVE 'VESPERTINO' TO WRK-DESCRICAO-TURNO
+           WHEN 'N'
+               MOVE 'NOTURNO' TO WRK-DESCRICAO-TURNO
+       END-EVALUATE.
+
+       0400-VERIFICAR-CONFLITO.
+       MOVE 'N' TO WRK-ACHOU
+       SET WRK-TAB-IDX TO 1
+       SEARCH WRK-TAB-EMP
+           AT END
+               CONTINUE
+           WHEN WRK-TAB-MATRICULA (WRK-TAB-IDX) = EX26-PT-MATRICULA
+               MOVE 'S' TO WRK-ACHOU
+       END-SEARCH
+
+       IF WRK-ACHOU-OK
+           IF WRK-TAB-TURNO (WRK-TAB-IDX) = 'N' AND WRK-TURNO = 'M'
+               PERFORM 0450-CALCULAR-PROXIMO-DIA
+               IF WRK-PROX-DECOMP-N = EX26-PT-DATA
+                   MOVE EX26-PT-MATRICULA TO WRK-LC-MATRICULA
+                   MOVE EX26-PT-DATA TO WRK-LC-DATA
+                   WRITE EX26-CONFLITO-LINHA FROM WRK-LINHA-CONFLITO
+               END-IF
+           END-IF
+           MOVE EX26-PT-DATA TO WRK-TAB-DATA (WRK-TAB-IDX)
+           MOVE WRK-TURNO TO WRK-TAB-TURNO (WRK-TAB-IDX)
+       ELSE
+           ADD 1 TO WRK-QTD-EMPREGADOS
+           MOVE EX26-PT-MATRICULA TO
+               WRK-TAB-MATRICULA (WRK-QTD-EMPREGADOS)
+           MOVE EX26-PT-DATA TO WRK-TAB-DATA (WRK-QTD-EMPREGADOS)
+           MOVE WRK-TURNO TO WRK-TAB-TURNO (WRK-QTD-EMPREGADOS)
+       END-IF.
+
+       0450-CALCULAR-PROXIMO-DIA.
+       MOVE WRK-TAB-DATA (WRK-TAB-IDX) TO WRK-DATA-DECOMP-N
+       MOVE WRK-DD-ANO TO WRK-PD-ANO
+       MOVE WRK-DD-MES TO WRK-PD-MES
+       ADD 1 TO WRK-DD-DIA GIVING WRK-PD-DIA
+
+       EVALUATE WRK-DD-MES
+           WHEN 01 WHEN 03 WHEN 05 WHEN 07 WHEN 08 WHEN 10 WHEN 12
+               MOVE 31 TO WRK-DIAS-NO-MES
+           WHEN 04 WHEN 06 WHEN 09 WHEN 11
+               MOVE 30 TO WRK-DIAS-NO-MES
+           WHEN 02
+               DIVIDE WRK-DD-ANO BY 4 GIVING WRK-DIVIDO-TEMP
+                   REMAINDER WRK-REM4
+               DIVIDE WRK-DD-ANO BY 100 GIVING WRK-DIVIDO-TEMP
+                   REMAINDER WRK-REM100
+               DIVIDE WRK-DD-ANO BY 400 GIVING WRK-DIVIDO-TEMP
+                   REMAINDER WRK-REM400
+               IF WRK-REM4 = 0 AND
+                       (WRK-REM100 NOT = 0 OR WRK-REM400 = 0)
+                   MOVE 29 TO WRK-DIAS-NO-MES
+               ELSE
+                   MOVE 28 TO WRK-DIAS-NO-MES
+               END-IF
+       END-EVALUATE
+
+       IF WRK-PD-DIA > WRK-DIAS-NO-MES
+           MOVE 1 TO WRK-PD-DIA
+           IF WRK-DD-MES = 12
+               MOVE 1 TO WRK-PD-MES
+               ADD 1 TO WRK-DD-ANO GIVING WRK-PD-ANO
+           ELSE
+               ADD 1 TO WRK-DD-MES GIVING WRK-PD-MES
+           END-IF
+       END-IF.
