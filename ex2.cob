@@ -3,21 +3,68 @@
 
 
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EX2-LEDGER-FILE ASSIGN TO 'EX2LEDG.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-LEDGER-STATUS.
+           SELECT SIS-EXCECAO-FILE ASSIGN TO 'SISEXC.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-SISEXC-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  EX2-LEDGER-FILE.
+       01 EX2-LEDGER-LINHA PIC X(80).
+
+       FD  SIS-EXCECAO-FILE.
+       01 SIS-EXCECAO-LINHA PIC X(84).
+
        WORKING-STORAGE SECTION.
-       77 WRK-ESCOLHA PIC 9(1) VALUE ZEROS.
-       77 WRK-NUM1 PIC 9(04) VALUE ZEROS.
-       77 WRK-NUM2 PIC 9(04) VALUE ZEROS.
-       77 WRK-RESULT PIC 9(04) VALUE ZEROS.
-       77 WRK-RESULT-ED PIC ZZ VALUE ZEROS.
+       COPY EX2REC.
+       COPY SISEXCREC.
 
+       77 WRK-SISEXC-STATUS PIC X(02) VALUE '00'.
+
+       77 WRK-ESCOLHA PIC 9(1) VALUE ZEROS.
+       77 WRK-NUM1 PIC S9(06)V99 VALUE ZEROS.
+       77 WRK-NUM2 PIC S9(06)V99 VALUE ZEROS.
+       77 WRK-RESULT PIC S9(10)V9999 VALUE ZEROS.
+       77 WRK-RESULT-ED PIC ----------9,9999 VALUE ZEROS.
+
+       77 WRK-LEDGER-STATUS PIC X(02) VALUE '00'.
+       77 WRK-SUCESSO PIC X(01) VALUE 'S'.
+           88 WRK-OPERACAO-OK VALUE 'S'.
+
+       01 WRK-DATA-SISTEMA.
+           05 WRK-DT-ANO  PIC 9(04).
+           05 WRK-DT-MES  PIC 9(02).
+           05 WRK-DT-DIA  PIC 9(02).
+
+       01 WRK-HORA-SISTEMA.
+           05 WRK-HR-HORA PIC 9(02).
+           05 WRK-HR-MIN  PIC 9(02).
+           05 WRK-HR-SEG  PIC 9(02).
+           05 WRK-HR-CENT PIC 9(02).
+       01 WRK-HORA-HHMMSS REDEFINES WRK-HORA-SISTEMA.
+           05 WRK-HR-HHMMSS PIC 9(06).
+           05 FILLER        PIC 9(02).
 
        PROCEDURE DIVISION.
+       PERFORM 0800-ABRIR-LEDGER.
+       PERFORM 0810-ABRIR-EXCECAO-SISTEMA.
+
        DISPLAY 'ESCOLHA UMA OPERAÇÃO DO SEU GOSTO'.
        DISPLAY '1- SOMA'.
        DISPLAY '2- SUBTRAÇÃO'.
        DISPLAY '3- DIVISÃO'.
        DISPLAY '4- MULTIPLICAÇÃO'.
+       DISPLAY '5- PORCENTAGEM (NUM1 % DE NUM2)'.
+       DISPLAY '6- POTENCIA (NUM1 ELEVADO A NUM2)'.
+       DISPLAY '7- MODULO (RESTO DE NUM1 / NUM2)'.
 
        DISPLAY '----------------'.
 
@@ -67,11 +114,17 @@
                 DISPLAY 'INFORME O SEGUNDO VALOR'
                 ACCEPT WRK-NUM2 FROM CONSOLE
 
-                DIVIDE WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESULT
+                IF WRK-NUM2 = 0
+                    DISPLAY 'DIVISOR NAO PODE SER ZERO'
+                    MOVE 'N' TO WRK-SUCESSO
+                    PERFORM 0600-GRAVAR-EXCECAO-SISTEMA
+                ELSE
+                    DIVIDE WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESULT
 
-                MOVE WRK-RESULT TO WRK-RESULT-ED
+                    MOVE WRK-RESULT TO WRK-RESULT-ED
 
-                DISPLAY 'A DIVISÃO É' WRK-RESULT-ED
+                    DISPLAY 'A DIVISÃO É' WRK-RESULT-ED
+                END-IF
 
              WHEN 4
 
@@ -90,11 +143,118 @@
                 MOVE WRK-RESULT TO WRK-RESULT-ED
                 DISPLAY 'A MULPLICAÇÃO É: ' WRK-RESULT-ED
 
+             WHEN 5
+
+                DISPLAY 'PORCENTAGEM'
+                DISPLAY '------------------------'
+                DISPLAY 'INFORME O PERCENTUAL'
+                ACCEPT WRK-NUM1 FROM CONSOLE
+
+                DISPLAY 'INFORME O VALOR BASE'
+                ACCEPT WRK-NUM2 FROM CONSOLE
+
+                COMPUTE WRK-RESULT ROUNDED =
+                    (WRK-NUM1 * WRK-NUM2) / 100
+
+                MOVE WRK-RESULT TO WRK-RESULT-ED
+                DISPLAY 'A PORCENTAGEM É: ' WRK-RESULT-ED
+
+             WHEN 6
+
+                DISPLAY 'POTENCIA'
+                DISPLAY '------------------------'
+                DISPLAY 'INFORME A BASE'
+                ACCEPT WRK-NUM1 FROM CONSOLE
+
+                DISPLAY 'INFORME O EXPOENTE'
+                ACCEPT WRK-NUM2 FROM CONSOLE
+
+                COMPUTE WRK-RESULT ROUNDED = WRK-NUM1 ** WRK-NUM2
+
+                MOVE WRK-RESULT TO WRK-RESULT-ED
+                DISPLAY 'A POTENCIA É: ' WRK-RESULT-ED
+
+             WHEN 7
+
+                DISPLAY 'MODULO'
+                DISPLAY '------------------------'
+                DISPLAY 'INFORME O PRIMEIRO VALOR'
+                ACCEPT WRK-NUM1 FROM CONSOLE
+
+                DISPLAY 'INFORME O SEGUNDO VALOR'
+                ACCEPT WRK-NUM2 FROM CONSOLE
+
+                IF WRK-NUM2 = 0
+                    DISPLAY 'DIVISOR NAO PODE SER ZERO'
+                    MOVE 'N' TO WRK-SUCESSO
+                    PERFORM 0600-GRAVAR-EXCECAO-SISTEMA
+                ELSE
+                    DIVIDE WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESULT
+                        REMAINDER WRK-RESULT
+
+                    MOVE WRK-RESULT TO WRK-RESULT-ED
+                    DISPLAY 'O MODULO É: ' WRK-RESULT-ED
+                END-IF
 
             WHEN OTHER
                DISPLAY 'VALOR DIGITADO INVÁLIDO'
+               MOVE 'N' TO WRK-SUCESSO
+               PERFORM 0600-GRAVAR-EXCECAO-SISTEMA
 
 
            END-EVALUATE.
 
-           STOP RUN.
+           IF WRK-OPERACAO-OK
+               PERFORM 0900-GRAVAR-LEDGER
+           END-IF.
+
+           PERFORM 0950-FECHAR-LEDGER.
+           PERFORM 0960-FECHAR-EXCECAO-SISTEMA.
+
+           IF WRK-OPERACAO-OK
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+
+           GOBACK.
+
+       0800-ABRIR-LEDGER.
+           OPEN EXTEND EX2-LEDGER-FILE
+           IF WRK-LEDGER-STATUS = '35'
+               OPEN OUTPUT EX2-LEDGER-FILE
+           END-IF.
+
+       0900-GRAVAR-LEDGER.
+           ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD
+           MOVE WRK-DATA-SISTEMA TO EX2-LG-DATA
+           MOVE WRK-ESCOLHA TO EX2-LG-OPERACAO
+           MOVE WRK-NUM1 TO EX2-LG-NUM1
+           MOVE WRK-NUM2 TO EX2-LG-NUM2
+           MOVE WRK-RESULT TO EX2-LG-RESULT
+           MOVE EX2-LEDGER-REC TO EX2-LEDGER-LINHA
+           WRITE EX2-LEDGER-LINHA.
+
+       0950-FECHAR-LEDGER.
+           CLOSE EX2-LEDGER-FILE.
+
+       0810-ABRIR-EXCECAO-SISTEMA.
+           OPEN EXTEND SIS-EXCECAO-FILE
+           IF WRK-SISEXC-STATUS = '35'
+               OPEN OUTPUT SIS-EXCECAO-FILE
+           END-IF.
+
+       0600-GRAVAR-EXCECAO-SISTEMA.
+           ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD
+           MOVE WRK-DATA-SISTEMA TO SIS-EX-DATA
+           ACCEPT WRK-HORA-SISTEMA FROM TIME
+           MOVE WRK-HR-HHMMSS TO SIS-EX-HORA
+           MOVE 'EX2' TO SIS-EX-PROGRAMA
+           MOVE 'WRK-ESCOLHA' TO SIS-EX-CAMPO
+           MOVE WRK-ESCOLHA TO SIS-EX-VALOR
+           MOVE 'OPERACAO INVALIDA OU DIVISOR ZERO' TO SIS-EX-MOTIVO
+           MOVE SIS-EXCECAO-REC TO SIS-EXCECAO-LINHA
+           WRITE SIS-EXCECAO-LINHA.
+
+       0960-FECHAR-EXCECAO-SISTEMA.
+           CLOSE SIS-EXCECAO-FILE.
