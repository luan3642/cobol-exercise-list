@@ -0,0 +1,134 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: daily cash-position subsystem built on ex2V2's
+      *          positive/negative check - reads a transaction file,
+      *          classifies each amount as a debit or credit, and
+      *          prints a running-balance summary report.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EX2V2-CAIXA.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EX2V2-TRANSACOES-FILE ASSIGN TO 'EX2V2TRN.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-TRN-STATUS.
+           SELECT EX2V2-RELATORIO-FILE ASSIGN TO 'EX2V2REL.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-RELATORIO-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EX2V2-TRANSACOES-FILE.
+       01 EX2V2-TRANSACOES-LINHA PIC X(36).
+
+       FD  EX2V2-RELATORIO-FILE.
+       01 EX2V2-RELATORIO-LINHA PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY EX2V2REC.
+
+       77 WRK-TRN-STATUS       PIC X(02) VALUE '00'.
+       77 WRK-RELATORIO-STATUS PIC X(02) VALUE '00'.
+       77 WRK-FIM-TRN          PIC X(01) VALUE 'N'.
+           88 WRK-FIM-TRN-OK VALUE 'S'.
+
+       77 WRK-SALDO           PIC S9(10)V99 VALUE ZEROS.
+       77 WRK-TOT-DEBITOS     PIC S9(10)V99 VALUE ZEROS.
+       77 WRK-TOT-CREDITOS    PIC S9(10)V99 VALUE ZEROS.
+       77 WRK-QTD-LANCAMENTOS PIC 9(06) VALUE ZEROS.
+
+       01 WRK-DATA-SISTEMA.
+           05 WRK-DT-ANO  PIC 9(04).
+           05 WRK-DT-MES  PIC 9(02).
+           05 WRK-DT-DIA  PIC 9(02).
+
+       01 WRK-LINHA-CABECALHO PIC X(60) VALUE
+           'RELATORIO DE POSICAO DE CAIXA - EX2V2-CAIXA'.
+       01 WRK-LINHA-DATA-RELATORIO.
+           05 FILLER      PIC X(21) VALUE 'RELATORIO GERADO EM: '.
+           05 WRK-LDR-DIA PIC 99.
+           05 FILLER      PIC X(01) VALUE '/'.
+           05 WRK-LDR-MES PIC 99.
+           05 FILLER      PIC X(01) VALUE '/'.
+           05 WRK-LDR-ANO PIC 9999.
+       01 WRK-LINHA-DETALHE.
+           05 FILLER            PIC X(01) VALUE SPACES.
+           05 WRK-LD-DATA         PIC 9(08).
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 WRK-LD-HISTORICO    PIC X(20).
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 WRK-LD-TIPO         PIC X(07).
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 WRK-LD-VALOR        PIC ---------9,99.
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 WRK-LD-SALDO        PIC ---------9,99.
+       01 WRK-LINHA-TOTAL.
+           05 FILLER          PIC X(18) VALUE 'TOTAL DEBITOS: '.
+           05 WRK-LT-DEBITOS   PIC ---------9,99.
+           05 FILLER          PIC X(18) VALUE ' TOTAL CREDITOS: '.
+           05 WRK-LT-CREDITOS  PIC ---------9,99.
+           05 FILLER          PIC X(16) VALUE ' SALDO FINAL: '.
+           05 WRK-LT-SALDO     PIC ---------9,99.
+
+       PROCEDURE DIVISION.
+
+       0100-PRINCIPAL.
+       PERFORM 0200-ABRIR-ARQUIVOS.
+       PERFORM 0300-PROCESSAR UNTIL WRK-FIM-TRN-OK.
+       PERFORM 0400-GRAVAR-TOTAL.
+       PERFORM 0900-FECHAR-ARQUIVOS.
+       STOP RUN.
+
+       0200-ABRIR-ARQUIVOS.
+       OPEN INPUT EX2V2-TRANSACOES-FILE
+       OPEN OUTPUT EX2V2-RELATORIO-FILE
+       WRITE EX2V2-RELATORIO-LINHA FROM WRK-LINHA-CABECALHO
+       PERFORM 0250-GRAVAR-DATA-RELATORIO
+       READ EX2V2-TRANSACOES-FILE INTO EX2V2-TRANSACAO-REC
+           AT END MOVE 'S' TO WRK-FIM-TRN
+       END-READ.
+
+       0250-GRAVAR-DATA-RELATORIO.
+       ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD
+       MOVE WRK-DT-DIA TO WRK-LDR-DIA
+       MOVE WRK-DT-MES TO WRK-LDR-MES
+       MOVE WRK-DT-ANO TO WRK-LDR-ANO
+       WRITE EX2V2-RELATORIO-LINHA FROM WRK-LINHA-DATA-RELATORIO.
+
+       0300-PROCESSAR.
+       ADD 1 TO WRK-QTD-LANCAMENTOS
+       IF EX2V2-TX-VALOR < 0
+           MOVE 'DEBITO' TO WRK-LD-TIPO
+           ADD EX2V2-TX-VALOR TO WRK-TOT-DEBITOS
+       ELSE
+           MOVE 'CREDITO' TO WRK-LD-TIPO
+           ADD EX2V2-TX-VALOR TO WRK-TOT-CREDITOS
+       END-IF
+
+       ADD EX2V2-TX-VALOR TO WRK-SALDO
+
+       MOVE EX2V2-TX-DATA TO WRK-LD-DATA
+       MOVE EX2V2-TX-HISTORICO TO WRK-LD-HISTORICO
+       MOVE EX2V2-TX-VALOR TO WRK-LD-VALOR
+       MOVE WRK-SALDO TO WRK-LD-SALDO
+       WRITE EX2V2-RELATORIO-LINHA FROM WRK-LINHA-DETALHE
+
+       READ EX2V2-TRANSACOES-FILE INTO EX2V2-TRANSACAO-REC
+           AT END MOVE 'S' TO WRK-FIM-TRN
+       END-READ.
+
+       0400-GRAVAR-TOTAL.
+       MOVE WRK-TOT-DEBITOS TO WRK-LT-DEBITOS
+       MOVE WRK-TOT-CREDITOS TO WRK-LT-CREDITOS
+       MOVE WRK-SALDO TO WRK-LT-SALDO
+       WRITE EX2V2-RELATORIO-LINHA FROM WRK-LINHA-TOTAL.
+
+       0900-FECHAR-ARQUIVOS.
+       CLOSE EX2V2-TRANSACOES-FILE
+       CLOSE EX2V2-RELATORIO-FILE.
