@@ -0,0 +1,160 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: generalizes EX25's three-number sort into a ranking
+      *          report over a full results file (e.g. salesperson
+      *          totals), sorted ascending or descending and printed
+      *          as a numbered listing.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EX25-RANKING.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EX25-RESULTADOS-FILE ASSIGN TO 'EX25RES.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-RESULTADOS-STATUS.
+           SELECT EX25-RELATORIO-FILE ASSIGN TO 'EX25REL.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-RELATORIO-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EX25-RESULTADOS-FILE.
+       01 EX25-RESULTADOS-LINHA PIC X(30).
+
+       FD  EX25-RELATORIO-FILE.
+       01 EX25-RELATORIO-LINHA PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY EX25REC.
+
+       77 WRK-RESULTADOS-STATUS PIC X(02) VALUE '00'.
+       77 WRK-RELATORIO-STATUS  PIC X(02) VALUE '00'.
+       77 WRK-FIM-RESULTADOS    PIC X(01) VALUE 'N'.
+           88 WRK-FIM-RESULTADOS-OK VALUE 'S'.
+
+       77 WRK-MODO-ORDEM PIC X(01) VALUE 'D'.
+           88 WRK-ORDEM-CRESCENTE VALUE 'A'.
+           88 WRK-ORDEM-DECRESCENTE VALUE 'D'.
+
+       01 WRK-TABELA-RESULTADOS.
+           05 WRK-TAB-RES OCCURS 500 TIMES
+               INDEXED BY WRK-TAB-IDX.
+               10 WRK-TAB-NOME    PIC X(20).
+               10 WRK-TAB-TOTAL   PIC 9(08)V99.
+       77 WRK-QTD-RESULTADOS PIC 9(04) VALUE ZEROS.
+
+       77 WRK-I         PIC 9(04) VALUE ZEROS.
+       77 WRK-J         PIC 9(04) VALUE ZEROS.
+       77 WRK-MENOR-IDX PIC 9(04) VALUE ZEROS.
+       01 WRK-TROCA-NOME    PIC X(20).
+       01 WRK-TROCA-TOTAL   PIC 9(08)V99.
+
+       01 WRK-DATA-SISTEMA.
+           05 WRK-DT-ANO  PIC 9(04).
+           05 WRK-DT-MES  PIC 9(02).
+           05 WRK-DT-DIA  PIC 9(02).
+
+       01 WRK-CABECALHO PIC X(40) VALUE
+           'RANKING GERAL DE RESULTADOS'.
+       01 WRK-LINHA-DATA-RELATORIO.
+           05 FILLER      PIC X(21) VALUE 'RELATORIO GERADO EM: '.
+           05 WRK-LDR-DIA PIC 99.
+           05 FILLER      PIC X(01) VALUE '/'.
+           05 WRK-LDR-MES PIC 99.
+           05 FILLER      PIC X(01) VALUE '/'.
+           05 WRK-LDR-ANO PIC 9999.
+       01 WRK-LINHA-DETALHE.
+           05 WRK-LD-POSICAO   PIC ZZ9.
+           05 FILLER           PIC X(03) VALUE ' - '.
+           05 WRK-LD-NOME      PIC X(20).
+           05 FILLER           PIC X(02) VALUE SPACES.
+           05 WRK-LD-TOTAL     PIC ZZZZZZZ9,99.
+
+       PROCEDURE DIVISION.
+
+       0100-PRINCIPAL.
+       PERFORM 0150-ENTRADA.
+       PERFORM 0200-CARREGAR-RESULTADOS.
+       PERFORM 0300-ORDENAR-CRESCENTE.
+       PERFORM 0400-IMPRIMIR-RELATORIO.
+       STOP RUN.
+
+       0150-ENTRADA.
+       DISPLAY 'ORDEM DO RANKING: A-CRESCENTE, D-DECRESCENTE'.
+       ACCEPT WRK-MODO-ORDEM FROM CONSOLE.
+
+       0200-CARREGAR-RESULTADOS.
+       OPEN INPUT EX25-RESULTADOS-FILE
+       OPEN OUTPUT EX25-RELATORIO-FILE
+       READ EX25-RESULTADOS-FILE INTO EX25-RESULTADO-REC
+           AT END MOVE 'S' TO WRK-FIM-RESULTADOS
+       END-READ
+       PERFORM UNTIL WRK-FIM-RESULTADOS-OK
+           ADD 1 TO WRK-QTD-RESULTADOS
+           MOVE EX25-RS-NOME TO WRK-TAB-NOME (WRK-QTD-RESULTADOS)
+           MOVE EX25-RS-TOTAL TO WRK-TAB-TOTAL (WRK-QTD-RESULTADOS)
+           READ EX25-RESULTADOS-FILE INTO EX25-RESULTADO-REC
+               AT END MOVE 'S' TO WRK-FIM-RESULTADOS
+           END-READ
+       END-PERFORM
+       CLOSE EX25-RESULTADOS-FILE.
+
+       0300-ORDENAR-CRESCENTE.
+       PERFORM VARYING WRK-I FROM 1 BY 1
+               UNTIL WRK-I >= WRK-QTD-RESULTADOS
+           MOVE WRK-I TO WRK-MENOR-IDX
+           PERFORM VARYING WRK-J FROM WRK-I BY 1
+                   UNTIL WRK-J > WRK-QTD-RESULTADOS
+               IF WRK-TAB-TOTAL (WRK-J) < WRK-TAB-TOTAL (WRK-MENOR-IDX)
+                   MOVE WRK-J TO WRK-MENOR-IDX
+               END-IF
+           END-PERFORM
+           IF WRK-MENOR-IDX NOT = WRK-I
+               MOVE WRK-TAB-NOME (WRK-I) TO WRK-TROCA-NOME
+               MOVE WRK-TAB-TOTAL (WRK-I) TO WRK-TROCA-TOTAL
+               MOVE WRK-TAB-NOME (WRK-MENOR-IDX) TO WRK-TAB-NOME (WRK-I)
+               MOVE WRK-TAB-TOTAL (WRK-MENOR-IDX)
+                   TO WRK-TAB-TOTAL (WRK-I)
+               MOVE WRK-TROCA-NOME TO WRK-TAB-NOME (WRK-MENOR-IDX)
+               MOVE WRK-TROCA-TOTAL TO WRK-TAB-TOTAL (WRK-MENOR-IDX)
+           END-IF
+       END-PERFORM.
+
+       0400-IMPRIMIR-RELATORIO.
+       WRITE EX25-RELATORIO-LINHA FROM WRK-CABECALHO
+       PERFORM 0450-GRAVAR-DATA-RELATORIO
+
+       IF WRK-ORDEM-CRESCENTE
+           PERFORM VARYING WRK-I FROM 1 BY 1
+                   UNTIL WRK-I > WRK-QTD-RESULTADOS
+               MOVE WRK-I TO WRK-LD-POSICAO
+               MOVE WRK-TAB-NOME (WRK-I) TO WRK-LD-NOME
+               MOVE WRK-TAB-TOTAL (WRK-I) TO WRK-LD-TOTAL
+               WRITE EX25-RELATORIO-LINHA FROM WRK-LINHA-DETALHE
+           END-PERFORM
+       ELSE
+           PERFORM VARYING WRK-I FROM WRK-QTD-RESULTADOS BY -1
+                   UNTIL WRK-I < 1
+               COMPUTE WRK-LD-POSICAO =
+                   WRK-QTD-RESULTADOS - WRK-I + 1
+               MOVE WRK-TAB-NOME (WRK-I) TO WRK-LD-NOME
+               MOVE WRK-TAB-TOTAL (WRK-I) TO WRK-LD-TOTAL
+               WRITE EX25-RELATORIO-LINHA FROM WRK-LINHA-DETALHE
+           END-PERFORM
+       END-IF
+
+       CLOSE EX25-RELATORIO-FILE.
+
+       0450-GRAVAR-DATA-RELATORIO.
+       ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD
+       MOVE WRK-DT-DIA TO WRK-LDR-DIA
+       MOVE WRK-DT-MES TO WRK-LDR-MES
+       MOVE WRK-DT-ANO TO WRK-LDR-ANO
+       WRITE EX25-RELATORIO-LINHA FROM WRK-LINHA-DATA-RELATORIO.
