@@ -0,0 +1,168 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: batch list-conversion report for EX54 - reads a file
+      *          of measurements (value + target unit), converts each
+      *          using the same conversion-factor table as EX54, and
+      *          prints a report with page headers and a grand total.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EX54-LOTE.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EX54-FATOR-FILE ASSIGN TO 'EX54FAT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FATOR-STATUS.
+           SELECT EX54-MEDIDAS-FILE ASSIGN TO 'EX54MED.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-MEDIDAS-STATUS.
+           SELECT EX54-RELATORIO-FILE ASSIGN TO 'EX54REL.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-RELATORIO-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EX54-FATOR-FILE.
+       01 EX54-FATOR-LINHA PIC X(26).
+
+       FD  EX54-MEDIDAS-FILE.
+       01 EX54-MEDIDAS-LINHA PIC X(20).
+
+       FD  EX54-RELATORIO-FILE.
+       01 EX54-RELATORIO-LINHA PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       COPY EX54REC.
+
+       77 WRK-FATOR-STATUS      PIC X(02) VALUE '00'.
+       77 WRK-MEDIDAS-STATUS    PIC X(02) VALUE '00'.
+       77 WRK-RELATORIO-STATUS  PIC X(02) VALUE '00'.
+       77 WRK-FIM-TABELA        PIC X(01) VALUE 'N'.
+           88 WRK-FIM-TABELA-OK VALUE 'S'.
+       77 WRK-FIM-MEDIDAS       PIC X(01) VALUE 'N'.
+           88 WRK-FIM-MEDIDAS-OK VALUE 'S'.
+
+       01 WRK-TABELA-UNIDADES.
+           05 WRK-TAB-ITEM OCCURS 10 TIMES
+               INDEXED BY WRK-TAB-IDX.
+               10 WRK-TAB-UNIDADE   PIC X(02).
+               10 WRK-TAB-DESCRICAO PIC X(12).
+               10 WRK-TAB-FATOR     PIC 9(06)V999999.
+       77 WRK-QTD-UNIDADES PIC 9(02) VALUE ZEROS.
+
+       77 WRK-CONVERTIDO PIC 9(10)V999999 VALUE ZEROS.
+       77 WRK-QTD-LINHAS PIC 9(04) VALUE ZEROS.
+       77 WRK-TOT-CONVERTIDO PIC 9(12)V999999 VALUE ZEROS.
+       77 WRK-QTD-PROCESSADOS PIC 9(06) VALUE ZEROS.
+
+       01 WRK-DATA-SISTEMA.
+           05 WRK-DT-ANO  PIC 9(04).
+           05 WRK-DT-MES  PIC 9(02).
+           05 WRK-DT-DIA  PIC 9(02).
+
+       01 WRK-LINHA-CABECALHO1 PIC X(60) VALUE
+           'RELATORIO DE CONVERSAO DE MEDIDAS - EX54-LOTE'.
+       01 WRK-LINHA-CABECALHO2 PIC X(60) VALUE
+           'VALOR (M)       UNIDADE       CONVERTIDO'.
+       01 WRK-LINHA-DATA-RELATORIO.
+           05 FILLER      PIC X(21) VALUE 'RELATORIO GERADO EM: '.
+           05 WRK-LDR-DIA PIC 99.
+           05 FILLER      PIC X(01) VALUE '/'.
+           05 WRK-LDR-MES PIC 99.
+           05 FILLER      PIC X(01) VALUE '/'.
+           05 WRK-LDR-ANO PIC 9999.
+       01 WRK-LINHA-DETALHE.
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 WRK-LD-METROS      PIC ZZZZZ9,99.
+           05 FILLER            PIC X(04) VALUE SPACES.
+           05 WRK-LD-DESCRICAO   PIC X(12).
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 WRK-LD-CONVERTIDO  PIC ZZZZZZZZZ9,999999.
+       01 WRK-LINHA-TOTAL.
+           05 FILLER            PIC X(04) VALUE 'TOT:'.
+           05 WRK-LT-QTD         PIC ZZZZZ9.
+           05 FILLER            PIC X(14) VALUE ' MEDIDAS, SOMA'.
+           05 WRK-LT-TOTAL       PIC ZZZZZZZZZZZ9,999999.
+
+       PROCEDURE DIVISION.
+
+       0100-INICIAR.
+       PERFORM 0150-CARREGAR-TABELA.
+       PERFORM 0200-ABRIR-ARQUIVOS.
+       PERFORM 0300-PROCESSAR UNTIL WRK-FIM-MEDIDAS-OK.
+       PERFORM 0400-GRAVAR-TOTAIS.
+       PERFORM 0900-FECHAR-ARQUIVOS.
+       STOP RUN.
+
+       0150-CARREGAR-TABELA.
+       OPEN INPUT EX54-FATOR-FILE
+       PERFORM UNTIL WRK-FIM-TABELA-OK
+           READ EX54-FATOR-FILE INTO EX54-FATOR-REC
+               AT END MOVE 'S' TO WRK-FIM-TABELA
+               NOT AT END
+                   ADD 1 TO WRK-QTD-UNIDADES
+                   MOVE EX54-FT-UNIDADE
+                       TO WRK-TAB-UNIDADE (WRK-QTD-UNIDADES)
+                   MOVE EX54-FT-DESCRICAO
+                       TO WRK-TAB-DESCRICAO (WRK-QTD-UNIDADES)
+                   MOVE EX54-FT-FATOR
+                       TO WRK-TAB-FATOR (WRK-QTD-UNIDADES)
+           END-READ
+       END-PERFORM
+       CLOSE EX54-FATOR-FILE.
+
+       0200-ABRIR-ARQUIVOS.
+       OPEN INPUT EX54-MEDIDAS-FILE
+       OPEN OUTPUT EX54-RELATORIO-FILE
+       WRITE EX54-RELATORIO-LINHA FROM WRK-LINHA-CABECALHO1
+       WRITE EX54-RELATORIO-LINHA FROM WRK-LINHA-CABECALHO2
+       PERFORM 0250-GRAVAR-DATA-RELATORIO
+       READ EX54-MEDIDAS-FILE INTO EX54-MEDIDA-REC
+           AT END MOVE 'S' TO WRK-FIM-MEDIDAS
+       END-READ.
+
+       0250-GRAVAR-DATA-RELATORIO.
+       ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD
+       MOVE WRK-DT-DIA TO WRK-LDR-DIA
+       MOVE WRK-DT-MES TO WRK-LDR-MES
+       MOVE WRK-DT-ANO TO WRK-LDR-ANO
+       WRITE EX54-RELATORIO-LINHA FROM WRK-LINHA-DATA-RELATORIO.
+
+       0300-PROCESSAR.
+       ADD 1 TO WRK-QTD-LINHAS
+       ADD 1 TO WRK-QTD-PROCESSADOS
+       SET WRK-TAB-IDX TO 1
+       SEARCH WRK-TAB-ITEM
+           AT END
+               SET WRK-TAB-IDX TO 1
+           WHEN WRK-TAB-UNIDADE (WRK-TAB-IDX) = EX54-MD-UNIDADE
+               CONTINUE
+       END-SEARCH
+
+       COMPUTE WRK-CONVERTIDO ROUNDED =
+           EX54-MD-METROS * WRK-TAB-FATOR (WRK-TAB-IDX)
+
+       ADD WRK-CONVERTIDO TO WRK-TOT-CONVERTIDO
+
+       MOVE EX54-MD-METROS TO WRK-LD-METROS
+       MOVE WRK-TAB-DESCRICAO (WRK-TAB-IDX) TO WRK-LD-DESCRICAO
+       MOVE WRK-CONVERTIDO TO WRK-LD-CONVERTIDO
+       WRITE EX54-RELATORIO-LINHA FROM WRK-LINHA-DETALHE
+
+       READ EX54-MEDIDAS-FILE INTO EX54-MEDIDA-REC
+           AT END MOVE 'S' TO WRK-FIM-MEDIDAS
+       END-READ.
+
+       0400-GRAVAR-TOTAIS.
+       MOVE WRK-QTD-PROCESSADOS TO WRK-LT-QTD
+       MOVE WRK-TOT-CONVERTIDO TO WRK-LT-TOTAL
+       WRITE EX54-RELATORIO-LINHA FROM WRK-LINHA-TOTAL.
+
+       0900-FECHAR-ARQUIVOS.
+       CLOSE EX54-MEDIDAS-FILE
+       CLOSE EX54-RELATORIO-FILE.
