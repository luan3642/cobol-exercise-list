@@ -0,0 +1,240 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: company-wide BMI screening run - reads the employee
+      *          roster (matricula/nome/altura/peso) instead of prompting
+      *          one person at a time, classifies and appends every
+      *          employee to the same wellness history file EX12 uses,
+      *          and prints a screening report with per-category totals.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EX12-LOTE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EX12-FUNCIONARIOS-FILE ASSIGN TO 'EX12FUNC.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FUNC-STATUS.
+           SELECT EX12-HIST-FILE ASSIGN TO 'EX12HIST.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-HIST-STATUS.
+           SELECT EX12-RELATORIO-FILE ASSIGN TO 'EX12REL.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-REL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EX12-FUNCIONARIOS-FILE.
+       01 EX12-FUNCIONARIOS-LINHA PIC X(35).
+
+       FD  EX12-HIST-FILE.
+       01 EX12-HIST-LINHA PIC X(80).
+
+       FD  EX12-RELATORIO-FILE.
+       01 EX12-RELATORIO-LINHA PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY EX12REC.
+
+       77 WRK-FUNC-STATUS PIC X(02) VALUE '00'.
+       77 WRK-HIST-STATUS PIC X(02) VALUE '00'.
+       77 WRK-REL-STATUS  PIC X(02) VALUE '00'.
+       77 WRK-FIM-FUNC    PIC X(01) VALUE 'N'.
+           88 WRK-FIM-FUNC-OK VALUE 'S'.
+
+       77 WRK-IMC        PIC 9(03)V99 VALUE ZEROS.
+       77 WRK-CATEGORIA  PIC X(20) VALUE SPACES.
+
+       01 WRK-TOTAIS-CATEGORIA.
+           05 WRK-TC-MUITO-ABAIXO   PIC 9(05) VALUE ZEROS.
+           05 WRK-TC-ABAIXO         PIC 9(05) VALUE ZEROS.
+           05 WRK-TC-NORMAL         PIC 9(05) VALUE ZEROS.
+           05 WRK-TC-ACIMA          PIC 9(05) VALUE ZEROS.
+           05 WRK-TC-OBESO-I        PIC 9(05) VALUE ZEROS.
+           05 WRK-TC-OBESO-II       PIC 9(05) VALUE ZEROS.
+           05 WRK-TC-OBESO-III      PIC 9(05) VALUE ZEROS.
+       77 WRK-QTD-FUNCIONARIOS PIC 9(05) VALUE ZEROS.
+
+       01 WRK-DATA-SISTEMA.
+           05 WRK-DT-ANO  PIC 9(04).
+           05 WRK-DT-MES  PIC 9(02).
+           05 WRK-DT-DIA  PIC 9(02).
+
+       01 WRK-CABECALHO PIC X(50) VALUE
+           'TRIAGEM DE BEM-ESTAR - LOTE CORPORATIVO'.
+       01 WRK-LINHA-DATA-RELATORIO.
+           05 FILLER      PIC X(21) VALUE 'RELATORIO GERADO EM: '.
+           05 WRK-LDR-DIA PIC 99.
+           05 FILLER      PIC X(01) VALUE '/'.
+           05 WRK-LDR-MES PIC 99.
+           05 FILLER      PIC X(01) VALUE '/'.
+           05 WRK-LDR-ANO PIC 9999.
+       01 WRK-LINHA-FUNCIONARIO.
+           05 FILLER              PIC X(12) VALUE 'MATRICULA: '.
+           05 WRK-LF-MATRICULA    PIC 9(05).
+           05 FILLER              PIC X(08) VALUE '  NOME: '.
+           05 WRK-LF-NOME         PIC X(20).
+           05 FILLER              PIC X(07) VALUE '  IMC: '.
+           05 WRK-LF-IMC          PIC ZZ9,99.
+           05 FILLER              PIC X(02) VALUE SPACES.
+           05 WRK-LF-CATEGORIA    PIC X(20).
+       01 WRK-LINHA-RESUMO PIC X(60).
+       01 WRK-LINHA-BRANCO PIC X(01) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0100-PRINCIPAL.
+       PERFORM 0200-ABRIR-ARQUIVOS.
+       PERFORM 0300-PROCESSAR UNTIL WRK-FIM-FUNC-OK.
+       PERFORM 0400-RELATORIO-TOTAIS.
+       PERFORM 0900-FECHAR-ARQUIVOS.
+       GOBACK.
+
+       0200-ABRIR-ARQUIVOS.
+       OPEN INPUT EX12-FUNCIONARIOS-FILE
+       OPEN EXTEND EX12-HIST-FILE
+       IF WRK-HIST-STATUS = '35'
+           OPEN OUTPUT EX12-HIST-FILE
+       END-IF
+       OPEN OUTPUT EX12-RELATORIO-FILE
+       WRITE EX12-RELATORIO-LINHA FROM WRK-CABECALHO
+       PERFORM 0250-GRAVAR-DATA-RELATORIO
+       WRITE EX12-RELATORIO-LINHA FROM WRK-LINHA-BRANCO
+       READ EX12-FUNCIONARIOS-FILE INTO EX12-FUNCIONARIO-REC
+           AT END MOVE 'S' TO WRK-FIM-FUNC
+       END-READ.
+
+       0250-GRAVAR-DATA-RELATORIO.
+       ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD
+       MOVE WRK-DT-DIA TO WRK-LDR-DIA
+       MOVE WRK-DT-MES TO WRK-LDR-MES
+       MOVE WRK-DT-ANO TO WRK-LDR-ANO
+       WRITE EX12-RELATORIO-LINHA FROM WRK-LINHA-DATA-RELATORIO.
+
+       0300-PROCESSAR.
+       ADD 1 TO WRK-QTD-FUNCIONARIOS
+       COMPUTE WRK-IMC ROUNDED =
+           EX12-FU-PESO / (EX12-FU-ALTURA * EX12-FU-ALTURA)
+
+       PERFORM 0350-CLASSIFICAR
+       PERFORM 0360-ACUMULAR-CATEGORIA
+       PERFORM 0370-GRAVAR-HISTORICO
+
+       MOVE EX12-FU-MATRICULA TO WRK-LF-MATRICULA
+       MOVE EX12-FU-NOME TO WRK-LF-NOME
+       MOVE WRK-IMC TO WRK-LF-IMC
+       MOVE WRK-CATEGORIA TO WRK-LF-CATEGORIA
+       WRITE EX12-RELATORIO-LINHA FROM WRK-LINHA-FUNCIONARIO
+
+       READ EX12-FUNCIONARIOS-FILE INTO EX12-FUNCIONARIO-REC
+           AT END MOVE 'S' TO WRK-FIM-FUNC
+       END-READ.
+
+       0350-CLASSIFICAR.
+       MOVE SPACES TO WRK-CATEGORIA
+       EVALUATE TRUE
+           WHEN WRK-IMC < 16
+               MOVE 'MUITO ABAIXO DO PESO' TO WRK-CATEGORIA
+           WHEN WRK-IMC < 18,5
+               MOVE 'ABAIXO DO PESO' TO WRK-CATEGORIA
+           WHEN WRK-IMC < 25
+               MOVE 'PESO NORMAL' TO WRK-CATEGORIA
+           WHEN WRK-IMC < 30
+               MOVE 'ACIMA DO PESO' TO WRK-CATEGORIA
+           WHEN WRK-IMC < 35
+               MOVE 'OBESIDADE GRAU I' TO WRK-CATEGORIA
+           WHEN WRK-IMC < 40
+               MOVE 'OBESIDADE GRAU II' TO WRK-CATEGORIA
+           WHEN OTHER
+               MOVE 'OBESIDADE GRAU III' TO WRK-CATEGORIA
+       END-EVALUATE.
+
+       0360-ACUMULAR-CATEGORIA.
+       EVALUATE WRK-CATEGORIA
+           WHEN 'MUITO ABAIXO DO PESO'
+               ADD 1 TO WRK-TC-MUITO-ABAIXO
+           WHEN 'ABAIXO DO PESO'
+               ADD 1 TO WRK-TC-ABAIXO
+           WHEN 'PESO NORMAL'
+               ADD 1 TO WRK-TC-NORMAL
+           WHEN 'ACIMA DO PESO'
+               ADD 1 TO WRK-TC-ACIMA
+           WHEN 'OBESIDADE GRAU I'
+               ADD 1 TO WRK-TC-OBESO-I
+           WHEN 'OBESIDADE GRAU II'
+               ADD 1 TO WRK-TC-OBESO-II
+           WHEN 'OBESIDADE GRAU III'
+               ADD 1 TO WRK-TC-OBESO-III
+       END-EVALUATE.
+
+       0370-GRAVAR-HISTORICO.
+       ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD
+       MOVE EX12-FU-MATRICULA TO EX12-HI-MATRICULA
+       MOVE WRK-DATA-SISTEMA TO EX12-HI-DATA
+       MOVE EX12-FU-ALTURA TO EX12-HI-ALTURA
+       MOVE EX12-FU-PESO TO EX12-HI-PESO
+       MOVE WRK-IMC TO EX12-HI-IMC
+       MOVE WRK-CATEGORIA TO EX12-HI-CATEGORIA
+       MOVE EX12-HIST-REC TO EX12-HIST-LINHA
+       WRITE EX12-HIST-LINHA.
+
+       0400-RELATORIO-TOTAIS.
+       WRITE EX12-RELATORIO-LINHA FROM WRK-LINHA-BRANCO
+
+       MOVE SPACES TO WRK-LINHA-RESUMO
+       STRING 'TOTAL DE FUNCIONARIOS.......: ' DELIMITED BY SIZE
+           WRK-QTD-FUNCIONARIOS DELIMITED BY SIZE
+           INTO WRK-LINHA-RESUMO
+       WRITE EX12-RELATORIO-LINHA FROM WRK-LINHA-RESUMO
+
+       MOVE SPACES TO WRK-LINHA-RESUMO
+       STRING 'MUITO ABAIXO DO PESO........: ' DELIMITED BY SIZE
+           WRK-TC-MUITO-ABAIXO DELIMITED BY SIZE
+           INTO WRK-LINHA-RESUMO
+       WRITE EX12-RELATORIO-LINHA FROM WRK-LINHA-RESUMO
+
+       MOVE SPACES TO WRK-LINHA-RESUMO
+       STRING 'ABAIXO DO PESO...............: ' DELIMITED BY SIZE
+           WRK-TC-ABAIXO DELIMITED BY SIZE
+           INTO WRK-LINHA-RESUMO
+       WRITE EX12-RELATORIO-LINHA FROM WRK-LINHA-RESUMO
+
+       MOVE SPACES TO WRK-LINHA-RESUMO
+       STRING 'PESO NORMAL..................: ' DELIMITED BY SIZE
+           WRK-TC-NORMAL DELIMITED BY SIZE
+           INTO WRK-LINHA-RESUMO
+       WRITE EX12-RELATORIO-LINHA FROM WRK-LINHA-RESUMO
+
+       MOVE SPACES TO WRK-LINHA-RESUMO
+       STRING 'ACIMA DO PESO................: ' DELIMITED BY SIZE
+           WRK-TC-ACIMA DELIMITED BY SIZE
+           INTO WRK-LINHA-RESUMO
+       WRITE EX12-RELATORIO-LINHA FROM WRK-LINHA-RESUMO
+
+       MOVE SPACES TO WRK-LINHA-RESUMO
+       STRING 'OBESIDADE GRAU I.............: ' DELIMITED BY SIZE
+           WRK-TC-OBESO-I DELIMITED BY SIZE
+           INTO WRK-LINHA-RESUMO
+       WRITE EX12-RELATORIO-LINHA FROM WRK-LINHA-RESUMO
+
+       MOVE SPACES TO WRK-LINHA-RESUMO
+       STRING 'OBESIDADE GRAU II............: ' DELIMITED BY SIZE
+           WRK-TC-OBESO-II DELIMITED BY SIZE
+           INTO WRK-LINHA-RESUMO
+       WRITE EX12-RELATORIO-LINHA FROM WRK-LINHA-RESUMO
+
+       MOVE SPACES TO WRK-LINHA-RESUMO
+       STRING 'OBESIDADE GRAU III...........: ' DELIMITED BY SIZE
+           WRK-TC-OBESO-III DELIMITED BY SIZE
+           INTO WRK-LINHA-RESUMO
+       WRITE EX12-RELATORIO-LINHA FROM WRK-LINHA-RESUMO.
+
+       0900-FECHAR-ARQUIVOS.
+       CLOSE EX12-FUNCIONARIOS-FILE
+       CLOSE EX12-HIST-FILE
+       CLOSE EX12-RELATORIO-FILE.
