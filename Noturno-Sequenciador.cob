@@ -0,0 +1,142 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: nightly control-file scheduler - reads a control file
+      *          listing which batch jobs to run and in what order
+      *          (gradebook, wellness screening, shift roster) and
+      *          CALLs each one as its own job step, the same way
+      *          Master-Menu.cob hands off to a single program per
+      *          selection, logging the start/end of every step.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NOTURNO-SEQUENCIADOR.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NOTURNO-CONTROLE-FILE ASSIGN TO 'NOTURNO.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-CONTROLE-STATUS.
+           SELECT NOTURNO-LOG-FILE ASSIGN TO 'NOTURNO.LOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NOTURNO-CONTROLE-FILE.
+       01 NOTURNO-CONTROLE-LINHA PIC X(01).
+
+       FD  NOTURNO-LOG-FILE.
+       01 NOTURNO-LOG-LINHA PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 WRK-CONTROLE-STATUS PIC X(02) VALUE '00'.
+       77 WRK-LOG-STATUS      PIC X(02) VALUE '00'.
+       77 WRK-FIM-CONTROLE    PIC X(01) VALUE 'N'.
+           88 WRK-FIM-CONTROLE-OK VALUE 'S'.
+
+       77 WRK-JOB-CODIGO   PIC 9(01) VALUE ZEROS.
+       77 WRK-NOME-JOB     PIC X(20) VALUE SPACES.
+       77 WRK-QT-EXECUTADOS PIC 9(03) VALUE ZEROS.
+       77 WRK-QT-INVALIDOS  PIC 9(03) VALUE ZEROS.
+
+       01 WRK-DATA-SISTEMA.
+           05 WRK-DT-ANO  PIC 9(04).
+           05 WRK-DT-MES  PIC 9(02).
+           05 WRK-DT-DIA  PIC 9(02).
+       01 WRK-HORA-SISTEMA.
+           05 WRK-HR-HORA PIC 9(02).
+           05 WRK-HR-MIN  PIC 9(02).
+           05 WRK-HR-SEG  PIC 9(02).
+           05 FILLER      PIC 9(04).
+
+       01 WRK-LINHA-LOG.
+           05 WRK-LL-DATA     PIC 9(08).
+           05 FILLER          PIC X(01) VALUE SPACES.
+           05 WRK-LL-HORA     PIC 9(06).
+           05 FILLER          PIC X(01) VALUE SPACES.
+           05 WRK-LL-STATUS   PIC X(10).
+           05 FILLER          PIC X(01) VALUE SPACES.
+           05 WRK-LL-JOB      PIC X(20).
+
+       PROCEDURE DIVISION.
+
+       0100-PRINCIPAL.
+       PERFORM 0200-ABRIR-ARQUIVOS.
+       PERFORM 0300-PROCESSAR UNTIL WRK-FIM-CONTROLE-OK.
+       PERFORM 0900-FECHAR-ARQUIVOS.
+       IF WRK-QT-INVALIDOS = 0
+           MOVE 0 TO RETURN-CODE
+       ELSE
+           MOVE 4 TO RETURN-CODE
+       END-IF.
+       STOP RUN.
+
+       0200-ABRIR-ARQUIVOS.
+       OPEN INPUT NOTURNO-CONTROLE-FILE
+       OPEN OUTPUT NOTURNO-LOG-FILE
+       READ NOTURNO-CONTROLE-FILE INTO NOTURNO-CONTROLE-LINHA
+           AT END MOVE 'S' TO WRK-FIM-CONTROLE
+       END-READ
+       IF NOT WRK-FIM-CONTROLE-OK
+           MOVE NOTURNO-CONTROLE-LINHA TO WRK-JOB-CODIGO
+       END-IF.
+
+       0300-PROCESSAR.
+       PERFORM 0400-EXECUTAR-JOB
+
+       READ NOTURNO-CONTROLE-FILE INTO NOTURNO-CONTROLE-LINHA
+           AT END MOVE 'S' TO WRK-FIM-CONTROLE
+       END-READ
+       IF NOT WRK-FIM-CONTROLE-OK
+           MOVE NOTURNO-CONTROLE-LINHA TO WRK-JOB-CODIGO
+       END-IF.
+
+       0400-EXECUTAR-JOB.
+       PERFORM 0410-GRAVAR-LOG-INICIO
+
+       EVALUATE WRK-JOB-CODIGO
+           WHEN 1
+               MOVE 'BOLETIM ESCOLAR (EX5)' TO WRK-NOME-JOB
+               CALL 'EX5-BOLETIM'
+               ADD 1 TO WRK-QT-EXECUTADOS
+           WHEN 2
+               MOVE 'TRIAGEM DE BEM-ESTAR (EX12)' TO WRK-NOME-JOB
+               CALL 'EX12-LOTE'
+               ADD 1 TO WRK-QT-EXECUTADOS
+           WHEN 3
+               MOVE 'ESCALA DE TURNOS (EX26)' TO WRK-NOME-JOB
+               CALL 'EX26-ESCALA'
+               ADD 1 TO WRK-QT-EXECUTADOS
+           WHEN OTHER
+               MOVE 'CODIGO DE JOB INVALIDO' TO WRK-NOME-JOB
+               ADD 1 TO WRK-QT-INVALIDOS
+       END-EVALUATE
+
+       PERFORM 0420-GRAVAR-LOG-FIM.
+
+       0410-GRAVAR-LOG-INICIO.
+       ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD
+       ACCEPT WRK-HORA-SISTEMA FROM TIME
+       MOVE WRK-DATA-SISTEMA TO WRK-LL-DATA
+       MOVE WRK-HORA-SISTEMA TO WRK-LL-HORA
+       MOVE 'INICIO' TO WRK-LL-STATUS
+       MOVE WRK-NOME-JOB TO WRK-LL-JOB
+       WRITE NOTURNO-LOG-LINHA FROM WRK-LINHA-LOG.
+
+       0420-GRAVAR-LOG-FIM.
+       ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD
+       ACCEPT WRK-HORA-SISTEMA FROM TIME
+       MOVE WRK-DATA-SISTEMA TO WRK-LL-DATA
+       MOVE WRK-HORA-SISTEMA TO WRK-LL-HORA
+       MOVE 'FIM' TO WRK-LL-STATUS
+       MOVE WRK-NOME-JOB TO WRK-LL-JOB
+       WRITE NOTURNO-LOG-LINHA FROM WRK-LINHA-LOG.
+
+       0900-FECHAR-ARQUIVOS.
+       CLOSE NOTURNO-CONTROLE-FILE
+       CLOSE NOTURNO-LOG-FILE.
